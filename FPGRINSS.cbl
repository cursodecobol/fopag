@@ -0,0 +1,115 @@
+      ******************************************************************
+      * Author: Curso de Cobol - www.cursodecobol.com.br
+      * Date  : 01/08/2021
+      * Purpose: Subrotina de cálculo do INSS a recolher, compartilhada
+      *          por todos os programas de folha de pagamento.
+      * Tectonics: cobc
+      ******************************************************************
+      * Comentários:
+      * ------------
+      * Recebe, via INSS-COMMAREA (COPY FPGCINSS), o salário bruto do
+      * empregado e a tabela de faixas de INSS vigente na competência
+      * (repassada pelo chamador, que a carrega de TABRATES ou usa seu
+      * próprio valor-padrão). Devolve o total de INSS a recolher, a
+      * alíquota efetiva, e um código de retorno.
+      ******************************************************************
+      * VRS001 - AGO/2021 - IMPLANTACAO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. FPGRINSS.
+       DATE-WRITTEN. 2021-08-01.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+       01 IDX-INSS                     PIC 9(4) COMP.
+       01 IDX-INSS-ANT                 PIC 9(4) COMP.
+       01 VLR-RESIDUAL                 PIC 9(6)V9(3).
+       01 VLR-BASE-CALCULO-FAIXA       PIC 9(6)V9(3).
+       01 VLR-INSS-RECOLHER-FAIXA      PIC 9(6)V9(3).
+       01 SOMA-BASES-CALCULO-INSS      PIC 9(6)V9(3).
+       01 IND-FIM-CALC-INSS            PIC X     VALUE 'N'.
+          88  FIM-CALC-INSS                      VALUE 'S'.
+
+       LINKAGE                         SECTION.
+      *----------------------------------------------------------------*
+       01 INSS-COMMAREA.
+          COPY FPGCINSS.
+      ******************************************************************
+       PROCEDURE                       DIVISION USING INSS-COMMAREA.
+      ******************************************************************
+       0000-MAINLINE.
+           MOVE ZEROS  TO INSS-VLR-TOTAL-RECOLHER
+                          INSS-ALIQUOTA-EFETIVA
+           MOVE 00     TO INSS-RETURN-CODE
+           MOVE SPACES TO INSS-MENSAGEM-ERRO
+
+           IF INSS-VLR-TETO-FAIXA(1) EQUAL ZEROS
+              MOVE 90 TO INSS-RETURN-CODE
+              MOVE 'TABELA DE FAIXAS DE INSS NAO INFORMADA'
+                TO INSS-MENSAGEM-ERRO
+              GO TO 9999-EXIT
+           END-IF
+
+           MOVE 'N' TO IND-FIM-CALC-INSS
+           MOVE 0   TO SOMA-BASES-CALCULO-INSS
+           MOVE INSS-VLR-SALARIO-BRUTO TO VLR-RESIDUAL
+
+           PERFORM VARYING IDX-INSS FROM 1 BY 1
+             UNTIL IDX-INSS GREATER 4
+                OR FIM-CALC-INSS
+             EVALUATE IDX-INSS
+                 WHEN 1
+                      IF INSS-VLR-SALARIO-BRUTO >
+                         INSS-VLR-TETO-FAIXA(IDX-INSS)
+                         MOVE INSS-VLR-TETO-FAIXA(IDX-INSS)
+                           TO VLR-BASE-CALCULO-FAIXA
+                      ELSE
+                         MOVE INSS-VLR-SALARIO-BRUTO
+                           TO VLR-BASE-CALCULO-FAIXA
+                      END-IF
+                 WHEN OTHER
+                      IF INSS-VLR-SALARIO-BRUTO >
+                         INSS-VLR-TETO-FAIXA(IDX-INSS)
+                         COMPUTE IDX-INSS-ANT = IDX-INSS - 1
+                         COMPUTE VLR-BASE-CALCULO-FAIXA =
+                                INSS-VLR-TETO-FAIXA(IDX-INSS) -
+                                INSS-VLR-TETO-FAIXA(IDX-INSS-ANT)
+                      ELSE
+                         MOVE VLR-RESIDUAL TO VLR-BASE-CALCULO-FAIXA
+                      END-IF
+             END-EVALUATE
+
+             COMPUTE VLR-INSS-RECOLHER-FAIXA =
+                     VLR-BASE-CALCULO-FAIXA *
+                     INSS-ALIQUOTA-FAIXA(IDX-INSS)
+
+             SUBTRACT VLR-BASE-CALCULO-FAIXA FROM VLR-RESIDUAL
+
+             ADD VLR-INSS-RECOLHER-FAIXA TO INSS-VLR-TOTAL-RECOLHER
+             ADD VLR-BASE-CALCULO-FAIXA  TO SOMA-BASES-CALCULO-INSS
+
+             IF VLR-RESIDUAL EQUAL ZEROS
+                SET FIM-CALC-INSS TO TRUE
+             END-IF
+           END-PERFORM
+
+           IF SOMA-BASES-CALCULO-INSS GREATER ZEROS
+              COMPUTE INSS-ALIQUOTA-EFETIVA =
+                      INSS-VLR-TOTAL-RECOLHER / SOMA-BASES-CALCULO-INSS
+           END-IF
+
+       9999-EXIT.
+           GOBACK.
+      ******************************************************************
+       END PROGRAM FPGRINSS.
+      ******************************************************************
