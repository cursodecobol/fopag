@@ -0,0 +1,46 @@
+      ****************************************************************
+      * COPYBOOK: FERIAS.cpy
+      * AUTOR   : www.cursodecobol.com.br
+      * SISTEMA : FOPAG
+      * OBJETIVO: Layout do arquivo FERIAS.DAT, entrada do programa
+      *           FOLHAFERIAS (cálculo de férias).
+      * Tamanho do registro: 57 bytes
+      ****************************************************************
+      *01 FERIAS-FD.                                                    INI FIM TAM
+          03 FER-NR-MATRICULA          PIC X(06).                       001 006 6
+          03 FER-NOME-EMPREGADO        PIC X(30).                       007 036 30
+          03 FER-VLR-SALARIO-MENSAL    PIC 9(6)V99.                     037 044 8
+          03 FER-QTD-DIAS-FERIAS       PIC 9(02).                       045 046 2
+          03 FER-IND-VENDA-1-3         PIC X(01).                       047 047 1
+             88  FER-VENDE-1-3                    VALUE 'S'.
+             88  FER-NAO-VENDE-1-3                VALUE 'N'.
+          03 FER-QTD-DEPENDENTES-IRPF  PIC 9(02).                       048 049 2
+          03 FER-VLR-PENSAO-ALIMENTICIA PIC 9(6)V99.                    050 057 8
+      ****************************************************************
+      * Descrição dos campos
+      * --------------------
+      * FER-NR-MATRICULA            Número da matrícula do empregado
+      * FER-NOME-EMPREGADO          Nome completo do empregado
+      * FER-VLR-SALARIO-MENSAL      Salário mensal usado de base para o
+      *                             cálculo das férias
+      * FER-QTD-DIAS-FERIAS         Quantidade de dias de férias
+      *                             efetivamente gozados (1 a 30); se
+      *                             houver venda de 1/3 (abono
+      *                             pecuniário), informar aqui somente
+      *                             os dias gozados, sem os 10 dias
+      *                             vendidos
+      * FER-IND-VENDA-1-3           'S' - Empregado vendeu 1/3 das
+      *                                   férias (abono pecuniário de
+      *                                   10 dias)
+      *                             'N' - Não vendeu
+      * FER-QTD-DEPENDENTES-IRPF    Quantidade de dependentes para fins
+      *                             do Imposto de Renda
+      * FER-VLR-PENSAO-ALIMENTICIA  Valor pago a título de Pensão
+      *                             Alimentícia sobre as férias
+      *
+      * - O abono pecuniário (venda de 1/3) e o respectivo terço
+      *   constitucional não sofrem incidência de INSS nem de IRRF,
+      *   conforme legislação trabalhista vigente.
+      ****************************************************************
+      * FIM COPYBOOK FERIAS.cpy
+      ****************************************************************
