@@ -0,0 +1,45 @@
+      ****************************************************************
+      * COPYBOOK: PARAMETROS.cpy
+      * AUTOR   : www.cursodecobol.com.br
+      * SISTEMA : FOPAG
+      * OBJETIVO: Layout do registro de parâmetros de execução do
+      *           FOLHAPAGAMENTO, lido de PARAMETROS.DAT. Permite
+      *           trocar a competência, a carga horária mensal, e os
+      *           dados de empresa/estabelecimento, sem a necessidade
+      *           de recompilar o programa.
+      * Tamanho do registro: 65 bytes
+      ****************************************************************
+      *01 PARAMETROS-FD.
+          03 PARM-QTD-HORAS-NORMAIS    PIC 9(03)V99.
+          03 PARM-MES-APURACAO         PIC X(09).
+          03 PARM-MODO-EXECUCAO        PIC X(01).
+          03 PARM-CD-ESTABELECIMENTO   PIC X(04).
+          03 PARM-NOME-EMPRESA         PIC X(30).
+          03 PARM-NR-CNPJ              PIC X(14).
+          03 PARM-ORDEM-RELATORIO      PIC X(01).
+          03 FILLER                    PIC X(01).
+      ****************************************************************
+      * DESCRIÇÃO DOS CAMPOS
+      * PARM-QTD-HORAS-NORMAIS  Qtd. de horas normais mensais (CLT),
+      *                         substitui a antiga constante em
+      *                         WORKING-STORAGE (valor usual: 220,00).
+      * PARM-MES-APURACAO       Competência do processamento, no
+      *                         formato MES/AAAA, ex.: FEV/2021.
+      * PARM-MODO-EXECUCAO      'P' = PRODUCAO  'S' = SIMULACAO
+      *                         'R' = REEMISSAO (ver REEMISSAO.DAT).
+      * PARM-CD-ESTABELECIMENTO Código do estabelecimento a processar
+      *                         neste lote (ver CD-ESTABELECIMENTO em
+      *                         APONTAMENTOS.cpy). Em branco, processa
+      *                         apontamentos de todos os
+      *                         estabelecimentos, sem filtrar.
+      * PARM-NOME-EMPRESA       Razão social da empresa/estabelecimento,
+      *                         impressa no cabeçalho dos relatórios.
+      * PARM-NR-CNPJ            CNPJ da empresa/estabelecimento,
+      *                         impresso no cabeçalho dos relatórios.
+      * PARM-ORDEM-RELATORIO    'M' = ordena RELATORIOFOLHA por nome do
+      *                         empregado. 'N' ou espaço = ordena por
+      *                         matrícula (ordem em que os apontamentos
+      *                         chegam de APONTAMENTOS.DAT, já que a
+      *                         matrícula normalmente é atribuída em
+      *                         sequência).
+      ****************************************************************
