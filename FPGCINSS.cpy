@@ -0,0 +1,17 @@
+000000* SISTEMA: FOPAG
+      * COPYBOOK: FPGCINSS - Área de comunicação da Subrotina FPGRINSS
+      * VRS001 - AGO/2021 - Implantação
+      *
+      * 01 INSS-COMMAREA.
+            03 INSS-DADOS-ENTRADA.
+               05 INSS-VLR-SALARIO-BRUTO    PIC 9(6)V9(3).
+               05 INSS-FAIXAS OCCURS 4 TIMES.
+                  07 INSS-VLR-TETO-FAIXA    PIC 9(6)V99.
+                  07 INSS-ALIQUOTA-FAIXA    PIC 9(2)V999.
+            03 INSS-DADOS-RETORNO.
+               05 INSS-VLR-TOTAL-RECOLHER   PIC 9(6)V9(3).
+               05 INSS-ALIQUOTA-EFETIVA     PIC 9(3)V9(6).
+            03 INSS-CONTROLE.
+               05 INSS-RETURN-CODE          PIC 99.
+               05 INSS-MENSAGEM-ERRO        PIC X(50).
+000000* FIM COPYBOOK FPGCINSS
