@@ -0,0 +1,62 @@
+      ****************************************************************
+      * COPYBOOK: GUIAFGTS.cpy
+      * AUTOR   : www.cursodecobol.com.br
+      * SISTEMA : FOPAG
+      * OBJETIVO: Layout da guia mensal de recolhimento do FGTS,
+      *           gerada após o cálculo da folha (8% sobre o salário
+      *           bruto de cada empregado).
+      * Tamanho do registro: 100 bytes
+      ****************************************************************
+      *    01 GUIA-FGTS.
+            02 CABECALHO-FGTS.
+              03 CAB-FGTS-LINHA-1.
+                    07 TXFGTS-DATA PIC X(10).
+                    07 FILLER REDEFINES TXFGTS-DATA.
+                       09 TXFGTS-DATA-DIA PIC 9(02).
+                       09 FILLER          PIC X.
+                       09 TXFGTS-DATA-MES PIC 9(02).
+                       09 FILLER          PIC X.
+                       09 TXFGTS-DATA-ANO PIC 9(04).
+                    07 FILLER  PIC X(30) VALUE SPACES.
+                    07 FILLER  PIC X(30) VALUE
+                       'GUIA DE RECOLHIMENTO DO FGTS'.
+                    07 FILLER  PIC X(21) VALUE SPACES.
+                    07 FILLER  PIC X(05) VALUE 'PAG. '.
+                    07 REFGTS-NUM-PAGINA PIC ZZZ9.
+      *
+              03 CAB-FGTS-LINHA-2 PIC X(100) VALUE ALL '*'.
+      *
+              03 LINHA-FGTS-TITULOS.
+                 05 FILLER PIC X(06) VALUE 'MATRIC'.
+                 05 FILLER PIC X       VALUE SPACES.
+                 05 FILLER PIC X(30) VALUE 'NOME EMPREGADO'.
+                 05 FILLER PIC X       VALUE SPACES.
+                 05 FILLER PIC X(09) VALUE 'COMPETENC'.
+                 05 FILLER PIC X       VALUE SPACES.
+                 05 FILLER PIC X(09) VALUE 'SAL.BRUTO'.
+                 05 FILLER PIC X       VALUE SPACES.
+                 05 FILLER PIC X(09) VALUE 'ALIQ.FGTS'.
+                 05 FILLER PIC X       VALUE SPACES.
+                 05 FILLER PIC X(09) VALUE 'VLR.FGTS'.
+      *
+              03 LINHA-FGTS-DADOS.
+                 05 REFGTS-NR-MATRICULA      PIC X(06).
+                 05 FILLER                   PIC X       VALUE SPACES.
+                 05 REFGTS-NOME-EMPREGADO    PIC X(30).
+                 05 FILLER                   PIC X       VALUE SPACES.
+                 05 REFGTS-COMPETENCIA       PIC X(09).
+                 05 FILLER                   PIC X       VALUE SPACES.
+                 05 REFGTS-VLR-SALARIO-BRUTO PIC ZZ.ZZ9,99.
+                 05 FILLER                   PIC X       VALUE SPACES.
+                 05 REFGTS-ALIQUOTA-FGTS     PIC Z9,999.
+                 05 FILLER                   PIC X(03)   VALUE SPACES.
+                 05 REFGTS-VLR-FGTS          PIC ZZ.ZZ9,99.
+      *
+              03 LINHA-FGTS-TOTAL.
+                 05 FILLER                    PIC X(20) VALUE
+                    'TOTAL FGTS DO MES: '.
+                 05 REFGTS-VLR-TOTAL-FGTS     PIC ZZ.ZZZ.ZZ9,99.
+      *
+      ****************************************************************
+      * FIM COPYBOOK GUIAFGTS.cpy
+      ****************************************************************
