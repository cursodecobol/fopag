@@ -0,0 +1,640 @@
+      ******************************************************************
+      * Author: Curso de Cobol - www.cursodecobol.com.br
+      * Date  : 01/08/2021
+      * Purpose: Calcular as férias dos empregados, a partir do
+      *          arquivo FERIAS.DAT, incluindo o terço constitucional
+      *          e o abono pecuniário (venda de 1/3), quando aplicável.
+      * Tectonics: cobc
+      ******************************************************************
+      * Comentários:
+      * ------------
+      * Este programa calcula as férias de cada empregado, aplicando
+      * os mesmos cálculos de INSS e IRRF do programa FOLHAPAGAMENTO,
+      * por meio das subrotinas compartilhadas FPGRINSS e FPGRIRRF,
+      * sobre o valor dos dias de férias gozados mais o terço
+      * constitucional.
+      * Quando o empregado vende 1/3 das férias (abono pecuniário), o
+      * valor do abono e seu respectivo terço são calculados
+      * separadamente e não sofrem incidência de INSS nem de IRRF,
+      * conforme a legislação trabalhista vigente.
+      *
+      * ARQUIVO  DE ENTRADA                :  FERIAS.DAT
+      * ARQUIVOS DE SAIDA
+      * - Registros processados com sucesso:  RELATORIOFERIAS.TXT
+      * - Registros c/erro no processamento:  RELATORIOFERIASREJ.TXT
+      *
+      * Especificação:
+      * 1) Apurar o valor dos dias de férias gozados e o terço
+      *    constitucional
+      * 2) Se houver venda de 1/3, apurar o abono pecuniário e seu
+      *    terço (isentos de INSS/IRRF)
+      * 3) Descontar o INSS sobre férias + terço
+      * 4) Deduzir dependentes legais e apurar o IRRF sobre férias +
+      *    terço
+      * 5) Deduzir a Pensão Alimentícia e somar o abono pecuniário
+      * 6) Emitir relatório
+      ******************************************************************
+      * VRS001 - AGO/2021 - IMPLANTACAO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. FOLHAFERIAS.
+       DATE-WRITTEN. 2021-08-01.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+      *-------------*
+           SELECT FERIAS                ASSIGN TO "FERIAS.DAT"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS FS-FERIAS.
+           SELECT RELATORIOFERIAS      ASSIGN TO "RELATORIOFERIAS.TXT"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS
+                                           FS-RELATORIOFERIAS.
+           SELECT RELATORIOFERIASREJ   ASSIGN TO
+                                           "RELATORIOFERIASREJ.TXT"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS
+                                           FS-RELATORIOFERIASREJ.
+           SELECT PARAMETROS           ASSIGN TO "PARAMETROS.DAT"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS FS-PARAMETROS.
+           SELECT TABRATES             ASSIGN TO "TABRATES.DAT"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS FS-TABRATES.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+      *----------------------------------------------------------------*
+           FD FERIAS.
+           01 FERIAS-FD.
+           COPY FERIAS
+           .
+
+           FD RELATORIOFERIAS.
+           01 RELATORIOFERIAS-FD       PIC X(140).
+
+           FD RELATORIOFERIASREJ.
+           01 RELATORIOFERIASREJ-FD    PIC X(132).
+
+           FD PARAMETROS.
+           01 PARAMETROS-FD.
+           COPY PARAMETROS
+           .
+
+           FD TABRATES.
+           01 TABRATES-FD.
+           COPY TABRATES
+           .
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+           01 NUM-VERSAO               PIC 9(03) VALUE 1.
+
+      *    FILE-STATUS
+           01 WS-FILE-STATUS           PIC 9(02) VALUE ZEROS.
+           01 FS-FERIAS              REDEFINES WS-FILE-STATUS PIC 9(02).
+           01 FS-RELATORIOFERIAS     REDEFINES WS-FILE-STATUS PIC 9(02).
+           01 FS-RELATORIOFERIASREJ  REDEFINES WS-FILE-STATUS PIC 9(02).
+           01 FS-PARAMETROS          REDEFINES WS-FILE-STATUS PIC 9(02).
+           01 FS-TABRATES            REDEFINES WS-FILE-STATUS PIC 9(02).
+      *
+           01 WS-NOME-ARQUIVO          PIC X(15) VALUE SPACES.
+           01 WS-LOCAL-ERRO            PIC 9(03) VALUE ZEROS.
+           01 WS-MSG-ERRO              PIC X(70) VALUE SPACES.
+
+      *    Indicadores
+           01 IND-FIM-FERIAS           PIC X     VALUE 'N'.
+              88  FIM-FERIAS                     VALUE 'S'.
+           01 IND-REGISTRO-VALIDO      PIC X     VALUE 'S'.
+              88  REGISTRO-VALIDO                VALUE 'S'.
+              88  REGISTRO-INVALIDO              VALUE 'N'.
+           01 WS-CD-MOTIVO-REJ         PIC 9(02) VALUE ZEROS.
+           01 IND-REJ-CAB-IMPRESSO     PIC X     VALUE 'N'.
+              88  REJ-CAB-IMPRESSO               VALUE 'S'.
+           01 IND-FIM-TABRATES         PIC X     VALUE 'N'.
+              88  FIM-TABRATES                   VALUE 'S'.
+           01 CNT-FAIXAS-INSS-LIDAS    PIC 9(01) COMP VALUE 0.
+           01 CNT-FAIXAS-IRPF-LIDAS    PIC 9(01) COMP VALUE 0.
+
+      *    Data e hora correntes
+           01 DATA-CORRENTE            PIC 9(8)    VALUE ZEROS.
+           01 FILLER REDEFINES DATA-CORRENTE.
+              03 DATA-CORRENTE-ANO     PIC 9(4).
+              03 DATA-CORRENTE-MES     PIC 9(2).
+              03 DATA-CORRENTE-DIA     PIC 9(2).
+           01 HORA-CORRENTE            PIC X(8).
+           01 FILLER REDEFINES HORA-CORRENTE.
+              03 HORA-CORRENTE-HH      PIC 9(02).
+              03 HORA-CORRENTE-MM      PIC 9(02).
+              03 HORA-CORRENTE-SS      PIC 9(02).
+              03 HORA-CORRENTE-CC      PIC 9(02).
+
+      *    Contadores
+           01 CNT-ACEITOS              PIC 9(9)    VALUE ZEROS.
+           01 CNT-REJEITADOS           PIC 9(9)    VALUE ZEROS.
+           01 CNT-LINHA                PIC 9(4)    COMP VALUE 99.
+           01 CNT-PAGINA               PIC 9(4)    VALUE ZEROS.
+
+      *    Mês/competência usado apenas para localizar a faixa vigente
+      *    de INSS/IRPF em TABRATES; na ausência do arquivo de
+      *    parâmetros, mantém o valor-padrão abaixo.
+           01 WS-MES-APURACAO          PIC X(09)   VALUE 'FEV/2021'.
+
+      *    Variáveis de cálculo das férias
+           01 VLR-DIA-FERIAS           PIC 9(6)V999.
+           01 VLR-FERIAS-GOZADAS       PIC 9(6)V999.
+           01 VLR-TERCO-CONSTITUCIONAL PIC 9(6)V999.
+           01 VLR-BASE-INSS-FERIAS     PIC 9(6)V999.
+           01 VLR-DIAS-VENDIDOS        PIC 9(6)V999.
+           01 VLR-TERCO-ABONO          PIC 9(6)V999.
+           01 VLR-ABONO-PECUNIARIO     PIC 9(6)V999.
+           01 VLR-TOTAL-INSS-RECOLHER  PIC 9(6)V999.
+           01 ALIQUOTA-EFETIVA-INSS-REC PIC 9(3)V9(6).
+           01 VLR-DEDUCAO-DEPEND       PIC 9(6)V9(2).
+           01 VLR-BASE-CALCULO-IR      PIC 9(6)V9(2).
+           01 VLR-IRRF-RECOLHER        PIC 9(6)V9(2).
+           01 VLR-LIQUIDO-FERIAS       PIC 9(6)V99.
+
+      ******************************************************************
+      * Área de Tabelas de Cálculos - mesmas faixas de INSS/IRPF
+      * utilizadas pelo FOLHAPAGAMENTO (ver comentários em TABRATES.cpy)
+      ******************************************************************
+           01 TABELA-INSS.
+             02 IDX-INSS                    PIC 9(4) COMP VALUE 0.
+             02 TAB-INSS-FAIXAS.
+              03 INSS-FAIXA1.
+                 05 SAL-CONTRIB-INSS-F1     PIC 9(6)V99  VALUE 1100,00.
+                 05 ALIQUOTA-INSS-F1        PIC 9(2)V999 VALUE 0,075.
+              03 INSS-FAIXA2.
+                 05 SAL-CONTRIB-INSS-F2     PIC 9(6)V99  VALUE 2203,48.
+                 05 ALIQUOTA-INSS-F2        PIC 9(2)V999 VALUE 0,090.
+              03 INSS-FAIXA3.
+                 05 SAL-CONTRIB-INSS-F3     PIC 9(6)V99  VALUE 3305,22.
+                 05 ALIQUOTA-INSS-F3        PIC 9(2)V999 VALUE 0,120.
+              03 INSS-FAIXA4.
+                 05 SAL-CONTRIB-INSS-F4     PIC 9(6)V99  VALUE 6433,57.
+                 05 ALIQUOTA-INSS-F4        PIC 9(2)V999 VALUE 0,140.
+            02 TAB-INSS REDEFINES TAB-INSS-FAIXAS
+               OCCURS 4 TIMES.
+               03 INSS-FAIXA.
+                  05 VLR-TETO-INSS-FAIXA    PIC 9(6)V99.
+                  05 ALIQUOTA-INSS-FAIXA    PIC 9(2)V999.
+
+           01 TABELA-IRPF.
+             02 IDX-IRPF               PIC 9(4) COMP VALUE 0.
+             02 TAB-IRPF-FAIXAS.
+              03 IRPF-FAIXA1.
+                 05 VLR-TETO-FAIXA1    PIC 9(6)V99 VALUE 1903,98.
+                 05 ALIQUOTA-FAIXA1    PIC 9(2)V999 VALUE ZEROS.
+                 05 VLR-DEDUZIR-FAIXA1 PIC 9(6)V99 VALUE ZEROS.
+              03 IRPF-FAIXA2.
+                 05 VLR-TETO-FAIXA2    PIC 9(6)V99 VALUE 2826,65.
+                 05 ALIQUOTA-FAIXA2    PIC 9(2)V999 VALUE 0,075.
+                 05 VLR-DEDUZIR-FAIXA2 PIC 9(6)V99 VALUE 142,80.
+              03 IRPF-FAIXA3.
+                 05 VLR-TETO-FAIXA3    PIC 9(6)V99 VALUE 3751,05.
+                 05 ALIQUOTA-FAIXA3    PIC 9(2)V999 VALUE 0,15.
+                 05 VLR-DEDUZIR-FAIXA3 PIC 9(6)V99 VALUE 354,80.
+              03 IRPF-FAIXA4.
+                 05 VLR-TETO-FAIXA4    PIC 9(6)V99 VALUE 4664,68.
+                 05 ALIQUOTA-FAIXA4    PIC 9(2)V999 VALUE 0,22.
+                 05 VLR-DEDUZIR-FAIXA4 PIC 9(6)V99 VALUE 636,13.
+              03 IRPF-FAIXA5.
+                 05 VLR-TETO-FAIXA5    PIC 9(6)V99 VALUE 999999,99.
+                 05 ALIQUOTA-FAIXA5    PIC 9(2)V999 VALUE 0,275.
+                 05 VLR-DEDUZIR-FAIXA5 PIC 9(6)V99 VALUE 869,36.
+            02 TAB-IRPF REDEFINES TAB-IRPF-FAIXAS
+               OCCURS 5 TIMES.
+               03 IRPF-FAIXA.
+                  05 VLR-TETO-FAIXA    PIC 9(6)V99.
+                  05 ALIQUOTA-FAIXA    PIC 9(2)V999.
+                  05 VLR-DEDUZIR-FAIXA PIC 9(6)V99.
+           01 VLR-DEDUZIR-DEPENDENTES  PIC 9(6)V99 VALUE 189,59.
+
+           01 WS-FPGRINSS PIC X(8) VALUE 'FPGRINSS'.
+           01 WS-FPGRINSS-AREA.
+                COPY FPGCINSS.
+
+           01 WS-FPGRIRRF PIC X(8) VALUE 'FPGRIRRF'.
+           01 WS-FPGRIRRF-AREA.
+                COPY FPGCIRRF.
+      ******************************************************************
+      * Área de Relatórios
+      ******************************************************************
+           01 RELATORIO-FERIAS.
+              COPY RELATORIOFERIAS.
+
+           01 LINHA-REJEITADOS.
+              COPY REJEITADOS.
+      ******************************************************************
+       PROCEDURE                       DIVISION.
+      ******************************************************************
+       000000-ROTINA-PRINCIPAL.
+           PERFORM 100000-INICIO
+
+           PERFORM 200000-PROCESSA UNTIL FIM-FERIAS
+
+           PERFORM 300000-FINALIZA
+
+           GOBACK.
+      *----------------------------------------------------------------*
+       100000-INICIO                   SECTION.
+      *----------------------------------------------------------------*
+           DISPLAY '000 - INICIO PROGRAMA FOLHAFERIAS V.' NUM-VERSAO
+           ACCEPT DATA-CORRENTE FROM DATE YYYYMMDD
+           ACCEPT HORA-CORRENTE FROM TIME
+           DISPLAY '000 - DATA: ' DATA-CORRENTE ' HORA: ' HORA-CORRENTE
+           DISPLAY '*-------------------------------------------------*'
+
+           MOVE '01/01/0001' TO TXFER-DATA
+           MOVE DATA-CORRENTE-DIA      TO TXFER-DATA-DIA
+           MOVE DATA-CORRENTE-MES      TO TXFER-DATA-MES
+           MOVE DATA-CORRENTE-ANO      TO TXFER-DATA-ANO
+
+           OPEN INPUT  FERIAS
+           IF FS-FERIAS GREATER ZEROS
+              MOVE 'FERIAS'            TO WS-NOME-ARQUIVO
+              MOVE 001                 TO WS-LOCAL-ERRO
+              PERFORM 999001-ERRO-I-O
+           END-IF
+           .
+
+           OPEN OUTPUT RELATORIOFERIAS
+           IF FS-RELATORIOFERIAS GREATER ZEROS
+              MOVE 'RELATORIOFERIAS' TO WS-NOME-ARQUIVO
+              MOVE 002                 TO WS-LOCAL-ERRO
+              PERFORM 999001-ERRO-I-O
+           END-IF
+           .
+           OPEN OUTPUT RELATORIOFERIASREJ
+           IF FS-RELATORIOFERIASREJ GREATER ZEROS
+              MOVE 'RELATORIOFERIASREJ' TO WS-NOME-ARQUIVO
+              MOVE 002                 TO WS-LOCAL-ERRO
+              PERFORM 999001-ERRO-I-O
+           END-IF
+
+           PERFORM 100010-LE-PARAMETROS
+           PERFORM 100020-LE-TABELAS-TAXAS
+
+           PERFORM 500000-READ-FERIAS
+           IF WS-FILE-STATUS EQUAL 10
+              PERFORM 200920-IMPRIME-RELATORIO-VAZIO
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       100010-LE-PARAMETROS             SECTION.
+      *----------------------------------------------------------------*
+           OPEN INPUT PARAMETROS
+           IF FS-PARAMETROS EQUAL ZEROS
+              READ PARAMETROS INTO PARAMETROS-FD
+                AT END
+                   CONTINUE
+                NOT AT END
+                   IF PARM-MES-APURACAO NOT EQUAL SPACES
+                      MOVE PARM-MES-APURACAO TO WS-MES-APURACAO
+                   END-IF
+              END-READ
+              CLOSE PARAMETROS
+           ELSE
+              DISPLAY '000 - PARAMETROS.DAT NAO ENCONTRADO. '
+                      'USANDO VALORES-PADRAO.'
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       100020-LE-TABELAS-TAXAS          SECTION.
+      *----------------------------------------------------------------*
+           OPEN INPUT TABRATES
+           IF FS-TABRATES EQUAL ZEROS
+              PERFORM UNTIL FIM-TABRATES
+                 READ TABRATES INTO TABRATES-FD
+                   AT END
+                      SET FIM-TABRATES TO TRUE
+                   NOT AT END
+                      PERFORM 100021-APLICA-FAIXA-TAXA
+                 END-READ
+              END-PERFORM
+              CLOSE TABRATES
+              IF CNT-FAIXAS-INSS-LIDAS GREATER ZEROS
+                 DISPLAY '000 - FAIXAS INSS CARREGADAS DE TABRATES '
+                         'PARA ' WS-MES-APURACAO
+              END-IF
+              IF CNT-FAIXAS-IRPF-LIDAS GREATER ZEROS
+                 DISPLAY '000 - FAIXAS IRPF CARREGADAS DE TABRATES '
+                         'PARA ' WS-MES-APURACAO
+              END-IF
+           ELSE
+              DISPLAY '000 - TABRATES.DAT NAO ENCONTRADO. '
+                      'USANDO FAIXAS-PADRAO (2021).'
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       100021-APLICA-FAIXA-TAXA         SECTION.
+      *----------------------------------------------------------------*
+           IF TAB-COMPETENCIA EQUAL WS-MES-APURACAO
+              EVALUATE TAB-TIPO
+                  WHEN 'I'
+                       MOVE TAB-VLR-TETO
+                         TO VLR-TETO-INSS-FAIXA(TAB-NR-FAIXA)
+                       MOVE TAB-ALIQUOTA
+                         TO ALIQUOTA-INSS-FAIXA(TAB-NR-FAIXA)
+                       ADD 1 TO CNT-FAIXAS-INSS-LIDAS
+                  WHEN 'R'
+                       MOVE TAB-VLR-TETO
+                         TO VLR-TETO-FAIXA(TAB-NR-FAIXA)
+                       MOVE TAB-ALIQUOTA
+                         TO ALIQUOTA-FAIXA(TAB-NR-FAIXA)
+                       MOVE TAB-VLR-DEDUZIR
+                         TO VLR-DEDUZIR-FAIXA(TAB-NR-FAIXA)
+                       ADD 1 TO CNT-FAIXAS-IRPF-LIDAS
+              END-EVALUATE
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       200000-PROCESSA                 SECTION.
+      *----------------------------------------------------------------*
+           PERFORM 200050-VALIDA-FERIAS
+
+           IF REGISTRO-VALIDO
+              PERFORM 200100-CALCULA-BASE-FERIAS
+              PERFORM 200150-CALCULA-ABONO
+              PERFORM 200200-CALCULA-INSS-FERIAS
+              PERFORM 200300-CALCULA-IRRF-FERIAS
+              PERFORM 200400-CALCULA-LIQUIDO-FERIAS
+              PERFORM 200900-IMPRIME-RELATORIO
+              ADD 1 TO CNT-ACEITOS
+           ELSE
+              PERFORM 200950-IMPRIME-REJEITADO
+              ADD 1 TO CNT-REJEITADOS
+           END-IF
+
+           PERFORM 500000-READ-FERIAS
+           .
+      *----------------------------------------------------------------*
+       200050-VALIDA-FERIAS            SECTION.
+      *----------------------------------------------------------------*
+           SET REGISTRO-VALIDO TO TRUE
+           MOVE ZEROS TO WS-CD-MOTIVO-REJ
+
+           EVALUATE TRUE
+               WHEN FER-NR-MATRICULA EQUAL ZEROS
+                 OR FER-NR-MATRICULA EQUAL SPACES
+                    MOVE 01 TO WS-CD-MOTIVO-REJ
+               WHEN FER-VLR-SALARIO-MENSAL EQUAL ZEROS
+                    MOVE 05 TO WS-CD-MOTIVO-REJ
+               WHEN FER-QTD-DIAS-FERIAS EQUAL ZEROS
+                 OR FER-QTD-DIAS-FERIAS GREATER 30
+                    MOVE 02 TO WS-CD-MOTIVO-REJ
+               WHEN FER-IND-VENDA-1-3 NOT EQUAL 'S'
+                AND FER-IND-VENDA-1-3 NOT EQUAL 'N'
+                    MOVE 03 TO WS-CD-MOTIVO-REJ
+           END-EVALUATE
+
+           IF WS-CD-MOTIVO-REJ NOT EQUAL ZEROS
+              SET REGISTRO-INVALIDO TO TRUE
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       200100-CALCULA-BASE-FERIAS      SECTION.
+      *----------------------------------------------------------------*
+           COMPUTE VLR-DIA-FERIAS ROUNDED =
+                   FER-VLR-SALARIO-MENSAL / 30
+
+           COMPUTE VLR-FERIAS-GOZADAS ROUNDED =
+                   VLR-DIA-FERIAS * FER-QTD-DIAS-FERIAS
+
+           COMPUTE VLR-TERCO-CONSTITUCIONAL ROUNDED =
+                   VLR-FERIAS-GOZADAS / 3
+
+           COMPUTE VLR-BASE-INSS-FERIAS =
+                   VLR-FERIAS-GOZADAS + VLR-TERCO-CONSTITUCIONAL
+           .
+      *----------------------------------------------------------------*
+       200150-CALCULA-ABONO            SECTION.
+      *----------------------------------------------------------------*
+      *    Abono pecuniário (venda de 1/3 das férias, 10 dias fixos) e
+      *    seu terço; ambos isentos de INSS e de IRRF.
+           MOVE ZEROS TO VLR-DIAS-VENDIDOS VLR-TERCO-ABONO
+                         VLR-ABONO-PECUNIARIO
+
+           IF FER-VENDE-1-3
+              COMPUTE VLR-DIAS-VENDIDOS ROUNDED =
+                      VLR-DIA-FERIAS * 10
+              COMPUTE VLR-TERCO-ABONO ROUNDED =
+                      VLR-DIAS-VENDIDOS / 3
+              COMPUTE VLR-ABONO-PECUNIARIO =
+                      VLR-DIAS-VENDIDOS + VLR-TERCO-ABONO
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       200200-CALCULA-INSS-FERIAS      SECTION.
+      *----------------------------------------------------------------*
+      *    Mesma lógica de cálculo por faixas usada no FOLHAPAGAMENTO,
+      *    delegada à subrotina compartilhada FPGRINSS. O abono
+      *    pecuniário não entra na base.
+           MOVE VLR-BASE-INSS-FERIAS TO INSS-VLR-SALARIO-BRUTO
+
+           PERFORM VARYING IDX-INSS FROM 1 BY 1
+             UNTIL IDX-INSS GREATER 4
+             MOVE VLR-TETO-INSS-FAIXA(IDX-INSS)
+               TO INSS-VLR-TETO-FAIXA(IDX-INSS)
+             MOVE ALIQUOTA-INSS-FAIXA(IDX-INSS)
+               TO INSS-ALIQUOTA-FAIXA(IDX-INSS)
+           END-PERFORM
+
+           CALL WS-FPGRINSS USING WS-FPGRINSS-AREA
+
+           IF INSS-RETURN-CODE NOT EQUAL ZEROS
+              DISPLAY '777 ALERTA - FPGRINSS RC=' INSS-RETURN-CODE
+                      ' ' INSS-MENSAGEM-ERRO
+           END-IF
+
+           MOVE INSS-VLR-TOTAL-RECOLHER TO VLR-TOTAL-INSS-RECOLHER
+           MOVE INSS-ALIQUOTA-EFETIVA   TO ALIQUOTA-EFETIVA-INSS-REC
+           .
+      *----------------------------------------------------------------*
+       200300-CALCULA-IRRF-FERIAS      SECTION.
+      *----------------------------------------------------------------*
+           MOVE ZEROS TO VLR-BASE-CALCULO-IR
+           COMPUTE VLR-BASE-CALCULO-IR = VLR-BASE-INSS-FERIAS -
+                                         VLR-TOTAL-INSS-RECOLHER -
+                                         FER-VLR-PENSAO-ALIMENTICIA
+
+           COMPUTE VLR-DEDUCAO-DEPEND = FER-QTD-DEPENDENTES-IRPF *
+                                        VLR-DEDUZIR-DEPENDENTES
+
+           MOVE VLR-BASE-CALCULO-IR TO IRRF-VLR-BASE-CALCULO-IR
+           MOVE VLR-DEDUCAO-DEPEND  TO IRRF-VLR-DEDUCAO-DEPEND
+
+           PERFORM VARYING IDX-IRPF FROM 1 BY 1
+             UNTIL IDX-IRPF GREATER 5
+             MOVE VLR-TETO-FAIXA(IDX-IRPF)
+               TO IRRF-VLR-TETO-FAIXA(IDX-IRPF)
+             MOVE ALIQUOTA-FAIXA(IDX-IRPF)
+               TO IRRF-ALIQUOTA-FAIXA(IDX-IRPF)
+             MOVE VLR-DEDUZIR-FAIXA(IDX-IRPF)
+               TO IRRF-VLR-DEDUZIR-FAIXA(IDX-IRPF)
+           END-PERFORM
+
+           CALL WS-FPGRIRRF USING WS-FPGRIRRF-AREA
+
+           IF IRRF-RETURN-CODE NOT EQUAL ZEROS
+              DISPLAY '777 ALERTA - FPGRIRRF RC=' IRRF-RETURN-CODE
+                      ' ' IRRF-MENSAGEM-ERRO
+           END-IF
+
+           MOVE IRRF-VLR-IRRF-RECOLHER TO VLR-IRRF-RECOLHER
+           .
+      *----------------------------------------------------------------*
+       200400-CALCULA-LIQUIDO-FERIAS   SECTION.
+      *----------------------------------------------------------------*
+           COMPUTE VLR-LIQUIDO-FERIAS = VLR-BASE-INSS-FERIAS -
+                                        VLR-TOTAL-INSS-RECOLHER -
+                                        VLR-IRRF-RECOLHER -
+                                        FER-VLR-PENSAO-ALIMENTICIA +
+                                        VLR-ABONO-PECUNIARIO
+           .
+      *----------------------------------------------------------------*
+       200900-IMPRIME-RELATORIO        SECTION.
+      *----------------------------------------------------------------*
+           IF CNT-LINHA > 50
+              PERFORM 200910-IMPRIME-CABECALHO
+           END-IF
+           MOVE FER-NR-MATRICULA        TO RELFER-NR-MATRICULA
+           MOVE FER-NOME-EMPREGADO      TO RELFER-NOME-EMPREGADO
+           MOVE FER-QTD-DIAS-FERIAS     TO RELFER-QTD-DIAS-FERIAS
+           MOVE FER-IND-VENDA-1-3       TO RELFER-IND-VENDA-1-3
+           MOVE VLR-FERIAS-GOZADAS      TO RELFER-VLR-FERIAS-GOZADAS
+           MOVE VLR-TERCO-CONSTITUCIONAL
+                                        TO RELFER-VLR-TERCO-CONST
+           MOVE VLR-ABONO-PECUNIARIO    TO RELFER-VLR-ABONO
+           MOVE VLR-TOTAL-INSS-RECOLHER TO RELFER-VLR-INSS
+           MOVE VLR-IRRF-RECOLHER       TO RELFER-VLR-IRRF
+           MOVE VLR-LIQUIDO-FERIAS      TO RELFER-VLR-LIQUIDO
+
+           WRITE RELATORIOFERIAS-FD FROM LINHAFER-DADOS
+
+           ADD 1 TO CNT-LINHA
+           .
+      *----------------------------------------------------------------*
+       200910-IMPRIME-CABECALHO        SECTION.
+      *----------------------------------------------------------------*
+           ADD 1 TO CNT-PAGINA
+           MOVE CNT-PAGINA TO RELFER-NUM-PAGINA
+
+           WRITE RELATORIOFERIAS-FD FROM CABFER-LINHA-1
+           WRITE RELATORIOFERIAS-FD FROM CABFER-LINHA-2
+           WRITE RELATORIOFERIAS-FD FROM LINHAFER-TITULOS
+           MOVE 5 TO CNT-LINHA
+           .
+      *----------------------------------------------------------------*
+       200920-IMPRIME-RELATORIO-VAZIO  SECTION.
+      *----------------------------------------------------------------*
+           PERFORM 200910-IMPRIME-CABECALHO
+           MOVE SPACES TO LINHAFER-DADOS
+           STRING '     *** ARQUIVO DE FERIAS VAZIO. NAO HOUVE '
+                  'PROCESSAMENTO. ***'
+           DELIMITED BY SIZE
+           INTO LINHAFER-DADOS
+           WRITE RELATORIOFERIAS-FD FROM LINHAFER-DADOS
+           .
+      *----------------------------------------------------------------*
+       200950-IMPRIME-REJEITADO        SECTION.
+      *----------------------------------------------------------------*
+           IF NOT REJ-CAB-IMPRESSO
+              WRITE RELATORIOFERIASREJ-FD FROM CAB-REJ-LINHA-1
+              WRITE RELATORIOFERIASREJ-FD FROM CAB-REJ-LINHA-2
+              SET REJ-CAB-IMPRESSO TO TRUE
+           END-IF
+
+           MOVE FER-NR-MATRICULA    TO REJ-NR-MATRICULA
+           MOVE FER-NOME-EMPREGADO  TO REJ-NOME-EMPREGADO
+           MOVE WS-CD-MOTIVO-REJ    TO REJ-CD-MOTIVO
+
+           EVALUATE WS-CD-MOTIVO-REJ
+               WHEN 01
+                    MOVE 'MATRICULA ZERADA OU EM BRANCO'
+                      TO REJ-DESC-MOTIVO
+               WHEN 02
+                    MOVE 'QTD-DIAS-FERIAS INVALIDA (1 A 30)'
+                      TO REJ-DESC-MOTIVO
+               WHEN 03
+                    MOVE 'IND-VENDA-1-3 DIFERENTE DE S/N'
+                      TO REJ-DESC-MOTIVO
+               WHEN 05
+                    MOVE 'VLR-SALARIO-MENSAL ZERADO'
+                      TO REJ-DESC-MOTIVO
+               WHEN OTHER
+                    MOVE 'MOTIVO NAO CATALOGADO'
+                      TO REJ-DESC-MOTIVO
+           END-EVALUATE
+
+           WRITE RELATORIOFERIASREJ-FD FROM LINHA-REJ-DADOS
+           .
+      *----------------------------------------------------------------*
+       300000-FINALIZA                 SECTION.
+      *----------------------------------------------------------------*
+           CLOSE FERIAS RELATORIOFERIAS RELATORIOFERIASREJ
+
+           DISPLAY '999 - TERMINO PROGRAMA FOLHAFERIAS V.' NUM-VERSAO
+           ACCEPT DATA-CORRENTE FROM DATE YYYYMMDD
+           ACCEPT HORA-CORRENTE FROM TIME
+           DISPLAY '999 - DATA: ' DATA-CORRENTE ' HORA: ' HORA-CORRENTE
+           DISPLAY '999 - TOTAL ACEITOS   : ' CNT-ACEITOS
+           DISPLAY '999 - TOTAL REJEITADOS: ' CNT-REJEITADOS
+           .
+      *----------------------------------------------------------------*
+       500000-READ-FERIAS              SECTION.
+      *----------------------------------------------------------------*
+           READ FERIAS INTO FERIAS-FD
+               AT END
+                  SET FIM-FERIAS TO TRUE
+               NOT AT END
+                  CONTINUE
+           END-READ
+      *
+           IF FS-FERIAS GREATER ZEROS AND NOT LESS 10
+              DISPLAY '*------------------------------------------*'
+              DISPLAY '777 ALERTA - READ FERIAS FS=' FS-FERIAS
+              DISPLAY '*------------------------------------------*'
+           ELSE
+              IF FS-FERIAS GREATER 10
+                 MOVE 'FERIAS'             TO WS-NOME-ARQUIVO
+                 MOVE 004                 TO WS-LOCAL-ERRO
+                 PERFORM 999001-ERRO-I-O
+              END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       999000-ERROS                    SECTION.
+      *----------------------------------------------------------------*
+       999001-ERRO-I-O.
+           COPY FSCODES REPLACING STATUS BY WS-FILE-STATUS
+                                  MSG    BY WS-MSG-ERRO
+           .
+           DISPLAY '888 - ERRO I-O...: ' WS-NOME-ARQUIVO
+           DISPLAY '888 - LOCAL......: ' WS-LOCAL-ERRO
+           DISPLAY '888 - FILE STATUS: ' WS-FILE-STATUS
+                                     ' ' WS-MSG-ERRO
+           PERFORM 999999-ABEND.
+
+       999999-ABEND.
+           DISPLAY '888 - ERRO PROGRAMA FOLHAFERIAS V.' NUM-VERSAO
+           ACCEPT DATA-CORRENTE FROM DATE YYYYMMDD
+           ACCEPT HORA-CORRENTE FROM TIME
+           DISPLAY '888 - DATA: ' DATA-CORRENTE ' HORA: ' HORA-CORRENTE
+           DISPLAY '*-------------------------------------------------*'
+      *
+           STOP RUN.
+      ******************************************************************
+       END PROGRAM FOLHAFERIAS.
+      ******************************************************************
