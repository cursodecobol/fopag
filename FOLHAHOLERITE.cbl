@@ -0,0 +1,861 @@
+      ******************************************************************
+      * Author: Curso de Cobol - www.cursodecobol.com.br
+      * Date  : 09/08/2026
+      * Purpose: Imprimir o holerite individual de cada empregado, a
+      *          partir do mesmo arquivo de apontamentos e das mesmas
+      *          regras de cálculo do FOLHAPAGAMENTO.
+      * Tectonics: cobc
+      ******************************************************************
+      * Comentários:
+      * ------------
+      * Este programa lê o mesmo arquivo APONTAMENTOS.DAT processado
+      * pelo FOLHAPAGAMENTO e recalcula, empregado por empregado, o
+      * salário bruto, as horas extras, o salário família, o INSS, o
+      * IRRF, o vale-transporte e o salário líquido, por meio das
+      * mesmas subrotinas compartilhadas FPGRINSS e FPGRIRRF. Em vez
+      * do relatório gerencial de RELATORIOFOLHA.TXT (que mistura
+      * vários empregados numa única listagem tabular), aqui cada
+      * empregado recebe uma página própria, separada por uma linha de
+      * asteriscos, para que os holerites possam ser distribuídos sem
+      * que seja preciso recortar manualmente o relatório de gestão.
+      *
+      * ARQUIVO  DE ENTRADA                :  APONTAMENTOS.DAT
+      * ARQUIVOS DE SAIDA
+      * - Holerites individuais.............:  HOLERITES.TXT
+      * - Apontamentos c/erro no processamento:  HOLERITESREJ.TXT
+      *
+      * Especificação:
+      * 1) Ler cada apontamento e validar os campos obrigatórios
+      * 2) Apurar o salário bruto (salário mensal + horas extras +
+      *    salário família)
+      * 3) Descontar o INSS do salário bruto
+      * 4) Deduzir dependentes, pensão alimentícia e plano de saúde,
+      *    e apurar o IRRF sobre a base de cálculo
+      * 5) Descontar o vale-transporte, limitado a 6% do salário
+      *    mensal
+      * 6) Apurar o salário líquido e imprimir o holerite
+      ******************************************************************
+      * VRS001 - AGO/2026 - IMPLANTACAO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. FOLHAHOLERITE.
+       DATE-WRITTEN. 2026-08-09.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+      *-------------*
+           SELECT APONTAMENTOS         ASSIGN TO "APONTAMENTOS.DAT"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS FS-APONTAMENTOS.
+           SELECT HOLERITES            ASSIGN TO "HOLERITES.TXT"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS FS-HOLERITES.
+           SELECT HOLERITESREJ         ASSIGN TO "HOLERITESREJ.TXT"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS FS-HOLERITESREJ.
+           SELECT PARAMETROS           ASSIGN TO "PARAMETROS.DAT"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS FS-PARAMETROS.
+           SELECT TABRATES             ASSIGN TO "TABRATES.DAT"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS FS-TABRATES.
+           SELECT CADASTRO-EMPREGADOS  ASSIGN TO
+                                           "CADASTRO-EMPREGADOS.DAT"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS
+                                           FS-CADASTRO-EMPREGADOS.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+      *----------------------------------------------------------------*
+           FD APONTAMENTOS.
+           01 APONTAMENTO-FD.
+           COPY APONTAMENTOS
+           .
+
+           FD HOLERITES.
+           01 HOLERITES-FD             PIC X(80).
+
+           FD HOLERITESREJ.
+           01 HOLERITESREJ-FD          PIC X(132).
+
+           FD PARAMETROS.
+           01 PARAMETROS-FD.
+           COPY PARAMETROS
+           .
+
+           FD TABRATES.
+           01 TABRATES-FD.
+           COPY TABRATES
+           .
+
+           FD CADASTRO-EMPREGADOS.
+           01 CADASTRO-EMPREGADOS-FD.
+           COPY CADASTRO-EMPREGADOS
+           .
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+           01 NUM-VERSAO               PIC 9(03) VALUE 1.
+
+      *    FILE-STATUS
+           01 WS-FILE-STATUS           PIC 9(02) VALUE ZEROS.
+           01 FS-APONTAMENTOS   REDEFINES WS-FILE-STATUS PIC 9(02).
+           01 FS-HOLERITES      REDEFINES WS-FILE-STATUS PIC 9(02).
+           01 FS-HOLERITESREJ   REDEFINES WS-FILE-STATUS PIC 9(02).
+           01 FS-PARAMETROS     REDEFINES WS-FILE-STATUS PIC 9(02).
+           01 FS-TABRATES       REDEFINES WS-FILE-STATUS PIC 9(02).
+           01 FS-CADASTRO-EMPREGADOS
+                                 REDEFINES WS-FILE-STATUS PIC 9(02).
+      *
+           01 WS-NOME-ARQUIVO          PIC X(15) VALUE SPACES.
+           01 WS-LOCAL-ERRO            PIC 9(03) VALUE ZEROS.
+           01 WS-MSG-ERRO              PIC X(70) VALUE SPACES.
+
+      *    Indicadores
+           01 IND-FIM-APONTAMENTO      PIC X     VALUE 'N'.
+              88  FIM-APONTAMENTO                VALUE 'S'.
+           01 IND-REGISTRO-VALIDO      PIC X     VALUE 'S'.
+              88  REGISTRO-VALIDO                VALUE 'S'.
+              88  REGISTRO-INVALIDO              VALUE 'N'.
+           01 WS-CD-MOTIVO-REJ         PIC 9(02) VALUE ZEROS.
+           01 IND-REJ-CAB-IMPRESSO     PIC X     VALUE 'N'.
+              88  REJ-CAB-IMPRESSO               VALUE 'S'.
+           01 IND-FIM-TABRATES         PIC X     VALUE 'N'.
+              88  FIM-TABRATES                   VALUE 'S'.
+           01 CNT-FAIXAS-INSS-LIDAS    PIC 9(01) COMP VALUE 0.
+           01 CNT-FAIXAS-IRPF-LIDAS    PIC 9(01) COMP VALUE 0.
+           01 IND-FIM-CADASTRO         PIC X     VALUE 'N'.
+              88  FIM-CADASTRO                   VALUE 'S'.
+           01 IND-MATRICULA-ENCONTRADA PIC X     VALUE 'N'.
+              88  MATRICULA-ENCONTRADA           VALUE 'S'.
+           01 IDX-CADASTRO-ENCONTRADO  PIC 9(4)   COMP VALUE 0.
+
+      *    Data e hora correntes
+           01 DATA-CORRENTE            PIC 9(8)    VALUE ZEROS.
+           01 FILLER REDEFINES DATA-CORRENTE.
+              03 DATA-CORRENTE-ANO     PIC 9(4).
+              03 DATA-CORRENTE-MES     PIC 9(2).
+              03 DATA-CORRENTE-DIA     PIC 9(2).
+           01 HORA-CORRENTE            PIC X(8).
+           01 FILLER REDEFINES HORA-CORRENTE.
+              03 HORA-CORRENTE-HH      PIC 9(02).
+              03 HORA-CORRENTE-MM      PIC 9(02).
+              03 HORA-CORRENTE-SS      PIC 9(02).
+              03 HORA-CORRENTE-CC      PIC 9(02).
+
+      *    Contadores
+           01 CNT-ACEITOS              PIC 9(9)    VALUE ZEROS.
+           01 CNT-REJEITADOS           PIC 9(9)    VALUE ZEROS.
+           01 CNT-PAGINA               PIC 9(4)    VALUE ZEROS.
+
+      *    Parâmetros de execução (mesmos nomes/regras usados em
+      *    FOLHAPAGAMENTO7, ver 100010-LE-PARAMETROS), carregados de
+      *    PARAMETROS.DAT quando disponível.
+           01 WS-QTD-HORAS-NORMAIS     PIC 9(3)V99 VALUE 220.
+           01 WS-LIMITE-MENSAL-HORAS-EXTRAS
+                                       PIC 9(3)V99 VALUE 044,00.
+           01 WS-MES-APURACAO          PIC X(09)   VALUE 'FEV/2021'.
+      *    Competência efetiva de cada apontamento: vem de
+      *    MES-COMPETENCIA quando informada, ou de WS-MES-APURACAO
+      *    (o padrão do lote) quando o campo vier em branco (mesma
+      *    regra usada em FOLHAPAGAMENTO7).
+           01 WS-MES-COMPETENCIA-EFETIVA PIC X(08).
+           01 WS-NOME-EMPRESA          PIC X(30)   VALUE SPACES.
+           01 WS-NR-CNPJ               PIC X(14)   VALUE SPACES.
+
+      *    Variáveis de cálculo da folha - mesmas regras e mesmas
+      *    subrotinas compartilhadas do FOLHAPAGAMENTO7.
+           01 VLR-SALARIO-MENSAL       PIC 9(6)V999.
+           01 VLR-HE-50PC              PIC 9(3)V999.
+           01 VLR-PGTO-HE-50           PIC 9(6)V999.
+           01 VLR-HE-100PC             PIC 9(3)V999.
+           01 VLR-PGTO-HE-100          PIC 9(6)V999.
+           01 VLR-SALARIO-FAMILIA      PIC 9(6)V999.
+           01 VLR-SALARIO-BRUTO        PIC 9(6)V999.
+           01 VLR-TOTAL-INSS-RECOLHER   PIC 9(6)V999.
+           01 ALIQUOTA-EFETIVA-INSS-REC   PIC 9(3)V9(6).
+           01 VLR-DEDUCAO-DEPEND    PIC 9(6)V9(3).
+           01 VLR-BASE-CALCULO-IR        PIC 9(6)V9(3).
+           01 VLR-IRRF-RECOLHER          PIC 9(6)V9(3).
+           01 ALIQUOTA-VALE-TRANSPORTE   PIC 9(1)V99  VALUE 0,06.
+           01 VLR-TETO-VALE-TRANSPORTE   PIC 9(6)V999.
+           01 VLR-DESC-VALE-TRANSPORTE   PIC 9(6)V999.
+           01 VLR-SALARIO-LIQUIDO        PIC 9(6)V9(3).
+           01 VLR-TOTAL-DESCONTOS        PIC 9(6)V9(3).
+
+      ******************************************************************
+      * Área de Tabelas de Cálculos - mesmas faixas de INSS/IRPF
+      * utilizadas pelo FOLHAPAGAMENTO (ver comentários em TABRATES.cpy)
+      ******************************************************************
+           01 TABELA-INSS.
+             02 IDX-INSS                    PIC 9(4) COMP VALUE 0.
+             02 TAB-INSS-FAIXAS.
+              03 INSS-FAIXA1.
+                 05 SAL-CONTRIB-INSS-F1     PIC 9(6)V99  VALUE 1100,00.
+                 05 ALIQUOTA-INSS-F1        PIC 9(2)V999 VALUE 0,075.
+              03 INSS-FAIXA2.
+                 05 SAL-CONTRIB-INSS-F2     PIC 9(6)V99  VALUE 2203,48.
+                 05 ALIQUOTA-INSS-F2        PIC 9(2)V999 VALUE 0,090.
+              03 INSS-FAIXA3.
+                 05 SAL-CONTRIB-INSS-F3     PIC 9(6)V99  VALUE 3305,22.
+                 05 ALIQUOTA-INSS-F3        PIC 9(2)V999 VALUE 0,120.
+              03 INSS-FAIXA4.
+                 05 SAL-CONTRIB-INSS-F4     PIC 9(6)V99  VALUE 6433,57.
+                 05 ALIQUOTA-INSS-F4        PIC 9(2)V999 VALUE 0,140.
+            02 TAB-INSS REDEFINES TAB-INSS-FAIXAS
+               OCCURS 4 TIMES.
+               03 INSS-FAIXA.
+                  05 VLR-TETO-INSS-FAIXA    PIC 9(6)V99.
+                  05 ALIQUOTA-INSS-FAIXA    PIC 9(2)V999.
+
+      *    Tabela do Salário família
+           01 TAB-SALARIO-FAMILIA.
+              03 VLR-SF-TETO           PIC 9(6)V99 VALUE 1503,25.
+              03 VLR-SF-DEPENDENTE     PIC 9(6)V99 VALUE 52,17.
+
+           01 TABELA-IRPF.
+             02 IDX-IRPF               PIC 9(4) COMP VALUE 0.
+             02 TAB-IRPF-FAIXAS.
+              03 IRPF-FAIXA1.
+                 05 VLR-TETO-FAIXA1    PIC 9(6)V99 VALUE 1903,98.
+                 05 ALIQUOTA-FAIXA1    PIC 9(2)V999 VALUE ZEROS.
+                 05 VLR-DEDUZIR-FAIXA1 PIC 9(6)V99 VALUE ZEROS.
+              03 IRPF-FAIXA2.
+                 05 VLR-TETO-FAIXA2    PIC 9(6)V99 VALUE 2826,65.
+                 05 ALIQUOTA-FAIXA2    PIC 9(2)V999 VALUE 0,075.
+                 05 VLR-DEDUZIR-FAIXA2 PIC 9(6)V99 VALUE 142,80.
+              03 IRPF-FAIXA3.
+                 05 VLR-TETO-FAIXA3    PIC 9(6)V99 VALUE 3751,05.
+                 05 ALIQUOTA-FAIXA3    PIC 9(2)V999 VALUE 0,15.
+                 05 VLR-DEDUZIR-FAIXA3 PIC 9(6)V99 VALUE 354,80.
+              03 IRPF-FAIXA4.
+                 05 VLR-TETO-FAIXA4    PIC 9(6)V99 VALUE 4664,68.
+                 05 ALIQUOTA-FAIXA4    PIC 9(2)V999 VALUE 0,22.
+                 05 VLR-DEDUZIR-FAIXA4 PIC 9(6)V99 VALUE 636,13.
+              03 IRPF-FAIXA5.
+                 05 VLR-TETO-FAIXA5    PIC 9(6)V99 VALUE 999999,99.
+                 05 ALIQUOTA-FAIXA5    PIC 9(2)V999 VALUE 0,275.
+                 05 VLR-DEDUZIR-FAIXA5 PIC 9(6)V99 VALUE 869,36.
+            02 TAB-IRPF REDEFINES TAB-IRPF-FAIXAS
+               OCCURS 5 TIMES.
+               03 IRPF-FAIXA.
+                  05 VLR-TETO-FAIXA    PIC 9(6)V99.
+                  05 ALIQUOTA-FAIXA    PIC 9(2)V999.
+                  05 VLR-DEDUZIR-FAIXA PIC 9(6)V99.
+           01 VLR-DEDUZIR-DEPENDENTES  PIC 9(6)V99 VALUE 189,59.
+
+      *    Cadastro (mestre) de empregados, carregado em memória a
+      *    partir de CADASTRO-EMPREGADOS.DAT em 100030-LE-CADASTRO,
+      *    para validação da matrícula de cada apontamento (mesma
+      *    regra usada em FOLHAPAGAMENTO7).
+           01 TABELA-CADASTRO-EMPREGADOS.
+             02 IDX-CADASTRO              PIC 9(4) COMP VALUE 0.
+             02 CNT-CADASTRO-LIDOS        PIC 9(4) COMP VALUE 0.
+             02 CADASTRO-EMPREGADO OCCURS 500 TIMES.
+                03 TAB-CAD-NR-MATRICULA   PIC X(06).
+                03 TAB-CAD-NOME-EMPREGADO PIC X(30).
+                03 TAB-CAD-SITUACAO       PIC X(01).
+                03 TAB-CAD-CD-BANCO       PIC 9(03).
+                03 TAB-CAD-NR-AGENCIA     PIC X(05).
+                03 TAB-CAD-NR-CONTA       PIC X(12).
+                03 TAB-CAD-DV-CONTA       PIC X(01).
+
+           01 WS-FPGRINSS PIC X(8) VALUE 'FPGRINSS'.
+           01 WS-FPGRINSS-AREA.
+                COPY FPGCINSS.
+
+           01 WS-FPGRIRRF PIC X(8) VALUE 'FPGRIRRF'.
+           01 WS-FPGRIRRF-AREA.
+                COPY FPGCIRRF.
+      ******************************************************************
+      * Área de Relatórios
+      ******************************************************************
+           01 HOLERITE.
+              COPY HOLERITE.
+
+           01 LINHA-REJEITADOS.
+              COPY REJEITADOS.
+      ******************************************************************
+       PROCEDURE                       DIVISION.
+      ******************************************************************
+       000000-ROTINA-PRINCIPAL.
+           PERFORM 100000-INICIO
+
+           PERFORM 200000-PROCESSA UNTIL FIM-APONTAMENTO
+
+           PERFORM 300000-FINALIZA
+
+           GOBACK.
+      *----------------------------------------------------------------*
+       100000-INICIO                   SECTION.
+      *----------------------------------------------------------------*
+           DISPLAY '000 - INICIO PROGRAMA FOLHAHOLERITE V.' NUM-VERSAO
+           ACCEPT DATA-CORRENTE FROM DATE YYYYMMDD
+           ACCEPT HORA-CORRENTE FROM TIME
+           DISPLAY '000 - DATA: ' DATA-CORRENTE ' HORA: ' HORA-CORRENTE
+           DISPLAY '*-------------------------------------------------*'
+
+           OPEN INPUT  APONTAMENTOS
+           IF FS-APONTAMENTOS GREATER ZEROS
+              MOVE 'APONTAMENTOS'      TO WS-NOME-ARQUIVO
+              MOVE 001                 TO WS-LOCAL-ERRO
+              PERFORM 999001-ERRO-I-O
+           END-IF
+           .
+
+           OPEN OUTPUT HOLERITES
+           IF FS-HOLERITES GREATER ZEROS
+              MOVE 'HOLERITES'         TO WS-NOME-ARQUIVO
+              MOVE 002                 TO WS-LOCAL-ERRO
+              PERFORM 999001-ERRO-I-O
+           END-IF
+           .
+           OPEN OUTPUT HOLERITESREJ
+           IF FS-HOLERITESREJ GREATER ZEROS
+              MOVE 'HOLERITESREJ'      TO WS-NOME-ARQUIVO
+              MOVE 002                 TO WS-LOCAL-ERRO
+              PERFORM 999001-ERRO-I-O
+           END-IF
+
+           PERFORM 100010-LE-PARAMETROS
+           PERFORM 100020-LE-TABELAS-TAXAS
+           PERFORM 100030-LE-CADASTRO
+
+           PERFORM 500000-READ-APONTAMENTOS
+           IF WS-FILE-STATUS EQUAL 10
+              PERFORM 200920-IMPRIME-RELATORIO-VAZIO
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       100010-LE-PARAMETROS             SECTION.
+      *----------------------------------------------------------------*
+           OPEN INPUT PARAMETROS
+           IF FS-PARAMETROS EQUAL ZEROS
+              READ PARAMETROS INTO PARAMETROS-FD
+                AT END
+                   CONTINUE
+                NOT AT END
+                   IF PARM-QTD-HORAS-NORMAIS GREATER ZEROS
+                      MOVE PARM-QTD-HORAS-NORMAIS
+                        TO WS-QTD-HORAS-NORMAIS
+                   END-IF
+                   IF PARM-MES-APURACAO NOT EQUAL SPACES
+                      MOVE PARM-MES-APURACAO TO WS-MES-APURACAO
+                   END-IF
+                   IF PARM-NOME-EMPRESA NOT EQUAL SPACES
+                      MOVE PARM-NOME-EMPRESA TO WS-NOME-EMPRESA
+                   END-IF
+                   IF PARM-NR-CNPJ NOT EQUAL SPACES
+                      MOVE PARM-NR-CNPJ TO WS-NR-CNPJ
+                   END-IF
+              END-READ
+              CLOSE PARAMETROS
+           ELSE
+              DISPLAY '000 - PARAMETROS.DAT NAO ENCONTRADO. '
+                      'USANDO VALORES-PADRAO.'
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       100020-LE-TABELAS-TAXAS          SECTION.
+      *----------------------------------------------------------------*
+           OPEN INPUT TABRATES
+           IF FS-TABRATES EQUAL ZEROS
+              PERFORM UNTIL FIM-TABRATES
+                 READ TABRATES INTO TABRATES-FD
+                   AT END
+                      SET FIM-TABRATES TO TRUE
+                   NOT AT END
+                      PERFORM 100021-APLICA-FAIXA-TAXA
+                 END-READ
+              END-PERFORM
+              CLOSE TABRATES
+              IF CNT-FAIXAS-INSS-LIDAS GREATER ZEROS
+                 DISPLAY '000 - FAIXAS INSS CARREGADAS DE TABRATES '
+                         'PARA ' WS-MES-APURACAO
+              END-IF
+              IF CNT-FAIXAS-IRPF-LIDAS GREATER ZEROS
+                 DISPLAY '000 - FAIXAS IRPF CARREGADAS DE TABRATES '
+                         'PARA ' WS-MES-APURACAO
+              END-IF
+           ELSE
+              DISPLAY '000 - TABRATES.DAT NAO ENCONTRADO. '
+                      'USANDO FAIXAS-PADRAO (2021).'
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       100021-APLICA-FAIXA-TAXA         SECTION.
+      *----------------------------------------------------------------*
+           IF TAB-COMPETENCIA EQUAL WS-MES-APURACAO
+              EVALUATE TAB-TIPO
+                  WHEN 'I'
+                       MOVE TAB-VLR-TETO
+                         TO VLR-TETO-INSS-FAIXA(TAB-NR-FAIXA)
+                       MOVE TAB-ALIQUOTA
+                         TO ALIQUOTA-INSS-FAIXA(TAB-NR-FAIXA)
+                       ADD 1 TO CNT-FAIXAS-INSS-LIDAS
+                  WHEN 'R'
+                       MOVE TAB-VLR-TETO
+                         TO VLR-TETO-FAIXA(TAB-NR-FAIXA)
+                       MOVE TAB-ALIQUOTA
+                         TO ALIQUOTA-FAIXA(TAB-NR-FAIXA)
+                       MOVE TAB-VLR-DEDUZIR
+                         TO VLR-DEDUZIR-FAIXA(TAB-NR-FAIXA)
+                       ADD 1 TO CNT-FAIXAS-IRPF-LIDAS
+              END-EVALUATE
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       100030-LE-CADASTRO               SECTION.
+      *----------------------------------------------------------------*
+           OPEN INPUT CADASTRO-EMPREGADOS
+           IF FS-CADASTRO-EMPREGADOS EQUAL ZEROS
+              PERFORM UNTIL FIM-CADASTRO
+                          OR CNT-CADASTRO-LIDOS EQUAL 500
+                 READ CADASTRO-EMPREGADOS INTO CADASTRO-EMPREGADOS-FD
+                   AT END
+                      SET FIM-CADASTRO TO TRUE
+                   NOT AT END
+                      ADD 1 TO CNT-CADASTRO-LIDOS
+                      MOVE CAD-NR-MATRICULA
+                        TO TAB-CAD-NR-MATRICULA(CNT-CADASTRO-LIDOS)
+                      MOVE CAD-NOME-EMPREGADO
+                        TO TAB-CAD-NOME-EMPREGADO(CNT-CADASTRO-LIDOS)
+                      MOVE CAD-SITUACAO
+                        TO TAB-CAD-SITUACAO(CNT-CADASTRO-LIDOS)
+                      MOVE CAD-CD-BANCO
+                        TO TAB-CAD-CD-BANCO(CNT-CADASTRO-LIDOS)
+                      MOVE CAD-NR-AGENCIA
+                        TO TAB-CAD-NR-AGENCIA(CNT-CADASTRO-LIDOS)
+                      MOVE CAD-NR-CONTA
+                        TO TAB-CAD-NR-CONTA(CNT-CADASTRO-LIDOS)
+                      MOVE CAD-DV-CONTA
+                        TO TAB-CAD-DV-CONTA(CNT-CADASTRO-LIDOS)
+                 END-READ
+              END-PERFORM
+              CLOSE CADASTRO-EMPREGADOS
+              DISPLAY '000 - CADASTRO DE EMPREGADOS CARREGADO: '
+                      CNT-CADASTRO-LIDOS ' MATRICULA(S)'
+           ELSE
+              DISPLAY '000 - CADASTRO-EMPREGADOS.DAT NAO ENCONTRADO. '
+                      'MATRICULA NAO SERA VALIDADA CONTRA CADASTRO.'
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       200000-PROCESSA                 SECTION.
+      *----------------------------------------------------------------*
+           PERFORM 200050-VALIDA-APONTAMENTO
+
+           IF REGISTRO-VALIDO
+              PERFORM 200100-CALCULA-SALARIO-BRUTO
+              PERFORM 200200-CALCULA-INSS
+              PERFORM 200300-CALCULA-DEDUCOES-IRRF
+              PERFORM 200400-CALCULA-IRRF
+              PERFORM 200450-CALCULA-VALE-TRANSPORTE
+              PERFORM 200500-CALCULA-SALARIO-LIQUIDO
+              PERFORM 200700-RESOLVE-COMPETENCIA
+              PERFORM 200900-IMPRIME-HOLERITE
+              ADD 1 TO CNT-ACEITOS
+           ELSE
+              PERFORM 200950-IMPRIME-REJEITADO
+              ADD 1 TO CNT-REJEITADOS
+           END-IF
+
+           PERFORM 500000-READ-APONTAMENTOS
+           .
+      *----------------------------------------------------------------*
+       200050-VALIDA-APONTAMENTO       SECTION.
+      *----------------------------------------------------------------*
+           SET REGISTRO-VALIDO TO TRUE
+           MOVE ZEROS TO WS-CD-MOTIVO-REJ
+
+           EVALUATE TRUE
+               WHEN NR-MATRICULA EQUAL ZEROS
+                 OR NR-MATRICULA EQUAL SPACES
+                    MOVE 01 TO WS-CD-MOTIVO-REJ
+               WHEN QTD-HORAS-NORMAIS GREATER 744,00
+                    MOVE 02 TO WS-CD-MOTIVO-REJ
+               WHEN QTD-HORAS-EXTRAS-50PC GREATER 200,00
+                    MOVE 03 TO WS-CD-MOTIVO-REJ
+               WHEN QTD-HORAS-EXTRAS-100PC GREATER 200,00
+                    MOVE 04 TO WS-CD-MOTIVO-REJ
+               WHEN VLR-REMUNERACAO-HORA EQUAL ZEROS
+                    MOVE 05 TO WS-CD-MOTIVO-REJ
+               WHEN QTD-HORAS-EXTRAS-50PC + QTD-HORAS-EXTRAS-100PC
+                    GREATER WS-LIMITE-MENSAL-HORAS-EXTRAS
+                    MOVE 06 TO WS-CD-MOTIVO-REJ
+           END-EVALUATE
+
+      *    Só valida contra o cadastro de empregados se os demais
+      *    campos já estiverem corretos, e se o cadastro foi carregado
+           IF WS-CD-MOTIVO-REJ EQUAL ZEROS
+              AND CNT-CADASTRO-LIDOS GREATER ZEROS
+              PERFORM 200051-VALIDA-CADASTRO-EMPREGADO
+           END-IF
+
+           IF WS-CD-MOTIVO-REJ NOT EQUAL ZEROS
+              SET REGISTRO-INVALIDO TO TRUE
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       200051-VALIDA-CADASTRO-EMPREGADO SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'N'   TO IND-MATRICULA-ENCONTRADA
+           MOVE ZEROS TO IDX-CADASTRO-ENCONTRADO
+
+           PERFORM VARYING IDX-CADASTRO FROM 1 BY 1
+             UNTIL IDX-CADASTRO GREATER CNT-CADASTRO-LIDOS
+                OR MATRICULA-ENCONTRADA
+             IF TAB-CAD-NR-MATRICULA(IDX-CADASTRO) EQUAL NR-MATRICULA
+                SET MATRICULA-ENCONTRADA    TO TRUE
+                MOVE IDX-CADASTRO TO IDX-CADASTRO-ENCONTRADO
+             END-IF
+           END-PERFORM
+
+           IF NOT MATRICULA-ENCONTRADA
+              MOVE 07 TO WS-CD-MOTIVO-REJ
+           ELSE
+              IF TAB-CAD-SITUACAO(IDX-CADASTRO-ENCONTRADO)
+                 NOT EQUAL 'A'
+                 MOVE 08 TO WS-CD-MOTIVO-REJ
+              ELSE
+                 IF TAB-CAD-NOME-EMPREGADO(IDX-CADASTRO-ENCONTRADO)
+                    NOT EQUAL NOME-EMPREGADO
+                    MOVE 09 TO WS-CD-MOTIVO-REJ
+                 END-IF
+              END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       200100-CALCULA-SALARIO-BRUTO  SECTION.
+      *----------------------------------------------------------------*
+           MOVE ZEROS TO     VLR-SALARIO-MENSAL
+                             VLR-HE-50PC  VLR-PGTO-HE-50
+                             VLR-HE-100PC VLR-PGTO-HE-100
+                             VLR-SALARIO-FAMILIA
+                             VLR-SALARIO-BRUTO
+
+           COMPUTE VLR-SALARIO-MENSAL = VLR-REMUNERACAO-HORA  *
+                                        WS-QTD-HORAS-NORMAIS
+      *
+           COMPUTE  VLR-HE-50PC  = VLR-REMUNERACAO-HORA * 1,5
+           COMPUTE  VLR-HE-100PC = VLR-REMUNERACAO-HORA * 2
+
+           COMPUTE  VLR-PGTO-HE-50 = VLR-HE-50PC *
+                                     QTD-HORAS-EXTRAS-50PC
+
+           COMPUTE VLR-PGTO-HE-100 = VLR-HE-100PC *
+                                     QTD-HORAS-EXTRAS-100PC
+
+      * Cálculo Salário Família: Limite determinado por tabela
+           IF VLR-SALARIO-MENSAL NOT GREATER VLR-SF-TETO
+              COMPUTE VLR-SALARIO-FAMILIA = VLR-SF-DEPENDENTE *
+                                            QTD-FILHOS-SF
+           END-IF
+
+      * Apuração do salário bruto (ou Total de Proventos)
+           COMPUTE VLR-SALARIO-BRUTO = VLR-SALARIO-MENSAL +
+                                       VLR-PGTO-HE-50 +
+                                       VLR-PGTO-HE-100 +
+                                       VLR-SALARIO-FAMILIA
+
+           .
+      *----------------------------------------------------------------*
+       200200-CALCULA-INSS             SECTION.
+      *----------------------------------------------------------------*
+           MOVE VLR-SALARIO-BRUTO TO INSS-VLR-SALARIO-BRUTO
+
+           PERFORM VARYING IDX-INSS FROM 1 BY 1
+             UNTIL IDX-INSS GREATER 4
+             MOVE VLR-TETO-INSS-FAIXA(IDX-INSS)
+               TO INSS-VLR-TETO-FAIXA(IDX-INSS)
+             MOVE ALIQUOTA-INSS-FAIXA(IDX-INSS)
+               TO INSS-ALIQUOTA-FAIXA(IDX-INSS)
+           END-PERFORM
+
+           CALL WS-FPGRINSS USING WS-FPGRINSS-AREA
+
+           IF INSS-RETURN-CODE NOT EQUAL ZEROS
+              DISPLAY '777 ALERTA - FPGRINSS RC=' INSS-RETURN-CODE
+                      ' ' INSS-MENSAGEM-ERRO
+           END-IF
+
+           MOVE INSS-VLR-TOTAL-RECOLHER TO VLR-TOTAL-INSS-RECOLHER
+           MOVE INSS-ALIQUOTA-EFETIVA   TO ALIQUOTA-EFETIVA-INSS-REC
+           .
+      *----------------------------------------------------------------*
+       200300-CALCULA-DEDUCOES-IRRF    SECTION.
+      *----------------------------------------------------------------*
+           MOVE ZEROS TO VLR-BASE-CALCULO-IR
+      *    a) Descontar o INSS a recolher
+           COMPUTE VLR-BASE-CALCULO-IR = VLR-SALARIO-BRUTO -
+                                         VLR-TOTAL-INSS-RECOLHER
+
+      *    b) Deduções de dependentes (o abatimento do valor é feito
+      *       pela subrotina FPGRINSS->FPGRIRRF em 200400, que recebe
+      *       VLR-DEDUCAO-DEPEND separadamente)
+           COMPUTE VLR-DEDUCAO-DEPEND  = QTD-DEPENDENTES-IRPF *
+                                         VLR-DEDUZIR-DEPENDENTES
+
+      *    c) Deduzir Pensao Alimenticia
+           COMPUTE VLR-BASE-CALCULO-IR = VLR-BASE-CALCULO-IR -
+                                       VLR-PENSAO-ALIMENTICIA
+
+      *    d) Deduzir Plano de Saude
+           COMPUTE VLR-BASE-CALCULO-IR = VLR-BASE-CALCULO-IR -
+                                       VLR-PLANO-SAUDE
+
+           .
+      *----------------------------------------------------------------*
+       200400-CALCULA-IRRF             SECTION.
+      *----------------------------------------------------------------*
+           MOVE VLR-BASE-CALCULO-IR TO IRRF-VLR-BASE-CALCULO-IR
+           MOVE VLR-DEDUCAO-DEPEND  TO IRRF-VLR-DEDUCAO-DEPEND
+
+           PERFORM VARYING IDX-IRPF FROM 1 BY 1
+             UNTIL IDX-IRPF GREATER 5
+             MOVE VLR-TETO-FAIXA(IDX-IRPF)
+               TO IRRF-VLR-TETO-FAIXA(IDX-IRPF)
+             MOVE ALIQUOTA-FAIXA(IDX-IRPF)
+               TO IRRF-ALIQUOTA-FAIXA(IDX-IRPF)
+             MOVE VLR-DEDUZIR-FAIXA(IDX-IRPF)
+               TO IRRF-VLR-DEDUZIR-FAIXA(IDX-IRPF)
+           END-PERFORM
+
+           CALL WS-FPGRIRRF USING WS-FPGRIRRF-AREA
+
+           IF IRRF-RETURN-CODE NOT EQUAL ZEROS
+              DISPLAY '777 ALERTA - FPGRIRRF RC=' IRRF-RETURN-CODE
+                      ' ' IRRF-MENSAGEM-ERRO
+           END-IF
+
+           MOVE IRRF-VLR-IRRF-RECOLHER TO VLR-IRRF-RECOLHER
+           .
+      *----------------------------------------------------------------*
+       200450-CALCULA-VALE-TRANSPORTE  SECTION.
+      *----------------------------------------------------------------*
+      *    Desconto de vale-transporte: limitado por lei a 6% do
+      *    salario mensal do empregado (VLR-SALARIO-MENSAL), ainda que
+      *    o valor informado em VLR-VALE-TRANSPORTE seja maior.
+           MOVE ZEROS TO VLR-TETO-VALE-TRANSPORTE
+           MOVE ZEROS TO VLR-DESC-VALE-TRANSPORTE
+
+           IF USA-VALE-TRANSPORTE
+              COMPUTE VLR-TETO-VALE-TRANSPORTE =
+                      VLR-SALARIO-MENSAL * ALIQUOTA-VALE-TRANSPORTE
+              IF VLR-VALE-TRANSPORTE GREATER VLR-TETO-VALE-TRANSPORTE
+                 MOVE VLR-TETO-VALE-TRANSPORTE
+                   TO VLR-DESC-VALE-TRANSPORTE
+              ELSE
+                 MOVE VLR-VALE-TRANSPORTE TO VLR-DESC-VALE-TRANSPORTE
+              END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       200500-CALCULA-SALARIO-LIQUIDO  SECTION.
+      *----------------------------------------------------------------*
+           COMPUTE VLR-SALARIO-LIQUIDO = VLR-SALARIO-BRUTO -
+                                         VLR-TOTAL-INSS-RECOLHER -
+                                         VLR-IRRF-RECOLHER -
+                                         VLR-PENSAO-ALIMENTICIA -
+                                         VLR-DESC-VALE-TRANSPORTE -
+                                         VLR-PLANO-SAUDE
+
+           COMPUTE VLR-TOTAL-DESCONTOS = VLR-TOTAL-INSS-RECOLHER +
+                                         VLR-IRRF-RECOLHER +
+                                         VLR-PENSAO-ALIMENTICIA +
+                                         VLR-DESC-VALE-TRANSPORTE +
+                                         VLR-PLANO-SAUDE
+           .
+      *----------------------------------------------------------------*
+       200700-RESOLVE-COMPETENCIA      SECTION.
+      *----------------------------------------------------------------*
+      *    Mesma regra usada em FOLHAPAGAMENTO7: a competência
+      *    informada no apontamento prevalece sobre a competência do
+      *    lote, quando informada.
+           IF MES-COMPETENCIA NOT EQUAL SPACES
+              MOVE MES-COMPETENCIA TO WS-MES-COMPETENCIA-EFETIVA
+           ELSE
+              MOVE WS-MES-APURACAO(1:8) TO WS-MES-COMPETENCIA-EFETIVA
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       200900-IMPRIME-HOLERITE         SECTION.
+      *----------------------------------------------------------------*
+           ADD 1 TO CNT-PAGINA
+           MOVE CNT-PAGINA           TO HOL-NUM-PAGINA
+           MOVE WS-NOME-EMPRESA     TO HOL-NOME-EMPRESA
+           MOVE WS-NR-CNPJ          TO HOL-CNPJ
+           MOVE WS-MES-COMPETENCIA-EFETIVA
+                                    TO HOL-MES-COMPETENCIA
+           MOVE NR-MATRICULA        TO HOL-NR-MATRICULA
+           MOVE NOME-EMPREGADO      TO HOL-NOME-EMPREGADO
+           MOVE VLR-SALARIO-MENSAL  TO HOL-VLR-SALARIO-MENSAL
+           MOVE VLR-PGTO-HE-50      TO HOL-VLR-PGTO-HE-50
+           MOVE VLR-PGTO-HE-100     TO HOL-VLR-PGTO-HE-100
+           MOVE VLR-SALARIO-FAMILIA TO HOL-VLR-SALARIO-FAMILIA
+           MOVE VLR-SALARIO-BRUTO   TO HOL-VLR-SALARIO-BRUTO
+           MOVE VLR-TOTAL-INSS-RECOLHER
+                                    TO HOL-VLR-INSS
+           COMPUTE HOL-VLR-IRRF ROUNDED = VLR-IRRF-RECOLHER
+           MOVE VLR-PENSAO-ALIMENTICIA
+                                    TO HOL-VLR-PENSAO
+           MOVE VLR-PLANO-SAUDE     TO HOL-VLR-PLANO-SAUDE
+           MOVE VLR-DESC-VALE-TRANSPORTE
+                                    TO HOL-VLR-VALE-TRANSPORTE
+           MOVE VLR-TOTAL-DESCONTOS TO HOL-VLR-TOTAL-DESCONTOS
+           COMPUTE HOL-VLR-SALARIO-LIQUIDO ROUNDED =
+                   VLR-SALARIO-LIQUIDO
+
+           WRITE HOLERITES-FD FROM HOL-LINHA-SEPARADORA
+           WRITE HOLERITES-FD FROM HOL-LINHA-TITULO
+           WRITE HOLERITES-FD FROM HOL-LINHA-EMPRESA
+           WRITE HOLERITES-FD FROM HOL-LINHA-COMPETENCIA
+           WRITE HOLERITES-FD FROM HOL-LINHA-EMPREGADO
+           WRITE HOLERITES-FD FROM HOL-LINHA-BRANCO
+           WRITE HOLERITES-FD FROM HOL-LINHA-CAB-PROVENTOS
+           WRITE HOLERITES-FD FROM HOL-DET-SALARIO-MENSAL
+           WRITE HOLERITES-FD FROM HOL-DET-HE-50
+           WRITE HOLERITES-FD FROM HOL-DET-HE-100
+           WRITE HOLERITES-FD FROM HOL-DET-SALARIO-FAMILIA
+           WRITE HOLERITES-FD FROM HOL-DET-TOTAL-PROVENTOS
+           WRITE HOLERITES-FD FROM HOL-LINHA-BRANCO
+           WRITE HOLERITES-FD FROM HOL-LINHA-CAB-DESCONTOS
+           WRITE HOLERITES-FD FROM HOL-DET-INSS
+           WRITE HOLERITES-FD FROM HOL-DET-IRRF
+           WRITE HOLERITES-FD FROM HOL-DET-PENSAO
+           WRITE HOLERITES-FD FROM HOL-DET-PLANO-SAUDE
+           WRITE HOLERITES-FD FROM HOL-DET-VALE-TRANSPORTE
+           WRITE HOLERITES-FD FROM HOL-DET-TOTAL-DESCONTOS
+           WRITE HOLERITES-FD FROM HOL-LINHA-BRANCO
+           WRITE HOLERITES-FD FROM HOL-LINHA-LIQUIDO
+           WRITE HOLERITES-FD FROM HOL-LINHA-BRANCO
+           .
+      *----------------------------------------------------------------*
+       200920-IMPRIME-RELATORIO-VAZIO  SECTION.
+      *----------------------------------------------------------------*
+           WRITE HOLERITES-FD FROM HOL-LINHA-SEPARADORA
+           MOVE SPACES TO HOLERITES-FD
+           STRING '     *** ARQUIVO DE APONTAMENTOS VAZIO. NAO HOUVE '
+                  'PROCESSAMENTO. ***'
+           DELIMITED BY SIZE
+           INTO HOLERITES-FD
+           WRITE HOLERITES-FD
+           .
+      *----------------------------------------------------------------*
+       200950-IMPRIME-REJEITADO        SECTION.
+      *----------------------------------------------------------------*
+           IF NOT REJ-CAB-IMPRESSO
+              WRITE HOLERITESREJ-FD FROM CAB-REJ-LINHA-1
+              WRITE HOLERITESREJ-FD FROM CAB-REJ-LINHA-2
+              SET REJ-CAB-IMPRESSO TO TRUE
+           END-IF
+
+           MOVE NR-MATRICULA    TO REJ-NR-MATRICULA
+           MOVE NOME-EMPREGADO  TO REJ-NOME-EMPREGADO
+           MOVE WS-CD-MOTIVO-REJ TO REJ-CD-MOTIVO
+
+           EVALUATE WS-CD-MOTIVO-REJ
+               WHEN 01
+                    MOVE 'MATRICULA ZERADA OU EM BRANCO'
+                      TO REJ-DESC-MOTIVO
+               WHEN 02
+                    MOVE 'QTD-HORAS-NORMAIS ACIMA DO LIMITE'
+                      TO REJ-DESC-MOTIVO
+               WHEN 03
+                    MOVE 'QTD-HORAS-EXTRAS-50PC ACIMA DO LIMITE'
+                      TO REJ-DESC-MOTIVO
+               WHEN 04
+                    MOVE 'QTD-HORAS-EXTRAS-100PC ACIMA DO LIMITE'
+                      TO REJ-DESC-MOTIVO
+               WHEN 05
+                    MOVE 'VLR-REMUNERACAO-HORA ZERADO'
+                      TO REJ-DESC-MOTIVO
+               WHEN 06
+                    MOVE 'HORAS EXTRAS ACIMA DO LIMITE LEGAL (CLT)'
+                      TO REJ-DESC-MOTIVO
+               WHEN 07
+                    MOVE 'MATRICULA NAO CADASTRADA'
+                      TO REJ-DESC-MOTIVO
+               WHEN 08
+                    MOVE 'MATRICULA CADASTRADA, EMPREGADO INATIVO'
+                      TO REJ-DESC-MOTIVO
+               WHEN 09
+                    MOVE 'NOME DO EMPREGADO DIVERGENTE DO CADASTRO'
+                      TO REJ-DESC-MOTIVO
+               WHEN OTHER
+                    MOVE 'MOTIVO NAO CATALOGADO'
+                      TO REJ-DESC-MOTIVO
+           END-EVALUATE
+
+           WRITE HOLERITESREJ-FD FROM LINHA-REJ-DADOS
+           .
+      *----------------------------------------------------------------*
+       300000-FINALIZA                 SECTION.
+      *----------------------------------------------------------------*
+           CLOSE APONTAMENTOS HOLERITES HOLERITESREJ
+
+           DISPLAY '999 - TERMINO PROGRAMA FOLHAHOLERITE V.' NUM-VERSAO
+           ACCEPT DATA-CORRENTE FROM DATE YYYYMMDD
+           ACCEPT HORA-CORRENTE FROM TIME
+           DISPLAY '999 - DATA: ' DATA-CORRENTE ' HORA: ' HORA-CORRENTE
+           DISPLAY '999 - TOTAL ACEITOS   : ' CNT-ACEITOS
+           DISPLAY '999 - TOTAL REJEITADOS: ' CNT-REJEITADOS
+           .
+      *----------------------------------------------------------------*
+       500000-READ-APONTAMENTOS        SECTION.
+      *----------------------------------------------------------------*
+           READ APONTAMENTOS INTO APONTAMENTO-FD
+               AT END
+                  SET FIM-APONTAMENTO TO TRUE
+               NOT AT END
+                  CONTINUE
+           END-READ
+      *
+           IF FS-APONTAMENTOS GREATER ZEROS AND NOT LESS 10
+              DISPLAY '*------------------------------------------*'
+              DISPLAY '777 ALERTA - READ APONTAMENTOS FS='
+                      FS-APONTAMENTOS
+              DISPLAY '*------------------------------------------*'
+           ELSE
+              IF FS-APONTAMENTOS GREATER 10
+                 MOVE 'APONTAMENTOS'        TO WS-NOME-ARQUIVO
+                 MOVE 004                 TO WS-LOCAL-ERRO
+                 PERFORM 999001-ERRO-I-O
+              END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       999000-ERROS                    SECTION.
+      *----------------------------------------------------------------*
+       999001-ERRO-I-O.
+           COPY FSCODES REPLACING STATUS BY WS-FILE-STATUS
+                                  MSG    BY WS-MSG-ERRO
+           .
+           DISPLAY '888 - ERRO I-O...: ' WS-NOME-ARQUIVO
+           DISPLAY '888 - LOCAL......: ' WS-LOCAL-ERRO
+           DISPLAY '888 - FILE STATUS: ' WS-FILE-STATUS
+                                     ' ' WS-MSG-ERRO
+           PERFORM 999999-ABEND.
+
+       999999-ABEND.
+           DISPLAY '888 - ERRO PROGRAMA FOLHAHOLERITE V.' NUM-VERSAO
+           ACCEPT DATA-CORRENTE FROM DATE YYYYMMDD
+           ACCEPT HORA-CORRENTE FROM TIME
+           DISPLAY '888 - DATA: ' DATA-CORRENTE ' HORA: ' HORA-CORRENTE
+           DISPLAY '*-------------------------------------------------*'
+      *
+           STOP RUN.
+      ******************************************************************
+       END PROGRAM FOLHAHOLERITE.
+      ******************************************************************
