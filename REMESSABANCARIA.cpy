@@ -0,0 +1,67 @@
+      ****************************************************************
+      * COPYBOOK: REMESSABANCARIA.cpy
+      * AUTOR   : www.cursodecobol.com.br
+      * SISTEMA : FOPAG
+      * OBJETIVO: Layout do arquivo de remessa bancária, gerado ao
+      *           final do processamento da folha para que o banco
+      *           credite o salário líquido de cada empregado. Layout
+      *           simplificado, inspirado no padrão CNAB400 (registros
+      *           de 400 posições, com header/detalhe/trailer), a ser
+      *           adaptado para a especificação exata exigida pelo
+      *           banco conveniado antes de uso em produção.
+      * Tamanho do registro: 400 bytes
+      ****************************************************************
+      *    01 LINHA-REMESSA.
+           02 REM-HEADER.
+              03 REM-HDR-TIPO-REGISTRO     PIC X(01) VALUE '0'.
+              03 REM-HDR-COD-REMESSA       PIC X(01) VALUE '1'.
+              03 REM-HDR-LIT-REMESSA       PIC X(07) VALUE 'REMESSA'.
+              03 REM-HDR-COD-SERVICO       PIC X(02) VALUE '98'.
+              03 REM-HDR-LIT-SERVICO       PIC X(15) VALUE
+                 'FOLHA PAGAMENTO'.
+              03 REM-HDR-NOME-EMPRESA      PIC X(30).
+              03 REM-HDR-CD-BANCO          PIC 9(03).
+              03 REM-HDR-NOME-BANCO        PIC X(15).
+              03 REM-HDR-DATA-GERACAO      PIC 9(08).
+              03 FILLER                    PIC X(312) VALUE SPACES.
+              03 REM-HDR-NR-SEQUENCIAL     PIC 9(06).
+      *
+           02 REM-DETALHE.
+              03 REM-DET-TIPO-REGISTRO     PIC X(01) VALUE '1'.
+              03 REM-DET-CD-BANCO          PIC 9(03).
+              03 REM-DET-NR-AGENCIA        PIC X(05).
+              03 REM-DET-NR-CONTA          PIC X(12).
+              03 REM-DET-DV-CONTA          PIC X(01).
+              03 REM-DET-NR-MATRICULA      PIC X(06).
+              03 REM-DET-NOME-EMPREGADO    PIC X(30).
+              03 REM-DET-VLR-CREDITO       PIC 9(13)V99.
+              03 FILLER                    PIC X(321) VALUE SPACES.
+              03 REM-DET-NR-SEQUENCIAL     PIC 9(06).
+      *
+           02 REM-TRAILER.
+              03 REM-TRL-TIPO-REGISTRO     PIC X(01) VALUE '9'.
+              03 REM-TRL-QTD-REGISTROS     PIC 9(06).
+              03 REM-TRL-VLR-TOTAL         PIC 9(13)V99.
+              03 FILLER                    PIC X(372) VALUE SPACES.
+              03 REM-TRL-NR-SEQUENCIAL     PIC 9(06).
+      ****************************************************************
+      * Descrição dos campos
+      * --------------------
+      * REM-HDR-TIPO-REGISTRO  '0' identifica o registro de header
+      * REM-DET-TIPO-REGISTRO  '1' identifica um registro de detalhe
+      *                        (um por empregado, crédito do salário
+      *                        líquido)
+      * REM-TRL-TIPO-REGISTRO  '9' identifica o registro trailer, com
+      *                        a quantidade de registros de detalhe e
+      *                        o valor total remetido
+      * REM-DET-CD-BANCO/NR-AGENCIA/NR-CONTA/DV-CONTA
+      *                        Dados bancários do empregado, conforme
+      *                        CADASTRO-EMPREGADOS.cpy. Quando o
+      *                        empregado não está no cadastro (ou o
+      *                        cadastro não está disponível), estes
+      *                        campos são gravados em zero/branco.
+      * REM-DET-VLR-CREDITO    Valor líquido a creditar (mesmo valor
+      *                        impresso em REL-VLR-SALARIO-LIQUIDO).
+      ****************************************************************
+      * FIM COPYBOOK REMESSABANCARIA.cpy
+      ****************************************************************
