@@ -0,0 +1,46 @@
+      ****************************************************************
+      * COPYBOOK: REJEITADOS.cpy
+      * AUTOR   : www.cursodecobol.com.br
+      * SISTEMA : FOPAG
+      * OBJETIVO: Layout da linha impressa em RELATORIOREJ.TXT para
+      *           registros de APONTAMENTOS rejeitados na validação.
+      * Tamanho do registro: 132 bytes
+      ****************************************************************
+      * TABELA DE CODIGOS DE MOTIVO DE REJEICAO (REJ-CD-MOTIVO)
+      * 01 - NR-MATRICULA ZERADA OU EM BRANCO
+      * 02 - QTD-HORAS-NORMAIS NEGATIVA OU ACIMA DO LIMITE ABSURDO
+      * 03 - QTD-HORAS-EXTRAS-50PC NEGATIVA OU ACIMA DO LIMITE ABSURDO
+      * 04 - QTD-HORAS-EXTRAS-100PC NEGATIVA OU ACIMA DO LIMITE ABSURDO
+      * 05 - VLR-REMUNERACAO-HORA ZERADO
+      * 06 - HORAS EXTRAS ACIMA DO LIMITE LEGAL (CLT)
+      * 07 - MATRICULA NAO CADASTRADA
+      * 08 - MATRICULA CADASTRADA, PORAM EMPREGADO INATIVO/DESLIGADO
+      * 09 - NOME DO EMPREGADO DIVERGENTE DO CADASTRO
+      ****************************************************************
+      *    01 LINHA-REJEITADOS.
+           02 CAB-REJ-LINHA-1.
+              03 FILLER              PIC X(40) VALUE
+                 'RELATORIO DE REJEITADOS - FOLHAPAGAMENTO'.
+              03 FILLER              PIC X(92) VALUE SPACES.
+           02 CAB-REJ-LINHA-2.
+              03 FILLER              PIC X(06) VALUE 'MATRIC'.
+              03 FILLER              PIC X     VALUE SPACES.
+              03 FILLER              PIC X(30) VALUE 'NOME EMPREGADO'.
+              03 FILLER              PIC X     VALUE SPACES.
+              03 FILLER              PIC X(02) VALUE 'MT'.
+              03 FILLER              PIC X     VALUE SPACES.
+              03 FILLER              PIC X(50) VALUE
+                 'DESCRICAO DO MOTIVO DA REJEICAO'.
+              03 FILLER              PIC X(41) VALUE SPACES.
+           02 LINHA-REJ-DADOS.
+              03 REJ-NR-MATRICULA    PIC X(06).
+              03 FILLER              PIC X     VALUE SPACES.
+              03 REJ-NOME-EMPREGADO  PIC X(30).
+              03 FILLER              PIC X     VALUE SPACES.
+              03 REJ-CD-MOTIVO       PIC 9(02).
+              03 FILLER              PIC X     VALUE SPACES.
+              03 REJ-DESC-MOTIVO     PIC X(50).
+              03 FILLER              PIC X(41) VALUE SPACES.
+      ****************************************************************
+      * FIM COPYBOOK REJEITADOS.cpy
+      ****************************************************************
