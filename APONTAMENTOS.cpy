@@ -3,7 +3,7 @@
       * AUTOR   : www.cursodecobol.com.br
       * SISTEMA : FOPAG
       * OBJETIVO: Layout do arquivo APONTAMENTOS.dat
-      * Tamanho do registro: 68 bytes
+      * Tamanho do registro: 101 bytes
       * Origem dos dados: Sistema externo de Apontamentos (folha de
       *                   ponto).
       * - A Legisla��o CLT � complexa. Refor�o que este � um
@@ -21,6 +21,14 @@
           03 QTD-DEPENDENTES-IRPF      PIC 9(2).                        057 058 2
           03 QTD-FILHOS-SF             PIC 9(2).                        059 060 2
           03 VLR-PENSAO-ALIMENTICIA    PIC 9(6)V99.                     061 068 8
+          03 NR-CENTRO-CUSTO           PIC X(04).                       069 072 4
+          03 CD-ESTABELECIMENTO        PIC X(04).                       073 076 4
+          03 IND-VALE-TRANSPORTE       PIC X(01).                       077 077 1
+             88  USA-VALE-TRANSPORTE             VALUE 'S'.
+             88  NAO-USA-VALE-TRANSPORTE         VALUE 'N'.
+          03 VLR-VALE-TRANSPORTE       PIC 9(6)V99.                     078 085 8
+          03 VLR-PLANO-SAUDE           PIC 9(6)V99.                     086 093 8
+          03 MES-COMPETENCIA           PIC X(08).                       094 101 8
       *    03 TESTE-VLR                 PIC 9V9(16).
       *    03 TESTE-VLR2                PIC V9(17).
       ****************************************************************
@@ -51,6 +59,38 @@
       *                            Aliment�cia; � um Desconto, e tamb�m
       *                            � dedut�vel do IRRF.
       *                            Informar valor total em R$
+      * NR-CENTRO-CUSTO            Codigo do centro de custo (setor/
+      *                            departamento) ao qual o empregado
+      *                            esta vinculado no periodo, usado
+      *                            para apurar subtotais de folha por
+      *                            centro de custo
+      * CD-ESTABELECIMENTO         Codigo do estabelecimento (empresa/
+      *                            filial) ao qual o apontamento
+      *                            pertence, usado para filtrar o lote
+      *                            a um unico estabelecimento via
+      *                            PARM-CD-ESTABELECIMENTO em
+      *                            PARAMETROS.DAT
+      * IND-VALE-TRANSPORTE        'S' - Empregado usa vale-transporte
+      *                                  (desconto limitado a 6% do
+      *                                  salario mensal)
+      *                            'N' - Nao usa
+      * VLR-VALE-TRANSPORTE        Valor do vale-transporte informado
+      *                            pelo empregador (custo das passagens
+      *                            do periodo); o desconto efetivo do
+      *                            empregado e limitado a 6% do salario
+      *                            mensal (VLR-SALARIO-MENSAL), conforme
+      *                            legislacao
+      * VLR-PLANO-SAUDE            Valor da mensalidade do plano de
+      *                            saude descontada do empregado; e
+      *                            tambem dedutivel do IRRF, mesmo
+      *                            tratamento dado a VLR-PENSAO-
+      *                            ALIMENTICIA
+      * MES-COMPETENCIA            Competencia (MES/AAAA) a que este
+      *                            apontamento se refere, permitindo
+      *                            misturar mais de um mes num unico
+      *                            lote de APONTAMENTOS.DAT. Em branco,
+      *                            assume a competencia do lote (ver
+      *                            PARM-MES-APURACAO em PARAMETROS.DAT)
       *
       * - IMPORTANTE: Informar Horas normais e/ou extras em formato
       *               DECIMAL.
