@@ -0,0 +1,109 @@
+      ******************************************************************
+      * Author: Curso de Cobol - www.cursodecobol.com.br
+      * Date  : 01/08/2021
+      * Purpose: Subrotina de cálculo do IRRF a recolher, compartilhada
+      *          por todos os programas de folha de pagamento.
+      * Tectonics: cobc
+      ******************************************************************
+      * Comentários:
+      * ------------
+      * Recebe, via IRRF-COMMAREA (COPY FPGCIRRF), a base de cálculo do
+      * IR já líquida de INSS e pensão alimentícia, o valor a deduzir
+      * de dependentes, e a tabela de faixas de IRPF vigente na
+      * competência (repassada pelo chamador, que a carrega de
+      * TABRATES ou usa seu próprio valor-padrão). Devolve o valor do
+      * IRRF a recolher e um código de retorno.
+      ******************************************************************
+      * VRS001 - AGO/2021 - IMPLANTACAO
+      * VRS002 - AGO/2026 - Base de cálculo líquida passa para 3 casas
+      *                      decimais, acompanhando FPGCIRRF VRS003.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. FPGRIRRF.
+       DATE-WRITTEN. 2021-08-01.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+       01 WS-VLR-BASE-LIQUIDA          PIC 9(6)V9(3).
+       01 IDX-IRPF                     PIC 9(4) COMP.
+       01 IDX-FT                       PIC 9(4) COMP.
+       01 IND-FIM-CALC-IRRF            PIC X     VALUE 'N'.
+          88  FIM-CALC-IRRF                      VALUE 'S'.
+
+       LINKAGE                         SECTION.
+      *----------------------------------------------------------------*
+       01 IRRF-COMMAREA.
+          COPY FPGCIRRF.
+      ******************************************************************
+       PROCEDURE                       DIVISION USING IRRF-COMMAREA.
+      ******************************************************************
+       0000-MAINLINE.
+           MOVE ZEROS  TO IRRF-VLR-IRRF-RECOLHER
+           MOVE 00     TO IRRF-RETURN-CODE
+           MOVE SPACES TO IRRF-MENSAGEM-ERRO
+
+      *    Base de cálculo líquida de dependentes
+           COMPUTE WS-VLR-BASE-LIQUIDA = IRRF-VLR-BASE-CALCULO-IR -
+                                         IRRF-VLR-DEDUCAO-DEPEND
+
+           IF IRRF-VLR-TETO-FAIXA(1) EQUAL ZEROS
+              MOVE 90 TO IRRF-RETURN-CODE
+              MOVE 'TABELA DE FAIXAS DE IRPF NAO INFORMADA'
+                TO IRRF-MENSAGEM-ERRO
+              GO TO 9999-EXIT
+           END-IF
+
+           MOVE 'N' TO IND-FIM-CALC-IRRF
+           PERFORM VARYING IDX-IRPF FROM 1 BY 1
+             UNTIL IDX-IRPF GREATER 5
+                OR FIM-CALC-IRRF
+                EVALUATE IDX-IRPF
+                    WHEN 1
+                         IF WS-VLR-BASE-LIQUIDA <=
+                            IRRF-VLR-TETO-FAIXA(IDX-IRPF)
+                            COMPUTE IRRF-VLR-IRRF-RECOLHER =
+                                    WS-VLR-BASE-LIQUIDA *
+                                    IRRF-ALIQUOTA-FAIXA(IDX-IRPF)
+                            SET FIM-CALC-IRRF TO TRUE
+                         END-IF
+                    WHEN OTHER
+                         IF WS-VLR-BASE-LIQUIDA >
+                            IRRF-VLR-TETO-FAIXA(IDX-IRPF - 1)
+                            AND
+                            WS-VLR-BASE-LIQUIDA <=
+                            IRRF-VLR-TETO-FAIXA(IDX-IRPF)
+                            COMPUTE IRRF-VLR-IRRF-RECOLHER =
+                                    WS-VLR-BASE-LIQUIDA *
+                                    IRRF-ALIQUOTA-FAIXA(IDX-IRPF)
+                            SET FIM-CALC-IRRF TO TRUE
+                         END-IF
+                END-EVALUATE
+                SET IDX-FT TO IDX-IRPF
+           END-PERFORM
+
+           IF NOT FIM-CALC-IRRF
+      *       Base acima da última faixa: aplica a última faixa
+              SET IDX-FT TO 5
+              COMPUTE IRRF-VLR-IRRF-RECOLHER =
+                      WS-VLR-BASE-LIQUIDA *
+                      IRRF-ALIQUOTA-FAIXA(IDX-FT)
+           END-IF
+
+           SUBTRACT IRRF-VLR-DEDUZIR-FAIXA(IDX-FT)
+             FROM   IRRF-VLR-IRRF-RECOLHER
+
+       9999-EXIT.
+           GOBACK.
+      ******************************************************************
+       END PROGRAM FPGRIRRF.
+      ******************************************************************
