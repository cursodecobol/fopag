@@ -0,0 +1,34 @@
+      ****************************************************************
+      * COPYBOOK: DECIMOTERCEIRO.cpy
+      * AUTOR   : www.cursodecobol.com.br
+      * SISTEMA : FOPAG
+      * OBJETIVO: Layout do arquivo DECIMOTERCEIRO.DAT, entrada do
+      *           programa FOLHAPAGAMENTO13 (cálculo do 13º salário).
+      * Tamanho do registro: 56 bytes
+      ****************************************************************
+      *01 DECIMOTERCEIRO-FD.                                            INI FIM TAM
+          03 D13-NR-MATRICULA          PIC X(06).                       001 006 6
+          03 D13-NOME-EMPREGADO        PIC X(30).                       007 036 30
+          03 D13-VLR-SALARIO-MENSAL    PIC 9(6)V99.                     037 044 8
+          03 D13-QTD-MESES-TRABALHADOS PIC 9(02).                       045 046 2
+          03 D13-QTD-DEPENDENTES-IRPF  PIC 9(02).                       047 048 2
+          03 D13-VLR-PENSAO-ALIMENTICIA PIC 9(6)V99.                    049 056 8
+      ****************************************************************
+      * Descrição dos campos
+      * --------------------
+      * D13-NR-MATRICULA            Número da matrícula do empregado
+      * D13-NOME-EMPREGADO          Nome completo do empregado
+      * D13-VLR-SALARIO-MENSAL      Salário mensal usado de base para o
+      *                             cálculo do 13º salário
+      * D13-QTD-MESES-TRABALHADOS   Quantidade de meses trabalhados no
+      *                             ano-calendário (1 a 12); cada mês
+      *                             com 15 dias ou mais trabalhados
+      *                             conta como um mês inteiro, conforme
+      *                             a legislação
+      * D13-QTD-DEPENDENTES-IRPF    Quantidade de dependentes para fins
+      *                             do Imposto de Renda
+      * D13-VLR-PENSAO-ALIMENTICIA  Valor pago a título de Pensão
+      *                             Alimentícia sobre o 13º salário
+      ****************************************************************
+      * FIM COPYBOOK DECIMOTERCEIRO.cpy
+      ****************************************************************
