@@ -0,0 +1,129 @@
+      ****************************************************************
+      * COPYBOOK: HOLERITE.cpy
+      * AUTOR   : www.cursodecobol.com.br
+      * SISTEMA : FOPAG
+      * OBJETIVO: Layout do holerite individual gerado por
+      *           FOLHAHOLERITE, um por empregado, a partir dos mesmos
+      *           valores calculados em FOLHAPAGAMENTO (salário bruto,
+      *           horas extras, salário família, INSS, IRRF, vale-
+      *           transporte, plano de saúde e salário líquido).
+      * Tamanho do registro: 80 bytes (linha mais longa)
+      ****************************************************************
+      *    01 HOLERITE.
+            02 HOL-LINHA-SEPARADORA    PIC X(80) VALUE ALL '*'.
+      *
+            02 HOL-LINHA-TITULO.
+               03 FILLER PIC X(20) VALUE SPACES.
+               03 FILLER PIC X(24) VALUE
+                  'RECIBO DE PAGAMENTO'.
+               03 FILLER PIC X(24) VALUE SPACES.
+               03 FILLER PIC X(05) VALUE 'PAG. '.
+               03 HOL-NUM-PAGINA   PIC ZZZ9.
+      *
+            02 HOL-LINHA-EMPRESA.
+               03 FILLER         PIC X(09) VALUE 'EMPRESA: '.
+               03 HOL-NOME-EMPRESA PIC X(30).
+               03 FILLER         PIC X(03) VALUE SPACES.
+               03 FILLER         PIC X(06) VALUE 'CNPJ: '.
+               03 HOL-CNPJ       PIC X(14).
+      *
+            02 HOL-LINHA-COMPETENCIA.
+               03 FILLER         PIC X(13) VALUE 'COMPETENCIA: '.
+               03 HOL-MES-COMPETENCIA PIC X(08).
+               03 FILLER         PIC X(10) VALUE SPACES.
+               03 FILLER         PIC X(10) VALUE 'MATRICULA:'.
+               03 HOL-NR-MATRICULA    PIC X(06).
+      *
+            02 HOL-LINHA-EMPREGADO.
+               03 FILLER         PIC X(06) VALUE 'NOME: '.
+               03 HOL-NOME-EMPREGADO PIC X(30).
+      *
+            02 HOL-LINHA-BRANCO        PIC X(01) VALUE SPACE.
+      *
+            02 HOL-LINHA-CAB-PROVENTOS PIC X(40) VALUE
+               'PROVENTOS'.
+      *
+            02 HOL-DET-SALARIO-MENSAL.
+               03 FILLER         PIC X(30) VALUE
+                  'SALARIO MENSAL..............:'.
+               03 HOL-VLR-SALARIO-MENSAL PIC ZZ.ZZ9,99.
+      *
+            02 HOL-DET-HE-50.
+               03 FILLER         PIC X(30) VALUE
+                  'HORAS EXTRAS 50%............:'.
+               03 HOL-VLR-PGTO-HE-50 PIC ZZ.ZZ9,99.
+      *
+            02 HOL-DET-HE-100.
+               03 FILLER         PIC X(30) VALUE
+                  'HORAS EXTRAS 100%...........:'.
+               03 HOL-VLR-PGTO-HE-100 PIC ZZ.ZZ9,99.
+      *
+            02 HOL-DET-SALARIO-FAMILIA.
+               03 FILLER         PIC X(30) VALUE
+                  'SALARIO FAMILIA.............:'.
+               03 HOL-VLR-SALARIO-FAMILIA PIC ZZ.ZZ9,99.
+      *
+            02 HOL-DET-TOTAL-PROVENTOS.
+               03 FILLER         PIC X(30) VALUE
+                  'TOTAL DE PROVENTOS..........:'.
+               03 HOL-VLR-SALARIO-BRUTO PIC ZZ.ZZ9,99.
+      *
+            02 HOL-LINHA-CAB-DESCONTOS PIC X(40) VALUE
+               'DESCONTOS'.
+      *
+            02 HOL-DET-INSS.
+               03 FILLER         PIC X(30) VALUE
+                  'INSS........................:'.
+               03 HOL-VLR-INSS   PIC ZZ.ZZ9,99.
+      *
+            02 HOL-DET-IRRF.
+               03 FILLER         PIC X(30) VALUE
+                  'IRRF........................:'.
+               03 HOL-VLR-IRRF   PIC ZZ.ZZ9,99.
+      *
+            02 HOL-DET-PENSAO.
+               03 FILLER         PIC X(30) VALUE
+                  'PENSAO ALIMENTICIA..........:'.
+               03 HOL-VLR-PENSAO PIC ZZ.ZZ9,99.
+      *
+            02 HOL-DET-PLANO-SAUDE.
+               03 FILLER         PIC X(30) VALUE
+                  'PLANO DE SAUDE..............:'.
+               03 HOL-VLR-PLANO-SAUDE PIC ZZ.ZZ9,99.
+      *
+            02 HOL-DET-VALE-TRANSPORTE.
+               03 FILLER         PIC X(30) VALUE
+                  'VALE TRANSPORTE.............:'.
+               03 HOL-VLR-VALE-TRANSPORTE PIC ZZ.ZZ9,99.
+      *
+            02 HOL-DET-TOTAL-DESCONTOS.
+               03 FILLER         PIC X(30) VALUE
+                  'TOTAL DE DESCONTOS..........:'.
+               03 HOL-VLR-TOTAL-DESCONTOS PIC ZZ.ZZ9,99.
+      *
+            02 HOL-LINHA-LIQUIDO.
+               03 FILLER         PIC X(30) VALUE
+                  'SALARIO LIQUIDO.............:'.
+               03 HOL-VLR-SALARIO-LIQUIDO PIC ZZ.ZZ9,99.
+      ****************************************************************
+      * Descrição dos campos
+      * --------------------
+      * HOL-NUM-PAGINA           Uma página por empregado (ver
+      *                          200900-IMPRIME-HOLERITE).
+      * HOL-VLR-SALARIO-MENSAL   Mesmo valor de VLR-SALARIO-MENSAL em
+      *                          FOLHAPAGAMENTO.
+      * HOL-VLR-PGTO-HE-50/100   Mesmo valor de VLR-PGTO-HE-50/100.
+      * HOL-VLR-SALARIO-FAMILIA  Mesmo valor de VLR-SALARIO-FAMILIA.
+      * HOL-VLR-SALARIO-BRUTO    Mesmo valor de VLR-SALARIO-BRUTO.
+      * HOL-VLR-INSS             Mesmo valor de VLR-TOTAL-INSS-
+      *                          RECOLHER.
+      * HOL-VLR-IRRF             Mesmo valor de VLR-IRRF-RECOLHER.
+      * HOL-VLR-PENSAO           Mesmo valor de VLR-PENSAO-ALIMENTICIA.
+      * HOL-VLR-PLANO-SAUDE      Mesmo valor de VLR-PLANO-SAUDE.
+      * HOL-VLR-VALE-TRANSPORTE  Mesmo valor de VLR-DESC-VALE-
+      *                          TRANSPORTE.
+      * HOL-VLR-TOTAL-DESCONTOS  Soma de todos os descontos acima.
+      * HOL-VLR-SALARIO-LIQUIDO  Mesmo valor de VLR-SALARIO-LIQUIDO.
+      ****************************************************************
+      * FIM COPYBOOK HOLERITE.cpy
+      ****************************************************************
