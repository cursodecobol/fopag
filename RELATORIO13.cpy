@@ -0,0 +1,77 @@
+      ****************************************************************
+      * COPYBOOK: RELATORIO13.cpy
+      * AUTOR   : www.cursodecobol.com.br
+      * SISTEMA : FOPAG
+      * OBJETIVO: Layout do relatório gerado após o processamento do
+      *           arquivo "DECIMOTERCEIRO.DAT" (cálculo do 13º salário)
+      * Tamanho do registro: 136 bytes
+      ****************************************************************
+      *    01 RELATORIO-13.
+            02 CABECALHO-13.
+              03 CAB13-LINHA-1.
+                    07 TX13-DATA PIC X(10).
+                    07 FILLER REDEFINES TX13-DATA.
+                       09 TX13-DATA-DIA PIC 9(02).
+                       09 FILLER        PIC X.
+                       09 TX13-DATA-MES PIC 9(02).
+                       09 FILLER        PIC X.
+                       09 TX13-DATA-ANO PIC 9(04).
+                    07 FILLER  PIC X(30) VALUE SPACES.
+                    07 FILLER  PIC X(30) VALUE
+                       'RELATORIO 13o SALARIO'.
+                    07 FILLER  PIC X(57) VALUE SPACES.
+                    07 FILLER  PIC X(05) VALUE 'PAG. '.
+                    07 REL13-NUM-PAGINA PIC ZZZ9.
+      *
+              03 CAB13-LINHA-2.
+                    07 TX13-HORA PIC X(10).
+                    07 FILLER REDEFINES TX13-HORA.
+                       09 TX13-HORA-HH PIC 9(02).
+                       09 FILLER PIC X.
+                       09 TX13-HORA-MM PIC 9(02).
+                       09 FILLER PIC X.
+                       09 TX13-HORA-SS PIC 9(02).
+                    07 FILLER  PIC X(30) VALUE SPACES.
+                    07 FILLER  PIC X(15) VALUE
+                       'ANO REFERENCIA:'.
+                    07 TX13-ANO-REFERENCIA PIC X(04).
+      *
+              03 CAB13-LINHA-3 PIC X(136) VALUE ALL '*'.
+      *
+              03 LINHA13-TITULOS.
+                 05 FILLER PIC X(06) VALUE 'MATRIC'.
+                 05 FILLER PIC X       VALUE SPACES.
+                 05 FILLER PIC X(30) VALUE 'NOME EMPREGADO'.
+                 05 FILLER PIC X       VALUE SPACES.
+                 05 FILLER PIC X(09) VALUE 'SAL.MENSA'.
+                 05 FILLER PIC X       VALUE SPACES.
+                 05 FILLER PIC X(05) VALUE 'MESES'.
+                 05 FILLER PIC X       VALUE SPACES.
+                 05 FILLER PIC X(09) VALUE 'BASE 13o'.
+                 05 FILLER PIC X       VALUE SPACES.
+                 05 FILLER PIC X(04) VALUE 'INSS'.
+                 05 FILLER PIC X(05)   VALUE SPACES.
+                 05 FILLER PIC X(04) VALUE 'IRRF'.
+                 05 FILLER PIC X(05)   VALUE SPACES.
+                 05 FILLER PIC X(09) VALUE 'LIQUIDO'.
+      *
+              03 LINHA13-DADOS.
+                 05 REL13-NR-MATRICULA        PIC X(06).
+                 05 FILLER                    PIC X       VALUE SPACES.
+                 05 REL13-NOME-EMPREGADO      PIC X(30).
+                 05 FILLER                    PIC X       VALUE SPACES.
+                 05 REL13-VLR-SALARIO-MENSAL  PIC ZZ.ZZ9,99.
+                 05 FILLER                    PIC X       VALUE SPACES.
+                 05 REL13-QTD-MESES           PIC Z9.
+                 05 FILLER                    PIC X(03)   VALUE SPACES.
+                 05 REL13-VLR-BASE-13         PIC ZZ.ZZ9,99.
+                 05 FILLER                    PIC X       VALUE SPACES.
+                 05 REL13-VLR-INSS            PIC ZZ.ZZ9,99.
+                 05 FILLER                    PIC X       VALUE SPACES.
+                 05 REL13-VLR-IRRF            PIC ZZ.ZZ9,99.
+                 05 FILLER                    PIC X       VALUE SPACES.
+                 05 REL13-VLR-LIQUIDO         PIC ZZ.ZZ9,99.
+      *
+      ****************************************************************
+      * FIM COPYBOOK RELATORIO13.cpy
+      ****************************************************************
