@@ -1,14 +1,27 @@
 000000* SISTEMA: FOPAG
       * COPYBOOK: FPGCIRRF - Área de comunicação da Subrotina FPGRIRRF
       * VRS001 - SET/2021 - Implantação
+      * VRS002 - AGO/2021 - Inclusão das faixas de IRPF na área de
+      *                      entrada, para que o chamador possa
+      *                      repassar a tabela vigente na competência
+      *                      (ver TABRATES), em vez de fixá-la na
+      *                      subrotina.
+      * VRS003 - AGO/2026 - Base de cálculo, dedução de dependentes e
+      *                      valor a recolher passam de 2 para 3 casas
+      *                      decimais, para reduzir perda de centavos
+      *                      por arredondamento intermediário.
       *
       * 01 IRRF-COMMAREA.
             03 IRRF-DADOS-ENTRADA.
-               05 IRRF-VLR-BASE-CALCULO-IR  PIC 9(6)V9(2).
-               05 IRRF-VLR-DEDUCAO-DEPEND   PIC 9(6)V9(2).
+               05 IRRF-VLR-BASE-CALCULO-IR  PIC 9(6)V9(3).
+               05 IRRF-VLR-DEDUCAO-DEPEND   PIC 9(6)V9(3).
+               05 IRRF-FAIXAS OCCURS 5 TIMES.
+                  07 IRRF-VLR-TETO-FAIXA    PIC 9(6)V99.
+                  07 IRRF-ALIQUOTA-FAIXA    PIC 9(2)V999.
+                  07 IRRF-VLR-DEDUZIR-FAIXA PIC 9(6)V99.
             03 IRRF-DADOS-RETORNO.
-               05 IRRF-VLR-IRRF-RECOLHER    PIC 9(6)V9(2).
+               05 IRRF-VLR-IRRF-RECOLHER    PIC 9(6)V9(3).
             03 IRRF-CONTROLE.
                05 IRRF-RETURN-CODE          PIC 99.
                05 IRRF-MENSAGEM-ERRO        PIC X(50).
-000000* FIM COPYBOOK FPGCIRRF
\ No newline at end of file
+000000* FIM COPYBOOK FPGCIRRF
