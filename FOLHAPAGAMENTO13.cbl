@@ -0,0 +1,602 @@
+      ******************************************************************
+      * Author: Curso de Cobol - www.cursodecobol.com.br
+      * Date  : 01/08/2021
+      * Purpose: Calcular o 13o salario (gratificacao natalina) dos
+      *          empregados, a partir do arquivo DECIMOTERCEIRO.DAT.
+      * Tectonics: cobc
+      ******************************************************************
+      * Comentários:
+      * ------------
+      * Este programa calcula o 13o salário de cada empregado, com
+      * base no salário mensal informado e na quantidade de meses
+      * trabalhados no ano-calendário (proporcionalidade), aplicando
+      * os mesmos cálculos de INSS e IRRF do programa FOLHAPAGAMENTO,
+      * por meio das subrotinas compartilhadas FPGRINSS e FPGRIRRF.
+      * Não há cálculo de horas extras ou salário-família sobre o 13o
+      * salário.
+      *
+      * ARQUIVO  DE ENTRADA                :  DECIMOTERCEIRO.DAT
+      * ARQUIVOS DE SAIDA
+      * - Registros processados com sucesso:  RELATORIO13.TXT
+      * - Registros c/erro no processamento:  RELATORIO13REJ.TXT
+      *
+      * Especificação:
+      * 1) Apurar a base do 13o salário:
+      *    Salário Mensal * Meses Trabalhados / 12
+      * 2) Descontar o INSS da base apurada
+      * 3) Deduzir dependentes legais e apurar o IRRF
+      * 4) Deduzir a Pensão Alimentícia
+      * 5) Emitir relatório
+      ******************************************************************
+      * VRS001 - AGO/2021 - IMPLANTACAO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+       PROGRAM-ID. FOLHAPAGAMENTO13.
+       DATE-WRITTEN. 2021-08-01.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+      *-------------*
+           DECIMAL-POINT IS COMMA.
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+      *----------------------------------------------------------------*
+       FILE-CONTROL.
+      *-------------*
+           SELECT DECIMOTERCEIRO       ASSIGN TO "DECIMOTERCEIRO.DAT"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS FS-DECIMOTERCEIRO.
+           SELECT RELATORIO13          ASSIGN TO "RELATORIO13.TXT"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS FS-RELATORIO13.
+           SELECT RELATORIO13REJ       ASSIGN TO "RELATORIO13REJ.TXT"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS FS-RELATORIO13REJ.
+           SELECT PARAMETROS           ASSIGN TO "PARAMETROS.DAT"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS FS-PARAMETROS.
+           SELECT TABRATES             ASSIGN TO "TABRATES.DAT"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS FS-TABRATES.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+      *----------------------------------------------------------------*
+           FD DECIMOTERCEIRO.
+           01 DECIMOTERCEIRO-FD.
+           COPY DECIMOTERCEIRO
+           .
+
+           FD RELATORIO13.
+           01 RELATORIO13-FD           PIC X(136).
+
+           FD RELATORIO13REJ.
+           01 RELATORIO13REJ-FD        PIC X(132).
+
+           FD PARAMETROS.
+           01 PARAMETROS-FD.
+           COPY PARAMETROS
+           .
+
+           FD TABRATES.
+           01 TABRATES-FD.
+           COPY TABRATES
+           .
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+           01 NUM-VERSAO               PIC 9(03) VALUE 1.
+
+      *    FILE-STATUS
+           01 WS-FILE-STATUS           PIC 9(02) VALUE ZEROS.
+           01 FS-DECIMOTERCEIRO REDEFINES WS-FILE-STATUS PIC 9(02).
+           01 FS-RELATORIO13    REDEFINES WS-FILE-STATUS PIC 9(02).
+           01 FS-RELATORIO13REJ REDEFINES WS-FILE-STATUS PIC 9(02).
+           01 FS-PARAMETROS     REDEFINES WS-FILE-STATUS PIC 9(02).
+           01 FS-TABRATES       REDEFINES WS-FILE-STATUS PIC 9(02).
+      *
+           01 WS-NOME-ARQUIVO          PIC X(15) VALUE SPACES.
+           01 WS-LOCAL-ERRO            PIC 9(03) VALUE ZEROS.
+           01 WS-MSG-ERRO              PIC X(70) VALUE SPACES.
+
+      *    Indicadores
+           01 IND-FIM-DECIMOTERCEIRO   PIC X     VALUE 'N'.
+              88  FIM-DECIMOTERCEIRO             VALUE 'S'.
+           01 IND-REGISTRO-VALIDO      PIC X     VALUE 'S'.
+              88  REGISTRO-VALIDO                VALUE 'S'.
+              88  REGISTRO-INVALIDO              VALUE 'N'.
+           01 WS-CD-MOTIVO-REJ         PIC 9(02) VALUE ZEROS.
+           01 IND-REJ-CAB-IMPRESSO     PIC X     VALUE 'N'.
+              88  REJ-CAB-IMPRESSO               VALUE 'S'.
+           01 IND-FIM-TABRATES         PIC X     VALUE 'N'.
+              88  FIM-TABRATES                   VALUE 'S'.
+           01 CNT-FAIXAS-INSS-LIDAS    PIC 9(01) COMP VALUE 0.
+           01 CNT-FAIXAS-IRPF-LIDAS    PIC 9(01) COMP VALUE 0.
+
+      *    Data e hora correntes
+           01 DATA-CORRENTE            PIC 9(8)    VALUE ZEROS.
+           01 FILLER REDEFINES DATA-CORRENTE.
+              03 DATA-CORRENTE-ANO     PIC 9(4).
+              03 DATA-CORRENTE-MES     PIC 9(2).
+              03 DATA-CORRENTE-DIA     PIC 9(2).
+           01 HORA-CORRENTE            PIC X(8).
+           01 FILLER REDEFINES HORA-CORRENTE.
+              03 HORA-CORRENTE-HH      PIC 9(02).
+              03 HORA-CORRENTE-MM      PIC 9(02).
+              03 HORA-CORRENTE-SS      PIC 9(02).
+              03 HORA-CORRENTE-CC      PIC 9(02).
+
+      *    Contadores
+           01 CNT-ACEITOS              PIC 9(9)    VALUE ZEROS.
+           01 CNT-REJEITADOS           PIC 9(9)    VALUE ZEROS.
+           01 CNT-LINHA                PIC 9(4)    COMP VALUE 99.
+           01 CNT-PAGINA               PIC 9(4)    VALUE ZEROS.
+
+      *    Mês/competência usado apenas para localizar a faixa vigente
+      *    de INSS/IRPF em TABRATES; na ausência do arquivo de
+      *    parâmetros, mantém o valor-padrão abaixo.
+           01 WS-MES-APURACAO          PIC X(09)   VALUE 'FEV/2021'.
+           01 WS-QTD-HORAS-NORMAIS     PIC 9(3)V99 VALUE 220.
+           01 WS-MODO-EXECUCAO         PIC X(01)   VALUE 'P'.
+              88  WS-MODO-PRODUCAO               VALUE 'P'.
+              88  WS-MODO-SIMULACAO              VALUE 'S'.
+
+      *    Variáveis de cálculo do 13o salário
+           01 VLR-BASE-13              PIC 9(6)V999.
+           01 VLR-TOTAL-INSS-RECOLHER  PIC 9(6)V999.
+           01 ALIQUOTA-EFETIVA-INSS-REC PIC 9(3)V9(6).
+           01 VLR-DEDUCAO-DEPEND       PIC 9(6)V9(2).
+           01 VLR-BASE-CALCULO-IR      PIC 9(6)V9(2).
+           01 VLR-IRRF-RECOLHER        PIC 9(6)V9(2).
+           01 VLR-LIQUIDO-13           PIC 9(6)V99.
+
+      ******************************************************************
+      * Área de Tabelas de Cálculos - mesmas faixas de INSS/IRPF
+      * utilizadas pelo FOLHAPAGAMENTO (ver comentários em TABRATES.cpy)
+      ******************************************************************
+           01 TABELA-INSS.
+             02 IDX-INSS                    PIC 9(4) COMP VALUE 0.
+             02 TAB-INSS-FAIXAS.
+              03 INSS-FAIXA1.
+                 05 SAL-CONTRIB-INSS-F1     PIC 9(6)V99  VALUE 1100,00.
+                 05 ALIQUOTA-INSS-F1        PIC 9(2)V999 VALUE 0,075.
+              03 INSS-FAIXA2.
+                 05 SAL-CONTRIB-INSS-F2     PIC 9(6)V99  VALUE 2203,48.
+                 05 ALIQUOTA-INSS-F2        PIC 9(2)V999 VALUE 0,090.
+              03 INSS-FAIXA3.
+                 05 SAL-CONTRIB-INSS-F3     PIC 9(6)V99  VALUE 3305,22.
+                 05 ALIQUOTA-INSS-F3        PIC 9(2)V999 VALUE 0,120.
+              03 INSS-FAIXA4.
+                 05 SAL-CONTRIB-INSS-F4     PIC 9(6)V99  VALUE 6433,57.
+                 05 ALIQUOTA-INSS-F4        PIC 9(2)V999 VALUE 0,140.
+            02 TAB-INSS REDEFINES TAB-INSS-FAIXAS
+               OCCURS 4 TIMES.
+               03 INSS-FAIXA.
+                  05 VLR-TETO-INSS-FAIXA    PIC 9(6)V99.
+                  05 ALIQUOTA-INSS-FAIXA    PIC 9(2)V999.
+
+           01 TABELA-IRPF.
+             02 IDX-IRPF               PIC 9(4) COMP VALUE 0.
+             02 TAB-IRPF-FAIXAS.
+              03 IRPF-FAIXA1.
+                 05 VLR-TETO-FAIXA1    PIC 9(6)V99 VALUE 1903,98.
+                 05 ALIQUOTA-FAIXA1    PIC 9(2)V999 VALUE ZEROS.
+                 05 VLR-DEDUZIR-FAIXA1 PIC 9(6)V99 VALUE ZEROS.
+              03 IRPF-FAIXA2.
+                 05 VLR-TETO-FAIXA2    PIC 9(6)V99 VALUE 2826,65.
+                 05 ALIQUOTA-FAIXA2    PIC 9(2)V999 VALUE 0,075.
+                 05 VLR-DEDUZIR-FAIXA2 PIC 9(6)V99 VALUE 142,80.
+              03 IRPF-FAIXA3.
+                 05 VLR-TETO-FAIXA3    PIC 9(6)V99 VALUE 3751,05.
+                 05 ALIQUOTA-FAIXA3    PIC 9(2)V999 VALUE 0,15.
+                 05 VLR-DEDUZIR-FAIXA3 PIC 9(6)V99 VALUE 354,80.
+              03 IRPF-FAIXA4.
+                 05 VLR-TETO-FAIXA4    PIC 9(6)V99 VALUE 4664,68.
+                 05 ALIQUOTA-FAIXA4    PIC 9(2)V999 VALUE 0,22.
+                 05 VLR-DEDUZIR-FAIXA4 PIC 9(6)V99 VALUE 636,13.
+              03 IRPF-FAIXA5.
+                 05 VLR-TETO-FAIXA5    PIC 9(6)V99 VALUE 999999,99.
+                 05 ALIQUOTA-FAIXA5    PIC 9(2)V999 VALUE 0,275.
+                 05 VLR-DEDUZIR-FAIXA5 PIC 9(6)V99 VALUE 869,36.
+            02 TAB-IRPF REDEFINES TAB-IRPF-FAIXAS
+               OCCURS 5 TIMES.
+               03 IRPF-FAIXA.
+                  05 VLR-TETO-FAIXA    PIC 9(6)V99.
+                  05 ALIQUOTA-FAIXA    PIC 9(2)V999.
+                  05 VLR-DEDUZIR-FAIXA PIC 9(6)V99.
+           01 VLR-DEDUZIR-DEPENDENTES  PIC 9(6)V99 VALUE 189,59.
+
+           01 WS-FPGRINSS PIC X(8) VALUE 'FPGRINSS'.
+           01 WS-FPGRINSS-AREA.
+                COPY FPGCINSS.
+
+           01 WS-FPGRIRRF PIC X(8) VALUE 'FPGRIRRF'.
+           01 WS-FPGRIRRF-AREA.
+                COPY FPGCIRRF.
+      ******************************************************************
+      * Área de Relatórios
+      ******************************************************************
+           01 RELATORIO-13.
+              COPY RELATORIO13.
+
+           01 LINHA-REJEITADOS.
+              COPY REJEITADOS.
+      ******************************************************************
+       PROCEDURE                       DIVISION.
+      ******************************************************************
+       000000-ROTINA-PRINCIPAL.
+           PERFORM 100000-INICIO
+
+           PERFORM 200000-PROCESSA UNTIL FIM-DECIMOTERCEIRO
+
+           PERFORM 300000-FINALIZA
+
+           GOBACK.
+      *----------------------------------------------------------------*
+       100000-INICIO                   SECTION.
+      *----------------------------------------------------------------*
+           DISPLAY '000 - INICIO PROGRAMA FOLHAPAGAMENTO13 V.'
+                   NUM-VERSAO
+           ACCEPT DATA-CORRENTE FROM DATE YYYYMMDD
+           ACCEPT HORA-CORRENTE FROM TIME
+           DISPLAY '000 - DATA: ' DATA-CORRENTE ' HORA: ' HORA-CORRENTE
+           DISPLAY '*-------------------------------------------------*'
+
+           MOVE '01/01/0001' TO TX13-DATA
+           MOVE '00:00:00'   TO TX13-HORA
+           MOVE DATA-CORRENTE-DIA      TO TX13-DATA-DIA
+           MOVE DATA-CORRENTE-MES      TO TX13-DATA-MES
+           MOVE DATA-CORRENTE-ANO      TO TX13-DATA-ANO
+           MOVE DATA-CORRENTE-ANO      TO TX13-ANO-REFERENCIA
+           MOVE HORA-CORRENTE-HH       TO TX13-HORA-HH
+           MOVE HORA-CORRENTE-MM       TO TX13-HORA-MM
+           MOVE HORA-CORRENTE-SS       TO TX13-HORA-SS
+
+           OPEN INPUT  DECIMOTERCEIRO
+           IF FS-DECIMOTERCEIRO GREATER ZEROS
+              MOVE 'DECIMOTERCEIRO'    TO WS-NOME-ARQUIVO
+              MOVE 001                 TO WS-LOCAL-ERRO
+              PERFORM 999001-ERRO-I-O
+           END-IF
+           .
+
+           OPEN OUTPUT RELATORIO13
+           IF FS-RELATORIO13 GREATER ZEROS
+              MOVE 'RELATORIO13'       TO WS-NOME-ARQUIVO
+              MOVE 002                 TO WS-LOCAL-ERRO
+              PERFORM 999001-ERRO-I-O
+           END-IF
+           .
+           OPEN OUTPUT RELATORIO13REJ
+           IF FS-RELATORIO13REJ GREATER ZEROS
+              MOVE 'RELATORIO13REJ'    TO WS-NOME-ARQUIVO
+              MOVE 002                 TO WS-LOCAL-ERRO
+              PERFORM 999001-ERRO-I-O
+           END-IF
+
+           PERFORM 100010-LE-PARAMETROS
+           PERFORM 100020-LE-TABELAS-TAXAS
+
+           PERFORM 500000-READ-DECIMOTERCEIRO
+           IF WS-FILE-STATUS EQUAL 10
+              PERFORM 200920-IMPRIME-RELATORIO-VAZIO
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       100010-LE-PARAMETROS             SECTION.
+      *----------------------------------------------------------------*
+           OPEN INPUT PARAMETROS
+           IF FS-PARAMETROS EQUAL ZEROS
+              READ PARAMETROS INTO PARAMETROS-FD
+                AT END
+                   CONTINUE
+                NOT AT END
+                   IF PARM-MES-APURACAO NOT EQUAL SPACES
+                      MOVE PARM-MES-APURACAO TO WS-MES-APURACAO
+                   END-IF
+              END-READ
+              CLOSE PARAMETROS
+           ELSE
+              DISPLAY '000 - PARAMETROS.DAT NAO ENCONTRADO. '
+                      'USANDO VALORES-PADRAO.'
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       100020-LE-TABELAS-TAXAS          SECTION.
+      *----------------------------------------------------------------*
+           OPEN INPUT TABRATES
+           IF FS-TABRATES EQUAL ZEROS
+              PERFORM UNTIL FIM-TABRATES
+                 READ TABRATES INTO TABRATES-FD
+                   AT END
+                      SET FIM-TABRATES TO TRUE
+                   NOT AT END
+                      PERFORM 100021-APLICA-FAIXA-TAXA
+                 END-READ
+              END-PERFORM
+              CLOSE TABRATES
+              IF CNT-FAIXAS-INSS-LIDAS GREATER ZEROS
+                 DISPLAY '000 - FAIXAS INSS CARREGADAS DE TABRATES '
+                         'PARA ' WS-MES-APURACAO
+              END-IF
+              IF CNT-FAIXAS-IRPF-LIDAS GREATER ZEROS
+                 DISPLAY '000 - FAIXAS IRPF CARREGADAS DE TABRATES '
+                         'PARA ' WS-MES-APURACAO
+              END-IF
+           ELSE
+              DISPLAY '000 - TABRATES.DAT NAO ENCONTRADO. '
+                      'USANDO FAIXAS-PADRAO (2021).'
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       100021-APLICA-FAIXA-TAXA         SECTION.
+      *----------------------------------------------------------------*
+           IF TAB-COMPETENCIA EQUAL WS-MES-APURACAO
+              EVALUATE TAB-TIPO
+                  WHEN 'I'
+                       MOVE TAB-VLR-TETO
+                         TO VLR-TETO-INSS-FAIXA(TAB-NR-FAIXA)
+                       MOVE TAB-ALIQUOTA
+                         TO ALIQUOTA-INSS-FAIXA(TAB-NR-FAIXA)
+                       ADD 1 TO CNT-FAIXAS-INSS-LIDAS
+                  WHEN 'R'
+                       MOVE TAB-VLR-TETO
+                         TO VLR-TETO-FAIXA(TAB-NR-FAIXA)
+                       MOVE TAB-ALIQUOTA
+                         TO ALIQUOTA-FAIXA(TAB-NR-FAIXA)
+                       MOVE TAB-VLR-DEDUZIR
+                         TO VLR-DEDUZIR-FAIXA(TAB-NR-FAIXA)
+                       ADD 1 TO CNT-FAIXAS-IRPF-LIDAS
+              END-EVALUATE
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       200000-PROCESSA                 SECTION.
+      *----------------------------------------------------------------*
+           PERFORM 200050-VALIDA-DECIMOTERCEIRO
+
+           IF REGISTRO-VALIDO
+              PERFORM 200100-CALCULA-BASE-13
+              PERFORM 200200-CALCULA-INSS-13
+              PERFORM 200300-CALCULA-IRRF-13
+              PERFORM 200400-CALCULA-LIQUIDO-13
+              PERFORM 200900-IMPRIME-RELATORIO
+              ADD 1 TO CNT-ACEITOS
+           ELSE
+              PERFORM 200950-IMPRIME-REJEITADO
+              ADD 1 TO CNT-REJEITADOS
+           END-IF
+
+           PERFORM 500000-READ-DECIMOTERCEIRO
+           .
+      *----------------------------------------------------------------*
+       200050-VALIDA-DECIMOTERCEIRO    SECTION.
+      *----------------------------------------------------------------*
+           SET REGISTRO-VALIDO TO TRUE
+           MOVE ZEROS TO WS-CD-MOTIVO-REJ
+
+           EVALUATE TRUE
+               WHEN D13-NR-MATRICULA EQUAL ZEROS
+                 OR D13-NR-MATRICULA EQUAL SPACES
+                    MOVE 01 TO WS-CD-MOTIVO-REJ
+               WHEN D13-VLR-SALARIO-MENSAL EQUAL ZEROS
+                    MOVE 05 TO WS-CD-MOTIVO-REJ
+               WHEN D13-QTD-MESES-TRABALHADOS EQUAL ZEROS
+                 OR D13-QTD-MESES-TRABALHADOS GREATER 12
+                    MOVE 02 TO WS-CD-MOTIVO-REJ
+           END-EVALUATE
+
+           IF WS-CD-MOTIVO-REJ NOT EQUAL ZEROS
+              SET REGISTRO-INVALIDO TO TRUE
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       200100-CALCULA-BASE-13          SECTION.
+      *----------------------------------------------------------------*
+           COMPUTE VLR-BASE-13 ROUNDED =
+                   D13-VLR-SALARIO-MENSAL *
+                   D13-QTD-MESES-TRABALHADOS / 12
+           .
+      *----------------------------------------------------------------*
+       200200-CALCULA-INSS-13          SECTION.
+      *----------------------------------------------------------------*
+      *    Mesma lógica de cálculo por faixas usada no FOLHAPAGAMENTO,
+      *    delegada à subrotina compartilhada FPGRINSS.
+           MOVE VLR-BASE-13 TO INSS-VLR-SALARIO-BRUTO
+
+           PERFORM VARYING IDX-INSS FROM 1 BY 1
+             UNTIL IDX-INSS GREATER 4
+             MOVE VLR-TETO-INSS-FAIXA(IDX-INSS)
+               TO INSS-VLR-TETO-FAIXA(IDX-INSS)
+             MOVE ALIQUOTA-INSS-FAIXA(IDX-INSS)
+               TO INSS-ALIQUOTA-FAIXA(IDX-INSS)
+           END-PERFORM
+
+           CALL WS-FPGRINSS USING WS-FPGRINSS-AREA
+
+           IF INSS-RETURN-CODE NOT EQUAL ZEROS
+              DISPLAY '777 ALERTA - FPGRINSS RC=' INSS-RETURN-CODE
+                      ' ' INSS-MENSAGEM-ERRO
+           END-IF
+
+           MOVE INSS-VLR-TOTAL-RECOLHER TO VLR-TOTAL-INSS-RECOLHER
+           MOVE INSS-ALIQUOTA-EFETIVA   TO ALIQUOTA-EFETIVA-INSS-REC
+           .
+      *----------------------------------------------------------------*
+       200300-CALCULA-IRRF-13          SECTION.
+      *----------------------------------------------------------------*
+           MOVE ZEROS TO VLR-BASE-CALCULO-IR
+           COMPUTE VLR-BASE-CALCULO-IR = VLR-BASE-13 -
+                                         VLR-TOTAL-INSS-RECOLHER -
+                                         D13-VLR-PENSAO-ALIMENTICIA
+
+           COMPUTE VLR-DEDUCAO-DEPEND = D13-QTD-DEPENDENTES-IRPF *
+                                        VLR-DEDUZIR-DEPENDENTES
+
+           MOVE VLR-BASE-CALCULO-IR TO IRRF-VLR-BASE-CALCULO-IR
+           MOVE VLR-DEDUCAO-DEPEND  TO IRRF-VLR-DEDUCAO-DEPEND
+
+           PERFORM VARYING IDX-IRPF FROM 1 BY 1
+             UNTIL IDX-IRPF GREATER 5
+             MOVE VLR-TETO-FAIXA(IDX-IRPF)
+               TO IRRF-VLR-TETO-FAIXA(IDX-IRPF)
+             MOVE ALIQUOTA-FAIXA(IDX-IRPF)
+               TO IRRF-ALIQUOTA-FAIXA(IDX-IRPF)
+             MOVE VLR-DEDUZIR-FAIXA(IDX-IRPF)
+               TO IRRF-VLR-DEDUZIR-FAIXA(IDX-IRPF)
+           END-PERFORM
+
+           CALL WS-FPGRIRRF USING WS-FPGRIRRF-AREA
+
+           IF IRRF-RETURN-CODE NOT EQUAL ZEROS
+              DISPLAY '777 ALERTA - FPGRIRRF RC=' IRRF-RETURN-CODE
+                      ' ' IRRF-MENSAGEM-ERRO
+           END-IF
+
+           MOVE IRRF-VLR-IRRF-RECOLHER TO VLR-IRRF-RECOLHER
+           .
+      *----------------------------------------------------------------*
+       200400-CALCULA-LIQUIDO-13       SECTION.
+      *----------------------------------------------------------------*
+           COMPUTE VLR-LIQUIDO-13 = VLR-BASE-13 -
+                                    VLR-TOTAL-INSS-RECOLHER -
+                                    VLR-IRRF-RECOLHER -
+                                    D13-VLR-PENSAO-ALIMENTICIA
+           .
+      *----------------------------------------------------------------*
+       200900-IMPRIME-RELATORIO        SECTION.
+      *----------------------------------------------------------------*
+           IF CNT-LINHA > 50
+              PERFORM 200910-IMPRIME-CABECALHO
+           END-IF
+           MOVE D13-NR-MATRICULA       TO REL13-NR-MATRICULA
+           MOVE D13-NOME-EMPREGADO     TO REL13-NOME-EMPREGADO
+           MOVE D13-VLR-SALARIO-MENSAL TO REL13-VLR-SALARIO-MENSAL
+           MOVE D13-QTD-MESES-TRABALHADOS TO REL13-QTD-MESES
+           MOVE VLR-BASE-13            TO REL13-VLR-BASE-13
+           MOVE VLR-TOTAL-INSS-RECOLHER TO REL13-VLR-INSS
+           MOVE VLR-IRRF-RECOLHER      TO REL13-VLR-IRRF
+           MOVE VLR-LIQUIDO-13         TO REL13-VLR-LIQUIDO
+
+           WRITE RELATORIO13-FD FROM LINHA13-DADOS
+
+           ADD 1 TO CNT-LINHA
+           .
+      *----------------------------------------------------------------*
+       200910-IMPRIME-CABECALHO        SECTION.
+      *----------------------------------------------------------------*
+           ADD 1 TO CNT-PAGINA
+           MOVE CNT-PAGINA TO REL13-NUM-PAGINA
+
+           WRITE RELATORIO13-FD FROM CAB13-LINHA-1
+           WRITE RELATORIO13-FD FROM CAB13-LINHA-2
+           WRITE RELATORIO13-FD FROM CAB13-LINHA-3
+           WRITE RELATORIO13-FD FROM LINHA13-TITULOS
+           MOVE 5 TO CNT-LINHA
+           .
+      *----------------------------------------------------------------*
+       200920-IMPRIME-RELATORIO-VAZIO  SECTION.
+      *----------------------------------------------------------------*
+           PERFORM 200910-IMPRIME-CABECALHO
+           MOVE SPACES TO LINHA13-DADOS
+           STRING '     *** ARQUIVO DE DECIMOTERCEIRO VAZIO. NAO '
+                  'HOUVE PROCESSAMENTO. ***'
+           DELIMITED BY SIZE
+           INTO LINHA13-DADOS
+           WRITE RELATORIO13-FD FROM LINHA13-DADOS
+           .
+      *----------------------------------------------------------------*
+       200950-IMPRIME-REJEITADO        SECTION.
+      *----------------------------------------------------------------*
+           IF NOT REJ-CAB-IMPRESSO
+              WRITE RELATORIO13REJ-FD FROM CAB-REJ-LINHA-1
+              WRITE RELATORIO13REJ-FD FROM CAB-REJ-LINHA-2
+              SET REJ-CAB-IMPRESSO TO TRUE
+           END-IF
+
+           MOVE D13-NR-MATRICULA    TO REJ-NR-MATRICULA
+           MOVE D13-NOME-EMPREGADO  TO REJ-NOME-EMPREGADO
+           MOVE WS-CD-MOTIVO-REJ    TO REJ-CD-MOTIVO
+
+           EVALUATE WS-CD-MOTIVO-REJ
+               WHEN 01
+                    MOVE 'MATRICULA ZERADA OU EM BRANCO'
+                      TO REJ-DESC-MOTIVO
+               WHEN 02
+                    MOVE 'QTD-MESES-TRABALHADOS INVALIDA (1 A 12)'
+                      TO REJ-DESC-MOTIVO
+               WHEN 05
+                    MOVE 'VLR-SALARIO-MENSAL ZERADO'
+                      TO REJ-DESC-MOTIVO
+               WHEN OTHER
+                    MOVE 'MOTIVO NAO CATALOGADO'
+                      TO REJ-DESC-MOTIVO
+           END-EVALUATE
+
+           WRITE RELATORIO13REJ-FD FROM LINHA-REJ-DADOS
+           .
+      *----------------------------------------------------------------*
+       300000-FINALIZA                 SECTION.
+      *----------------------------------------------------------------*
+           CLOSE DECIMOTERCEIRO RELATORIO13 RELATORIO13REJ
+
+           DISPLAY '999 - TERMINO PROGRAMA FOLHAPAGAMENTO13 V.'
+                   NUM-VERSAO
+           ACCEPT DATA-CORRENTE FROM DATE YYYYMMDD
+           ACCEPT HORA-CORRENTE FROM TIME
+           DISPLAY '999 - DATA: ' DATA-CORRENTE ' HORA: ' HORA-CORRENTE
+           DISPLAY '999 - TOTAL ACEITOS   : ' CNT-ACEITOS
+           DISPLAY '999 - TOTAL REJEITADOS: ' CNT-REJEITADOS
+           .
+      *----------------------------------------------------------------*
+       500000-READ-DECIMOTERCEIRO      SECTION.
+      *----------------------------------------------------------------*
+           READ DECIMOTERCEIRO INTO DECIMOTERCEIRO-FD
+               AT END
+                  SET FIM-DECIMOTERCEIRO TO TRUE
+               NOT AT END
+                  CONTINUE
+           END-READ
+      *
+           IF FS-DECIMOTERCEIRO GREATER ZEROS AND NOT LESS 10
+              DISPLAY '*------------------------------------------*'
+              DISPLAY '777 ALERTA - READ DECIMOTERCEIRO FS='
+                      FS-DECIMOTERCEIRO
+              DISPLAY '*------------------------------------------*'
+           ELSE
+              IF FS-DECIMOTERCEIRO GREATER 10
+                 MOVE 'DECIMOTERCEIRO'    TO WS-NOME-ARQUIVO
+                 MOVE 004                 TO WS-LOCAL-ERRO
+                 PERFORM 999001-ERRO-I-O
+              END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       999000-ERROS                    SECTION.
+      *----------------------------------------------------------------*
+       999001-ERRO-I-O.
+           COPY FSCODES REPLACING STATUS BY WS-FILE-STATUS
+                                  MSG    BY WS-MSG-ERRO
+           .
+           DISPLAY '888 - ERRO I-O...: ' WS-NOME-ARQUIVO
+           DISPLAY '888 - LOCAL......: ' WS-LOCAL-ERRO
+           DISPLAY '888 - FILE STATUS: ' WS-FILE-STATUS
+                                     ' ' WS-MSG-ERRO
+           PERFORM 999999-ABEND.
+
+       999999-ABEND.
+           DISPLAY '888 - ERRO PROGRAMA FOLHAPAGAMENTO13 V.'
+                   NUM-VERSAO
+           ACCEPT DATA-CORRENTE FROM DATE YYYYMMDD
+           ACCEPT HORA-CORRENTE FROM TIME
+           DISPLAY '888 - DATA: ' DATA-CORRENTE ' HORA: ' HORA-CORRENTE
+           DISPLAY '*-------------------------------------------------*'
+      *
+           STOP RUN.
+      ******************************************************************
+       END PROGRAM FOLHAPAGAMENTO13.
+      ******************************************************************
