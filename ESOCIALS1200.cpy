@@ -0,0 +1,68 @@
+      ****************************************************************
+      * COPYBOOK: ESOCIALS1200.cpy
+      * AUTOR   : www.cursodecobol.com.br
+      * SISTEMA : FOPAG
+      * OBJETIVO: Layout do arquivo de eventos de remuneração (evento
+      *           S-1200 do eSocial), gerado ao final do processamento
+      *           da folha a partir dos mesmos valores calculados para
+      *           RELATORIOFOLHA.TXT. Layout simplificado, posicional,
+      *           carregando os campos que hoje são re-digitados
+      *           manualmente no portal do eSocial; a ser adaptado
+      *           para o leiaute XML exato exigido pelo webservice do
+      *           eSocial antes de uso em produção (mesma ressalva já
+      *           feita em REMESSABANCARIA.cpy para o CNAB400).
+      *
+      *           Três tipos de linha compartilham o mesmo registro,
+      *           através de REDEFINES (mesmo padrão usado em
+      *           TABELA-INSS/TAB-INSS-FAIXAS e em CHECKPOINT.cpy):
+      *           ESOC-HEADER (tipo '0'), ESOC-DETALHE (tipo '1', um
+      *           por empregado aceito) e ESOC-TRAILER (tipo '9').
+      * Tamanho do registro: 150 bytes
+      ****************************************************************
+      *    01 LINHA-ESOCIAL-S1200.
+           02 ESOC-HEADER.
+              03 ESOC-HDR-TIPO-REGISTRO    PIC X(01) VALUE '0'.
+              03 ESOC-HDR-LIT-EVENTO       PIC X(06) VALUE 'S-1200'.
+              03 ESOC-HDR-NR-CNPJ          PIC X(14).
+              03 ESOC-HDR-COMPETENCIA      PIC X(09).
+              03 ESOC-HDR-DATA-GERACAO     PIC 9(08).
+              03 FILLER                    PIC X(112) VALUE SPACES.
+      *
+           02 ESOC-DETALHE REDEFINES ESOC-HEADER.
+              03 ESOC-DET-TIPO-REGISTRO    PIC X(01) VALUE '1'.
+              03 ESOC-DET-NR-MATRICULA     PIC X(06).
+              03 ESOC-DET-NOME-EMPREGADO   PIC X(30).
+              03 ESOC-DET-COMPETENCIA      PIC X(09).
+              03 ESOC-DET-VLR-REMUN-BRUTA  PIC 9(13)V99.
+              03 ESOC-DET-VLR-INSS         PIC 9(13)V99.
+              03 ESOC-DET-VLR-IRRF         PIC 9(13)V99.
+              03 FILLER                    PIC X(59) VALUE SPACES.
+      *
+           02 ESOC-TRAILER REDEFINES ESOC-HEADER.
+              03 ESOC-TRL-TIPO-REGISTRO    PIC X(01) VALUE '9'.
+              03 ESOC-TRL-QTD-EVENTOS      PIC 9(06).
+              03 ESOC-TRL-VLR-TOTAL-BRUTO  PIC 9(13)V99.
+              03 ESOC-TRL-VLR-TOTAL-INSS   PIC 9(13)V99.
+              03 ESOC-TRL-VLR-TOTAL-IRRF   PIC 9(13)V99.
+              03 FILLER                    PIC X(98) VALUE SPACES.
+      ****************************************************************
+      * Descrição dos campos
+      * --------------------
+      * ESOC-HDR-TIPO-REGISTRO  '0' identifica o registro de header
+      * ESOC-DET-TIPO-REGISTRO  '1' identifica um evento de
+      *                         remuneração (um por empregado aceito)
+      * ESOC-TRL-TIPO-REGISTRO  '9' identifica o registro trailer
+      * ESOC-HDR-NR-CNPJ        CNPJ do empregador (ver PARAMETROS.DAT)
+      * ESOC-xxx-COMPETENCIA    Competência do evento, no formato
+      *                         MES/AAAA (ver MES-COMPETENCIA em
+      *                         APONTAMENTOS.cpy)
+      * ESOC-DET-VLR-REMUN-BRUTA
+      *                         Remuneração bruta do período (mesmo
+      *                         valor de REL-VLR-SALARIO-BRUTO)
+      * ESOC-DET-VLR-INSS       Valor de INSS a recolher (mesmo valor
+      *                         de REL-VLR-INSS)
+      * ESOC-DET-VLR-IRRF       Valor de IRRF a recolher (mesmo valor
+      *                         de REL-VLR-IRPF)
+      ****************************************************************
+      * FIM COPYBOOK ESOCIALS1200.cpy
+      ****************************************************************
