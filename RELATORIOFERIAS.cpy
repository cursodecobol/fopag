@@ -0,0 +1,72 @@
+      ****************************************************************
+      * COPYBOOK: RELATORIOFERIAS.cpy
+      * AUTOR   : www.cursodecobol.com.br
+      * SISTEMA : FOPAG
+      * OBJETIVO: Layout do relatório gerado após o processamento do
+      *           arquivo "FERIAS.DAT" (cálculo de férias)
+      * Tamanho do registro: 140 bytes
+      ****************************************************************
+      *    01 RELATORIO-FERIAS.
+            02 CABECALHO-FERIAS.
+              03 CABFER-LINHA-1.
+                    07 TXFER-DATA PIC X(10).
+                    07 FILLER REDEFINES TXFER-DATA.
+                       09 TXFER-DATA-DIA PIC 9(02).
+                       09 FILLER         PIC X.
+                       09 TXFER-DATA-MES PIC 9(02).
+                       09 FILLER         PIC X.
+                       09 TXFER-DATA-ANO PIC 9(04).
+                    07 FILLER  PIC X(30) VALUE SPACES.
+                    07 FILLER  PIC X(30) VALUE
+                       'RELATORIO DE FERIAS'.
+                    07 FILLER  PIC X(61) VALUE SPACES.
+                    07 FILLER  PIC X(05) VALUE 'PAG. '.
+                    07 RELFER-NUM-PAGINA PIC ZZZ9.
+      *
+              03 CABFER-LINHA-2 PIC X(140) VALUE ALL '*'.
+      *
+              03 LINHAFER-TITULOS.
+                 05 FILLER PIC X(06) VALUE 'MATRIC'.
+                 05 FILLER PIC X       VALUE SPACES.
+                 05 FILLER PIC X(30) VALUE 'NOME EMPREGADO'.
+                 05 FILLER PIC X       VALUE SPACES.
+                 05 FILLER PIC X(03) VALUE 'DIA'.
+                 05 FILLER PIC X       VALUE SPACES.
+                 05 FILLER PIC X(01) VALUE 'V'.
+                 05 FILLER PIC X       VALUE SPACES.
+                 05 FILLER PIC X(09) VALUE 'VLR.FERIA'.
+                 05 FILLER PIC X       VALUE SPACES.
+                 05 FILLER PIC X(09) VALUE 'TERCO 1/3'.
+                 05 FILLER PIC X       VALUE SPACES.
+                 05 FILLER PIC X(05) VALUE 'ABONO'.
+                 05 FILLER PIC X(05)   VALUE SPACES.
+                 05 FILLER PIC X(04) VALUE 'INSS'.
+                 05 FILLER PIC X(05)   VALUE SPACES.
+                 05 FILLER PIC X(04) VALUE 'IRRF'.
+                 05 FILLER PIC X(05)   VALUE SPACES.
+                 05 FILLER PIC X(09) VALUE 'LIQUIDO'.
+      *
+              03 LINHAFER-DADOS.
+                 05 RELFER-NR-MATRICULA       PIC X(06).
+                 05 FILLER                    PIC X       VALUE SPACES.
+                 05 RELFER-NOME-EMPREGADO     PIC X(30).
+                 05 FILLER                    PIC X       VALUE SPACES.
+                 05 RELFER-QTD-DIAS-FERIAS    PIC Z9.
+                 05 FILLER                    PIC X       VALUE SPACES.
+                 05 RELFER-IND-VENDA-1-3      PIC X.
+                 05 FILLER                    PIC X       VALUE SPACES.
+                 05 RELFER-VLR-FERIAS-GOZADAS PIC ZZ.ZZ9,99.
+                 05 FILLER                    PIC X       VALUE SPACES.
+                 05 RELFER-VLR-TERCO-CONST    PIC ZZ.ZZ9,99.
+                 05 FILLER                    PIC X       VALUE SPACES.
+                 05 RELFER-VLR-ABONO          PIC ZZ.ZZ9,99.
+                 05 FILLER                    PIC X       VALUE SPACES.
+                 05 RELFER-VLR-INSS           PIC ZZ.ZZ9,99.
+                 05 FILLER                    PIC X       VALUE SPACES.
+                 05 RELFER-VLR-IRRF           PIC ZZ.ZZ9,99.
+                 05 FILLER                    PIC X       VALUE SPACES.
+                 05 RELFER-VLR-LIQUIDO        PIC ZZ.ZZ9,99.
+      *
+      ****************************************************************
+      * FIM COPYBOOK RELATORIOFERIAS.cpy
+      ****************************************************************
