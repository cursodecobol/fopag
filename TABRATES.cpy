@@ -0,0 +1,30 @@
+      ****************************************************************
+      * COPYBOOK: TABRATES.cpy
+      * AUTOR   : www.cursodecobol.com.br
+      * SISTEMA : FOPAG
+      * OBJETIVO: Layout do arquivo de tabelas de INSS/IRPF externo e
+      *           datado (TABRATES.DAT). Permite reprocessar uma
+      *           competência anterior com as faixas que estavam
+      *           vigentes naquele mês, em vez das faixas compiladas
+      *           em WORKING-STORAGE.
+      * Tamanho do registro: 30 bytes
+      ****************************************************************
+      *01 TABRATES-FD.
+          03 TAB-COMPETENCIA           PIC X(09).
+          03 TAB-TIPO                  PIC X(01).
+          03 TAB-NR-FAIXA              PIC 9(01).
+          03 TAB-VLR-TETO              PIC 9(06)V99.
+          03 TAB-ALIQUOTA              PIC 9(02)V999.
+          03 TAB-VLR-DEDUZIR           PIC 9(06)V99.
+      ****************************************************************
+      * DESCRIÇÃO DOS CAMPOS
+      * TAB-COMPETENCIA  Competência a que a faixa se refere, no
+      *                  formato MES/AAAA (ex.: FEV/2021).
+      * TAB-TIPO         'I' = faixa de INSS   'R' = faixa de IRPF.
+      * TAB-NR-FAIXA     Número da faixa (1 a 4 para INSS, 1 a 5 para
+      *                  IRPF), correspondente ao índice das tabelas
+      *                  TAB-INSS-FAIXAS / TAB-IRPF-FAIXAS.
+      * TAB-VLR-TETO     Teto/salário-contribuição da faixa.
+      * TAB-ALIQUOTA     Alíquota da faixa.
+      * TAB-VLR-DEDUZIR  Valor a deduzir (somente faixas de IRPF).
+      ****************************************************************
