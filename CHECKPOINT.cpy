@@ -0,0 +1,135 @@
+      ****************************************************************
+      * COPYBOOK: CHECKPOINT.cpy
+      * AUTOR   : www.cursodecobol.com.br
+      * SISTEMA : FOPAG
+      * OBJETIVO: Layout do registro de checkpoint/restart da leitura
+      *           de APONTAMENTOS.DAT. A cada QTD-CHECKPOINT-INTERVALO
+      *           registros processados, uma nova rodada de linhas é
+      *           gravada em CHECKPOINT.DAT com a última matrícula, a
+      *           quantidade total já processada, e uma fotografia dos
+      *           contadores/totais/subtotais acumulados até aquele
+      *           ponto; ao final do processamento, uma última linha
+      *           de resumo marca o lote como concluído. Se o job
+      *           abender no meio do arquivo, a próxima execução lê a
+      *           última rodada gravada e retoma a partir dali, com os
+      *           contadores/totais/subtotais restaurados, em vez de
+      *           reprocessar o arquivo inteiro desde o início (e sem
+      *           duplicar cabeçalhos/trailers já gravados nos demais
+      *           arquivos de saída, abertos em EXTEND num restart).
+      *
+      *           Três tipos de linha compartilham o mesmo registro,
+      *           através de REDEFINES (mesmo padrão usado em
+      *           TABELA-INSS/TAB-INSS-FAIXAS): CKPT-RESUMO (tipo '1'),
+      *           com os contadores/totais escalares do lote; CKPT-
+      *           CENTRO-CUSTO (tipo '2') e CKPT-COMPETENCIA (tipo
+      *           '3'), uma linha por entrada das tabelas TABELA-
+      *           CENTRO-CUSTO/TABELA-COMPETENCIA. A cada rodada de
+      *           checkpoint são gravadas uma linha de resumo e uma
+      *           linha por centro de custo/competência já conhecidos;
+      *           como os totais gravados são sempre o acumulado até
+      *           aquele ponto (não um incremento), a última linha de
+      *           cada chave (tipo+centro de custo, ou tipo+mês) é
+      *           suficiente para restaurar a tabela por completo.
+      * Tamanho do registro: 181 bytes
+      ****************************************************************
+      *01 LINHA-CHECKPOINT.
+          02 CKPT-RESUMO.
+             03 CKPT-TIPO-REGISTRO        PIC X(01) VALUE '1'.
+             03 CKPT-NR-MATRICULA         PIC X(06).
+             03 CKPT-QTD-PROCESSADOS      PIC 9(09).
+             03 CKPT-IND-SITUACAO         PIC X(01).
+                88  CKPT-RESTART-PENDENTE        VALUE 'S'.
+                88  CKPT-RESTART-CONCLUIDO        VALUE 'N'.
+             03 CKPT-CNT-ACEITOS          PIC 9(09).
+             03 CKPT-CNT-REJEITADOS       PIC 9(09).
+             03 CKPT-VLR-TOTAL-SALARIO-BRUTO
+                                          PIC 9(09)V99.
+             03 CKPT-VLR-TOTAL-SALARIO-LIQUIDO
+                                          PIC 9(09)V99.
+             03 CKPT-VLR-TOTAL-INSS-GERAL PIC 9(09)V99.
+             03 CKPT-VLR-TOTAL-IRRF-GERAL PIC 9(09)V99.
+             03 CKPT-CNT-LINHA            PIC 9(04).
+             03 CKPT-CNT-PAGINA           PIC 9(04).
+             03 CKPT-IND-REJ-CAB-IMPRESSO PIC X(01).
+             03 CKPT-CNT-REMESSA-REGISTROS
+                                          PIC 9(06).
+             03 CKPT-CNT-REMESSA-DETALHES PIC 9(06).
+             03 CKPT-VLR-TOTAL-REMESSA    PIC 9(13)V99.
+             03 CKPT-VLR-TOTAL-FGTS       PIC 9(13)V99.
+             03 CKPT-CNT-ESOCIAL-EVENTOS  PIC 9(06).
+             03 CKPT-VLR-TOTAL-ESOCIAL-BRUTO
+                                          PIC 9(13)V99.
+             03 CKPT-VLR-TOTAL-ESOCIAL-INSS
+                                          PIC 9(13)V99.
+             03 CKPT-VLR-TOTAL-ESOCIAL-IRRF
+                                          PIC 9(13)V99.
+          02 CKPT-CENTRO-CUSTO REDEFINES CKPT-RESUMO.
+             03 CKPT-CC-TIPO-REGISTRO     PIC X(01) VALUE '2'.
+             03 CKPT-CC-NR-CENTRO-CUSTO   PIC X(04).
+             03 CKPT-CC-VLR-SALARIO-BRUTO PIC 9(09)V99.
+             03 CKPT-CC-VLR-SALARIO-LIQUIDO
+                                          PIC 9(09)V99.
+             03 FILLER                    PIC X(154).
+          02 CKPT-COMPETENCIA REDEFINES CKPT-RESUMO.
+             03 CKPT-COMP-TIPO-REGISTRO   PIC X(01) VALUE '3'.
+             03 CKPT-COMP-MES-COMPETENCIA PIC X(08).
+             03 CKPT-COMP-VLR-SALARIO-BRUTO
+                                          PIC 9(09)V99.
+             03 CKPT-COMP-VLR-SALARIO-LIQUIDO
+                                          PIC 9(09)V99.
+             03 FILLER                    PIC X(150).
+      ****************************************************************
+      * DESCRIÇÃO DOS CAMPOS
+      * CKPT-TIPO-REGISTRO        '1' - Linha de resumo do lote (ver
+      *                                 CKPT-RESUMO); '2' - subtotal de
+      *                                 centro de custo (ver CKPT-
+      *                                 CENTRO-CUSTO); '3' - subtotal
+      *                                 de competência (ver CKPT-
+      *                                 COMPETENCIA). Mesma posição
+      *                                 (byte 1) nos três grupos, por
+      *                                 isso pode ser lido a partir de
+      *                                 CKPT-TIPO-REGISTRO mesmo antes
+      *                                 de se saber qual dos três
+      *                                 grupos representa a linha.
+      * CKPT-NR-MATRICULA        Matrícula do último apontamento
+      *                          processado até este checkpoint.
+      * CKPT-QTD-PROCESSADOS     Quantidade total de registros de
+      *                          APONTAMENTOS já processados (lote
+      *                          corrente, incluindo eventuais
+      *                          retomadas anteriores).
+      * CKPT-IND-SITUACAO         'S' - Lote em andamento; se o
+      *                                 programa terminar sem gravar
+      *                                 a linha final 'N', a próxima
+      *                                 execução retoma a partir de
+      *                                 CKPT-QTD-PROCESSADOS, com os
+      *                                 contadores/totais abaixo
+      *                                 restaurados ao valor desta
+      *                                 linha.
+      *                           'N' - Lote concluído normalmente;
+      *                                 a próxima execução começa do
+      *                                 zero, como um novo lote.
+      * CKPT-CNT-ACEITOS/CKPT-CNT-REJEITADOS/CKPT-VLR-TOTAL-*
+      *                          Fotografia, no momento deste
+      *                          checkpoint, dos contadores/totais de
+      *                          200600-ACUMULA-RESUMO/200850-GRAVA-
+      *                          REMESSA/200860-GRAVA-GUIA-FGTS/200870-
+      *                          GRAVA-EVENTO-ESOCIAL, para restaurar
+      *                          o resumo e os trailers de remessa/
+      *                          FGTS/eSocial corretamente num restart.
+      * CKPT-CNT-LINHA/CKPT-CNT-PAGINA/CKPT-IND-REJ-CAB-IMPRESSO
+      *                          Fotografia da paginação de
+      *                          RELATORIOFOLHA.TXT/RELATORIOREJ.TXT,
+      *                          para que um restart não reimprima um
+      *                          cabeçalho no meio do arquivo já
+      *                          gravado (aberto em EXTEND).
+      * CKPT-CC-NR-CENTRO-CUSTO/CKPT-CC-VLR-SALARIO-BRUTO/LIQUIDO
+      *                          Uma linha por entrada de TABELA-
+      *                          CENTRO-CUSTO conhecida neste
+      *                          checkpoint, com o subtotal acumulado
+      *                          até este ponto (não um incremento).
+      * CKPT-COMP-MES-COMPETENCIA/CKPT-COMP-VLR-SALARIO-BRUTO/LIQUIDO
+      *                          Mesma ideia, uma linha por entrada de
+      *                          TABELA-COMPETENCIA.
+      ****************************************************************
+      * FIM COPYBOOK CHECKPOINT.cpy
+      ****************************************************************
