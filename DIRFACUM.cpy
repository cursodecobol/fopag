@@ -0,0 +1,43 @@
+      ****************************************************************
+      * COPYBOOK: DIRFACUM.cpy
+      * AUTOR   : www.cursodecobol.com.br
+      * SISTEMA : FOPAG
+      * OBJETIVO: Layout do arquivo DIRFACUM.DAT, o acumulado anual
+      *           (por matricula/ano) de base de calculo e IRRF
+      *           recolhido, atualizado a cada competencia processada
+      *           por FOLHAPAGAMENTO7 (ver TABELA-DIRF-ACUM/100014-LE-
+      *           DIRFACUM/200680-ACUMULA-DIRF), para que a conferencia
+      *           da DIRF no encerramento do ano seja uma simples
+      *           consulta a este arquivo, em vez de uma reconstrucao a
+      *           partir dos doze relatorios mensais.
+      * Tamanho do registro: 62 bytes
+      ****************************************************************
+      *01 DIRFACUM-FD.
+          03 DIRF-NR-MATRICULA         PIC X(06).
+          03 DIRF-NOME-EMPREGADO       PIC X(30).
+          03 DIRF-ANO-REFERENCIA       PIC X(04).
+          03 DIRF-VLR-BASE-ACUM        PIC 9(09)V99.
+          03 DIRF-VLR-IRRF-ACUM        PIC 9(09)V99.
+      ****************************************************************
+      * Descrição dos campos
+      * --------------------
+      * DIRF-NR-MATRICULA    Mesmo conteúdo de NR-MATRICULA em
+      *                      APONTAMENTOS.cpy.
+      * DIRF-NOME-EMPREGADO  Nome do empregado na competência mais
+      *                      recente acumulada (para identificação no
+      *                      arquivo, sem necessidade de cruzar com
+      *                      CADASTRO-EMPREGADOS.DAT).
+      * DIRF-ANO-REFERENCIA  Ano-calendário a que o acumulado se
+      *                      refere (AAAA, extraído de MES-COMPETENCIA
+      *                      em APONTAMENTOS.cpy). Uma linha por
+      *                      matrícula/ano: a virada do ano abre uma
+      *                      linha nova em vez de continuar a anterior.
+      * DIRF-VLR-BASE-ACUM   Soma de VLR-BASE-CALCULO-IR de todas as
+      *                      competências do ano já processadas para a
+      *                      matrícula.
+      * DIRF-VLR-IRRF-ACUM   Soma de VLR-IRRF-RECOLHER de todas as
+      *                      competências do ano já processadas para a
+      *                      matrícula.
+      ****************************************************************
+      * FIM COPYBOOK DIRFACUM.cpy
+      ****************************************************************
