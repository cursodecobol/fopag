@@ -0,0 +1,55 @@
+      ****************************************************************
+      * COPYBOOK: FSCODES.cpy
+      * AUTOR   : www.cursodecobol.com.br
+      * SISTEMA : FOPAG
+      * OBJETIVO: Traduzir o FILE STATUS corrente para uma mensagem
+      *           descritiva, para uso nas rotinas de erro de E/S.
+      * USO     : COPY FSCODES REPLACING STATUS BY <campo-PIC-99>
+      *                        MSG    BY <campo-PIC-X(50+)>.
+      ****************************************************************
+           EVALUATE STATUS
+             WHEN 00
+                MOVE 'OPERACAO CONCLUIDA COM SUCESSO'       TO MSG
+             WHEN 02
+                MOVE 'REGISTRO DUPLICADO - CHAVE ALTERNAT.' TO MSG
+             WHEN 04
+                MOVE 'TAMANHO DE REGISTRO INCOMPATIVEL'     TO MSG
+             WHEN 05
+                MOVE 'ARQUIVO OPTIONAL NAO ENCONTRADO'      TO MSG
+             WHEN 10
+                MOVE 'FIM DE ARQUIVO (EOF)'                 TO MSG
+             WHEN 21
+                MOVE 'CHAVE FORA DE SEQUENCIA'              TO MSG
+             WHEN 22
+                MOVE 'REGISTRO DUPLICADO'                   TO MSG
+             WHEN 23
+                MOVE 'REGISTRO NAO ENCONTRADO'               TO MSG
+             WHEN 30
+                MOVE 'ERRO PERMANENTE DE E-S'               TO MSG
+             WHEN 34
+                MOVE 'ESTOURO DE AREA NO ARQUIVO'           TO MSG
+             WHEN 35
+                MOVE 'ARQUIVO NAO ENCONTRADO NO OPEN'       TO MSG
+             WHEN 37
+                MOVE 'OPEN INCOMPATIVEL C/ DISPOSITIVO'     TO MSG
+             WHEN 39
+                MOVE 'CONFLITO DE ATRIBUTOS NO OPEN'        TO MSG
+             WHEN 41
+                MOVE 'ARQUIVO JA ABERTO'                    TO MSG
+             WHEN 42
+                MOVE 'ARQUIVO NAO ABERTO NO CLOSE'          TO MSG
+             WHEN 43
+                MOVE 'SEM LEITURA ANTERIOR AO REWRITE'      TO MSG
+             WHEN 44
+                MOVE 'TAMANHO DE REGISTRO INVALIDO'         TO MSG
+             WHEN 46
+                MOVE 'LEITURA SEQUENCIAL APOS EOF'          TO MSG
+             WHEN 47
+                MOVE 'ARQUIVO NAO ABERTO COMO INPUT'        TO MSG
+             WHEN 48
+                MOVE 'ARQUIVO NAO ABERTO COMO OUTPUT'       TO MSG
+             WHEN 49
+                MOVE 'ARQUIVO NAO ABERTO COMO I-O'          TO MSG
+             WHEN OTHER
+                MOVE 'FILE STATUS NAO CATALOGADO NESTA COPY' TO MSG
+           END-EVALUATE
