@@ -0,0 +1,52 @@
+      ****************************************************************
+      * COPYBOOK: CADASTRO-EMPREGADOS.cpy
+      * AUTOR   : www.cursodecobol.com.br
+      * SISTEMA : FOPAG
+      * OBJETIVO: Layout do arquivo CADASTRO-EMPREGADOS.DAT, o
+      *           cadastro (mestre) de empregados, usado para validar
+      *           a matricula informada em cada registro de
+      *           APONTAMENTOS antes do calculo da folha, e para
+      *           fornecer os dados bancarios usados na remessa de
+      *           pagamento (ver REMESSABANCARIA.cpy).
+      * Tamanho do registro: 66 bytes
+      ****************************************************************
+      *01 CADASTRO-EMPREGADOS-FD.                                       INI FIM TAM
+          03 CAD-NR-MATRICULA          PIC X(06).                       001 006 6
+          03 CAD-NOME-EMPREGADO        PIC X(30).                       007 036 30
+          03 CAD-DATA-ADMISSAO         PIC 9(08).                       037 044 8
+          03 CAD-SITUACAO              PIC X(01).                       045 045 1
+             88  CAD-ATIVO                        VALUE 'A'.
+             88  CAD-INATIVO                      VALUE 'I'.
+          03 CAD-CD-BANCO              PIC 9(03).                       046 048 3
+          03 CAD-NR-AGENCIA            PIC X(05).                       049 053 5
+          03 CAD-NR-CONTA              PIC X(12).                       054 065 12
+          03 CAD-DV-CONTA              PIC X(01).                       066 066 1
+      ****************************************************************
+      * Descrição dos campos
+      * --------------------
+      * CAD-NR-MATRICULA           Número da matrícula do empregado;
+      *                            mesmo conteúdo de NR-MATRICULA em
+      *                            APONTAMENTOS.cpy.
+      * CAD-NOME-EMPREGADO         Nome completo do empregado, conforme
+      *                            cadastrado no RH.
+      * CAD-DATA-ADMISSAO          Data de admissão do empregado, no
+      *                            formato AAAAMMDD.
+      * CAD-SITUACAO                'A' - Ativo
+      *                              'I' - Inativo/Desligado
+      * CAD-CD-BANCO                Código do banco (FEBRABAN) da conta
+      *                             usada para crédito do salário
+      *                             líquido.
+      * CAD-NR-AGENCIA              Número da agência, sem dígito.
+      * CAD-NR-CONTA                Número da conta-corrente, sem
+      *                             dígito.
+      * CAD-DV-CONTA                Dígito verificador da conta.
+      *
+      * - Na ausência do arquivo CADASTRO-EMPREGADOS.DAT, o programa
+      *   mantém o comportamento anterior (não valida a matrícula
+      *   contra um cadastro), para não impedir o processamento em
+      *   ambientes que ainda não disponibilizam este arquivo. Os
+      *   dados bancários, nesse caso, são gravados em branco/zero na
+      *   remessa bancária.
+      ****************************************************************
+      * FIM COPYBOOK CADASTRO-EMPREGADOS.cpy
+      ****************************************************************
