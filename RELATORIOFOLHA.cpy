@@ -4,7 +4,7 @@
       * SISTEMA : FOPAG
       * OBJETIVO: Layout do relatório gerado após o processamento dos
       *           apontamentos recebidos no arquivo "APONTAMENTOS.dat"
-      * Tamanho do registro: 132 bytes
+      * Tamanho do registro: 168 bytes (linha mais longa)
       ****************************************************************
       *    01 RELATORIO-FOLHA.
             02 CABECALHO-FOLHA.
@@ -16,10 +16,10 @@
                        09 TX-DATA-MES PIC 9(02).
                        09 FILLER      PIC X.
                        09 TX-DATA-ANO PIC 9(04).
-                    07 FILLER  PIC X(30).
+                    07 FILLER  PIC X(30) VALUE SPACES.
                     07 FILLER  PIC X(30) VALUE
                        'RELATORIO FOLHA PAGAMENTO'.
-                    07 FILLER  PIC X(81).
+                    07 FILLER  PIC X(81) VALUE SPACES.
                     07 FILLER  PIC X(05) VALUE 'PAG. '.
                     07 REL-NUM-PAGINA PIC ZZZ9.
       *
@@ -31,92 +31,220 @@
                        09 TX-HORA-MM PIC 9(02).
                        09 FILLER PIC X.
                        09 TX-HORA-SS PIC 9(02).
-                    07 FILLER  PIC X(30).
+                    07 FILLER  PIC X(30) VALUE SPACES.
                     07 FILLER  PIC X(14) VALUE
                        'MES APURACAO: '.
                     07 TX-MES-APURACAO PIC X(15).
+      *
+      *    Dados de empresa/estabelecimento, vindos de PARM-NOME-
+      *    EMPRESA/PARM-NR-CNPJ/PARM-CD-ESTABELECIMENTO em
+      *    PARAMETROS.DAT (ver 100010-LE-PARAMETROS). Suportam
+      *    processamento multi-CNPJ, um estabelecimento por execução.
+              03 CAB-LINHA-EMPRESA.
+                    07 FILLER  PIC X(09) VALUE 'EMPRESA: '.
+                    07 TX-NOME-EMPRESA PIC X(30).
+                    07 FILLER  PIC X(03) VALUE SPACES.
+                    07 FILLER  PIC X(06) VALUE 'CNPJ: '.
+                    07 TX-CNPJ PIC X(14).
+                    07 FILLER  PIC X(03) VALUE SPACES.
+                    07 FILLER  PIC X(13) VALUE 'ESTABELEC.: '.
+                    07 TX-CD-ESTABELECIMENTO PIC X(04).
       *
               03 CAB-LINHA-3 PIC X(160) VALUE ALL '*'.
       *
+      *    Impressa só em modo de reemissão (ver WS-MODO-REEMISSAO em
+      *    FOLHAPAGAMENTO7), para que a página reemitida não seja
+      *    confundida com uma página do relatório oficial do lote.
+              03 CAB-LINHA-REEMISSAO.
+                 07 FILLER PIC X(56) VALUE
+                    '*** REEMISSAO - PAGINA INDIVIDUAL REEMITIDA ***'.
+      *
+      *    Largura de cada filler abaixo é a largura exata do campo
+      *    REL-* correspondente em LINHA-DADOS (e o espaçador que o
+      *    segue tem a mesma largura do FILLER separador ali), para que
+      *    cada título caia exatamente sobre sua coluna de dados.
               03 LINHA-TITULOS.
                  05 FILLER PIC X(06) VALUE 'MATRIC'.
-                 05 FILLER PIC X.
-                 05 FILLER PIC X(60) VALUE 'NOME EMPREGADO'.
-                 05 FILLER PIC X.
+                 05 FILLER PIC X       VALUE SPACES.
+                 05 FILLER PIC X(30) VALUE 'NOME EMPREGADO'.
+                 05 FILLER PIC X       VALUE SPACES.
+                 05 FILLER PIC X(04) VALUE 'CCUS'.
+                 05 FILLER PIC X       VALUE SPACES.
+                 05 FILLER PIC X(08) VALUE 'COMPET.'.
+                 05 FILLER PIC X       VALUE SPACES.
                  05 FILLER PIC X(06) VALUE 'HR.NOR'.
-                 05 FILLER PIC X.
+                 05 FILLER PIC X       VALUE SPACES.
                  05 FILLER PIC X(06) VALUE 'VLR.HR'.
-                 05 FILLER PIC X.
+                 05 FILLER PIC X(02)  VALUE SPACES.
 
-                 05 FILLER PIC X(07) VALUE 'VL.HE50'.
-                 05 FILLER PIC X.
-                 05 FILLER PIC X(07) VALUE 'QT.HE50'.
-                 05 FILLER PIC X.
+                 05 FILLER PIC X(06) VALUE 'VLHE50'.
+                 05 FILLER PIC X(02)  VALUE SPACES.
+                 05 FILLER PIC X(06) VALUE 'QTHE50'.
+                 05 FILLER PIC X       VALUE SPACES.
                  05 FILLER PIC X(08) VALUE 'TOT.HE50'.
-                 05 FILLER PIC X.
+                 05 FILLER PIC X(02)  VALUE SPACES.
 
-                 05 FILLER PIC X(07) VALUE 'VL.H100'.
-                 05 FILLER PIC X.
-                 05 FILLER PIC X(07) VALUE 'QT.H100'.
-                 05 FILLER PIC X.
+                 05 FILLER PIC X(06) VALUE 'VLH100'.
+                 05 FILLER PIC X(02)  VALUE SPACES.
+                 05 FILLER PIC X(06) VALUE 'QTH100'.
+                 05 FILLER PIC X       VALUE SPACES.
                  05 FILLER PIC X(08) VALUE 'TOT.H100'.
-                 05 FILLER PIC X.
+                 05 FILLER PIC X       VALUE SPACES.
 
                  05 FILLER PIC X(07) VALUE 'SAL.FAM'.
-                 05 FILLER PIC X.
+                 05 FILLER PIC X       VALUE SPACES.
 
                  05 FILLER PIC X(09) VALUE 'SAL.BRUTO'.
-                 05 FILLER PIC XXXXXX.
+                 05 FILLER PIC X       VALUE SPACES.
 
-                 05 FILLER PIC X(06) VALUE 'IRRF'.
-                 05 FILLER PIC XX.
-                 05 FILLER PIC X(04) VALUE 'INSS'.
-                 05 FILLER PIC XXXX.
-                 05 FILLER PIC X(06) VALUE 'PENSAO'.
-                 05 FILLER PIC XX.
+                 05 FILLER PIC X(09) VALUE 'IRRF'.
+                 05 FILLER PIC X       VALUE SPACES.
+                 05 FILLER PIC X(07) VALUE 'INSS'.
+                 05 FILLER PIC X       VALUE SPACES.
+                 05 FILLER PIC X(09) VALUE 'PENSAO'.
+                 05 FILLER PIC X(04)     VALUE SPACES.
+                 05 FILLER PIC X(09) VALUE 'PL.SAUD'.
+                 05 FILLER PIC X(04)     VALUE SPACES.
+                 05 FILLER PIC X(09) VALUE 'V.TR'.
+                 05 FILLER PIC X(04)     VALUE SPACES.
 
-                 05 FILLER PIC X(11) VALUE 'SAL.LIQUIDO'.
+                 05 FILLER PIC X(09) VALUE 'SAL.LIQ'.
       *
               03 LINHA-DADOS.
                  05 REL-NR-MATRICULA          PIC X(06).
-                 05 FILLER                    PIC X(01).
-      *          05 REL-NOME-EMPREGADO        PIC X(30).
-                 05 REL-NOME-EMPREGADO        PIC N(30) USAGE NATIONAL.
-                 05 FILLER                    PIC X.
+                 05 FILLER                    PIC X(01)   VALUE SPACES.
+                 05 REL-NOME-EMPREGADO        PIC X(30).
+                 05 FILLER                    PIC X       VALUE SPACES.
+                 05 REL-NR-CENTRO-CUSTO       PIC X(04).
+                 05 FILLER                    PIC X       VALUE SPACES.
+                 05 REL-MES-COMPETENCIA       PIC X(08).
+                 05 FILLER                    PIC X       VALUE SPACES.
                  05 REL-QTD-HORAS-TRABALHADAS PIC ZZ9,99.
-                 05 FILLER                    PIC X.
+                 05 FILLER                    PIC X       VALUE SPACES.
                  05 REL-VLR-REMUNERACAO-HORA  PIC ZZ9,99.
-                 05 FILLER                    PIC X(02).
+                 05 FILLER                    PIC X(02)   VALUE SPACES.
 
                  05 REL-VLR-HE-50             PIC ZZ9,99.
-                 05 FILLER                    PIC X(02).
+                 05 FILLER                    PIC X(02)   VALUE SPACES.
                  05 REL-QTD-HE-50             PIC ZZ9,99.
-                 05 FILLER                    PIC X.
+                 05 FILLER                    PIC X       VALUE SPACES.
                  05 REL-PGTO-HE-50            PIC Z.ZZ9,99.
-                 05 FILLER                    PIC X(02).
+                 05 FILLER                    PIC X(02)   VALUE SPACES.
 
                  05 REL-VLR-HE-100            PIC ZZ9,99.
-                 05 FILLER                    PIC X(02).
+                 05 FILLER                    PIC X(02)   VALUE SPACES.
                  05 REL-QTD-HE-100            PIC ZZ9,99.
-                 05 FILLER                    PIC X.
+                 05 FILLER                    PIC X       VALUE SPACES.
                  05 REL-PGTO-HE-100           PIC Z.ZZ9,99.
-                 05 FILLER                    PIC X.
+                 05 FILLER                    PIC X       VALUE SPACES.
 
                  05 REL-VLR-SAL-FAMILIA       PIC ZZZ9,99.
-                 05 FILLER                    PIC X.
+                 05 FILLER                    PIC X       VALUE SPACES.
 
                  05 REL-VLR-SALARIO-BRUTO     PIC ZZ.ZZ9,99.
-                 05 FILLER                    PIC X.
+                 05 FILLER                    PIC X       VALUE SPACES.
 
                  05 REL-VLR-IRPF              PIC ZZ.ZZ9,99.
-                 05 FILLER                    PIC X.
+                 05 FILLER                    PIC X       VALUE SPACES.
                  05 REL-VLR-INSS              PIC ZZZ9,99.
-                 05 FILLER                    PIC X.
+                 05 FILLER                    PIC X       VALUE SPACES.
                  05 REL-VLR-PENSAO-AL         PIC ZZ.ZZ9,99.
-                 05 FILLER                    PIC XXXX.
+                 05 FILLER                    PIC XXXX    VALUE SPACES.
+
+                 05 REL-VLR-PLANO-SAUDE       PIC ZZ.ZZ9,99.
+                 05 FILLER                    PIC XXXX    VALUE SPACES.
+
+                 05 REL-VLR-VALE-TRANSPORTE   PIC ZZ.ZZ9,99.
+                 05 FILLER                    PIC XXXX    VALUE SPACES.
 
                  05 REL-VLR-SALARIO-LIQUIDO   PIC ZZ.ZZ9,99.
       *
+      *    Subtotais de salário bruto/líquido por centro de custo (ver
+      *    NR-CENTRO-CUSTO em APONTAMENTOS.cpy), impressos em 300000-
+      *    FINALIZA antes do resumo geral do lote (ver TABELA-CENTRO-
+      *    CUSTO/300005-IMPRIME-SUBTOTAIS-CENTRO-CUSTO).
+            02 SUBTOTAL-CENTRO-CUSTO.
+              03 SUBCC-LINHA-TITULO.
+                 05 FILLER PIC X(30) VALUE
+                    'SUBTOTAIS POR CENTRO DE CUSTO'.
+              03 SUBCC-LINHA-CABECALHO.
+                 05 FILLER PIC X(04) VALUE 'CCUS'.
+                 05 FILLER PIC X(03)   VALUE SPACES.
+                 05 FILLER PIC X(11) VALUE 'SAL.BRUTO'.
+                 05 FILLER PIC X(05)   VALUE SPACES.
+                 05 FILLER PIC X(11) VALUE 'SAL.LIQUIDO'.
+              03 SUBCC-LINHA-DADOS.
+                 05 SUBCC-NR-CENTRO-CUSTO     PIC X(04).
+                 05 FILLER                    PIC X(03)   VALUE SPACES.
+                 05 SUBCC-VLR-SALARIO-BRUTO   PIC ZZ.ZZZ.ZZ9,99.
+                 05 FILLER                    PIC X(03)   VALUE SPACES.
+                 05 SUBCC-VLR-SALARIO-LIQUIDO PIC ZZ.ZZZ.ZZ9,99.
+      *
+      *    Subtotais de salário bruto/líquido por competência (ver
+      *    MES-COMPETENCIA em APONTAMENTOS.cpy), impressos em 300000-
+      *    FINALIZA antes do resumo geral do lote (ver TABELA-
+      *    COMPETENCIA/300007-IMPRIME-SUBTOTAIS-COMPETENCIA).
+            02 SUBTOTAL-COMPETENCIA.
+              03 SUBCOMP-LINHA-TITULO.
+                 05 FILLER PIC X(26) VALUE
+                    'SUBTOTAIS POR COMPETENCIA'.
+              03 SUBCOMP-LINHA-CABECALHO.
+                 05 FILLER PIC X(08) VALUE 'COMPET.'.
+                 05 FILLER PIC X       VALUE SPACES.
+                 05 FILLER PIC X(11) VALUE 'SAL.BRUTO'.
+                 05 FILLER PIC X(05)   VALUE SPACES.
+                 05 FILLER PIC X(11) VALUE 'SAL.LIQUIDO'.
+              03 SUBCOMP-LINHA-DADOS.
+                 05 SUBCOMP-MES-COMPETENCIA    PIC X(08).
+                 05 FILLER                     PIC X     VALUE SPACES.
+                 05 SUBCOMP-VLR-SALARIO-BRUTO  PIC ZZ.ZZZ.ZZ9,99.
+                 05 FILLER                     PIC X(03)   VALUE SPACES.
+                 05 SUBCOMP-VLR-SALARIO-LIQUIDO
+                                                PIC ZZ.ZZZ.ZZ9,99.
+      *
+      *    Resumo de controle de lote, impresso em 300000-FINALIZA ao
+      *    final do relatório (ver RESUMO-PROCESSAMENTO).
+            02 RESUMO-PROCESSAMENTO.
+              03 RESUMO-LINHA-1.
+                 05 FILLER PIC X(25) VALUE
+                    'TOTAL APONTAMENTOS LIDOS:'.
+                 05 RESUMO-QTD-LIDOS          PIC ZZZ.ZZ9.
+                 05 FILLER PIC X(15) VALUE '   ACEITOS....:'.
+                 05 RESUMO-QTD-ACEITOS        PIC ZZZ.ZZ9.
+                 05 FILLER PIC X(15) VALUE '   REJEITADOS.:'.
+                 05 RESUMO-QTD-REJEITADOS     PIC ZZZ.ZZ9.
+      *
+              03 RESUMO-LINHA-2.
+                 05 FILLER PIC X(25) VALUE
+                    'TOTAL SALARIO BRUTO.....:'.
+                 05 RESUMO-VLR-SALARIO-BRUTO  PIC ZZ.ZZZ.ZZ9,99.
+                 05 FILLER PIC X(03) VALUE SPACES.
+                 05 FILLER PIC X(25) VALUE
+                    'TOTAL SALARIO LIQUIDO...:'.
+                 05 RESUMO-VLR-SALARIO-LIQUIDO PIC ZZ.ZZZ.ZZ9,99.
+      *
+              03 RESUMO-LINHA-3.
+                 05 FILLER PIC X(25) VALUE
+                    'TOTAL INSS RECOLHIDO....:'.
+                 05 RESUMO-VLR-INSS           PIC ZZ.ZZZ.ZZ9,99.
+                 05 FILLER PIC X(03) VALUE SPACES.
+                 05 FILLER PIC X(25) VALUE
+                    'TOTAL IRRF RECOLHIDO....:'.
+                 05 RESUMO-VLR-IRRF           PIC ZZ.ZZZ.ZZ9,99.
+      *
+      *    Só impressa quando pelo menos um dos dois filtros abaixo
+      *    estiver em uso (ver WS-CD-ESTABELECIMENTO-FILTRO/WS-MODO-
+      *    REEMISSAO), para que CNT-APONTAMENTOS não deixe de
+      *    reconciliar com CNT-ACEITOS + CNT-REJEITADOS sem explicação.
+              03 RESUMO-LINHA-4.
+                 05 FILLER PIC X(25) VALUE
+                    'TOTAL FILTRADOS ESTAB...:'.
+                 05 RESUMO-QTD-FILTRADOS-ESTAB
+                                              PIC ZZZ.ZZ9.
+                 05 FILLER PIC X(15) VALUE '   REEMISSAO..:'.
+                 05 RESUMO-QTD-FILTRADOS-REEMISSAO
+                                              PIC ZZZ.ZZ9.
+      *
       ****************************************************************
       * FIM COPYBOOK RELATORIOFOLHA.cpy
       ****************************************************************
