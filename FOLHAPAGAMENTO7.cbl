@@ -47,15 +47,18 @@
       *
       * 5) Emitir relatório
       *
-      * Observação: 
-      * Existe um problema conhecido, que deverá ser tratado nas novas
-      * versões do GnuCOBOL. Trata-se da acentuação de palavras.
-      * Note que no arquivo de entrada retirei todos os acentos das 
-      * palavras, exceto no nome 'Érica', para exemplificar que, no
-      * GnuCOBOL, ele não está reconhecendo corretamente os caracteres
-      * especiais.
-      * Há previsão de implementação de instruções relacionadas a
-      * 'COLLATING SEQUENCE', e 'NATIONAL'.
+      * Observação:
+      * O problema de acentuação no nome do empregado foi corrigido.
+      * O campo chegou a ser declarado como
+      * PIC N(30) USAGE NATIONAL, com conversão via PROGRAM COLLATING
+      * SEQUENCE / ALPHABET CCS FOR NATIONAL, mas esse alfabeto só
+      * mapeava "A" THRU "Z" - qualquer caractere acentuado (fora dessa
+      * faixa) era convertido para espaço na passagem de X(30) para
+      * NATIONAL. A solução foi manter REL-NOME-EMPREGADO como PIC
+      * X(30), igual ao campo de origem NOME-EMPREGADO: sem conversão
+      * de conjunto de caracteres, os bytes acentuados (gravados pelo
+      * sistema de origem em APONTAMENTOS.DAT) passam para o relatório
+      * sem alteração.
       ******************************************************************
       * VRS001 - FEV/2021 - IMPLANTACAO
       ******************************************************************
@@ -69,15 +72,10 @@
        CONFIGURATION SECTION.
        Source-Computer. IBM-390.
        Object-Computer.
-      *    Program Collating Sequence SPECIAL-SEQUENCE.
-           PROGRAM COLLATING SEQUENCE  IS CCS. 
 
        SPECIAL-NAMES.
       *-------------*
-           DECIMAL-POINT IS COMMA
-           ALPHABET CCS FOR NATIONAL IS "A" THRU "Z".
-           
-      *    ALPHABET SPECIAL-SEQUENCE IS STANDARD-2.
+           DECIMAL-POINT IS COMMA.
       *----------------------------------------------------------------*
        INPUT-OUTPUT SECTION.
       *----------------------------------------------------------------*
@@ -89,15 +87,62 @@
       *                                     ASSIGN TO "APONTAMENTOZ.TXT"
                                        ORGANIZATION IS LINE SEQUENTIAL
                                        FILE STATUS IS FS-APONTAMENTOS.
+      *    Arquivo de trabalho com os apontamentos já ordenados (ver
+      *    100015-ORDENA-APONTAMENTOS), o que de fato é lido a partir
+      *    de 500000-READ-APONTAMENTOS em diante.
+           SELECT APONTAMENTOSORD      ASSIGN TO "APONTAMENTOSORD.TMP"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS
+                                           FS-APONTAMENTOSORD.
+           SELECT SORT-APONTAMENTOS    ASSIGN TO "SORTAPONT.TMP".
            SELECT RELATORIOFOLHA
-                                       ASSIGN TO "RELATORIOFOLHA.TXT"
       *                                ASSIGN TO "RELATORIOFOLA.TXT"    Não deu erro!! Gerou o arquivo
       *           ASSIGN TO "C:\\ARQS\\RELATORIOFOLHA.TXT"              Deu erro FS=30
+      *    Em modo de simulação, WS-NOME-ARQ-RELATORIOFOLHA aponta
+      *    para um relatório de rascunho em vez do arquivo oficial
+      *    (ver 100012-DEFINE-ARQUIVOS-SAIDA).
+                                   ASSIGN DYNAMIC
+                                       WS-NOME-ARQ-RELATORIOFOLHA
                                        ORGANIZATION IS LINE SEQUENTIAL
                                        FILE STATUS IS FS-RELATORIOFOLHA.
-           SELECT RELATORIOREJ         ASSIGN TO "RELATORIOREJ.TXT"
+           SELECT RELATORIOREJ     ASSIGN DYNAMIC
+                                       WS-NOME-ARQ-RELATORIOREJ
                                        ORGANIZATION IS LINE SEQUENTIAL
                                        FILE STATUS IS FS-RELATORIOREJ.
+           SELECT PARAMETROS           ASSIGN TO "PARAMETROS.DAT"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS FS-PARAMETROS.
+           SELECT TABRATES             ASSIGN TO "TABRATES.DAT"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS FS-TABRATES.
+           SELECT CADASTRO-EMPREGADOS  ASSIGN TO
+                                           "CADASTRO-EMPREGADOS.DAT"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS
+                                           FS-CADASTRO-EMPREGADOS.
+           SELECT REMESSABANCARIA      ASSIGN TO
+                                           "REMESSABANCARIA.TXT"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS
+                                           FS-REMESSABANCARIA.
+           SELECT GUIAFGTS             ASSIGN TO "GUIAFGTS.TXT"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS FS-GUIAFGTS.
+           SELECT CHECKPOINT           ASSIGN TO "CHECKPOINT.DAT"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS FS-CHECKPOINT.
+           SELECT ESOCIALS1200         ASSIGN TO "ESOCIALS1200.TXT"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS FS-ESOCIALS1200.
+           SELECT DIRFACUM             ASSIGN TO "DIRFACUM.DAT"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS FS-DIRFACUM.
+      *    Lista de matrículas a reemitir (ver WS-MODO-REEMISSAO/
+      *    100016-LE-REEMISSAO), uma por linha. Só é consultado em
+      *    modo de reemissão.
+           SELECT REEMISSAO            ASSIGN TO "REEMISSAO.DAT"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS FS-REEMISSAO.
       ******************************************************************
        DATA DIVISION.
       ******************************************************************
@@ -108,12 +153,64 @@
            COPY APONTAMENTOS
            .
 
+           FD APONTAMENTOSORD.
+           01 APONTAMENTOSORD-FD       PIC X(101).
+
+      *    Descrição de ordenação (SD) usada em 100015-ORDENA-
+      *    APONTAMENTOS. Só os campos-chave são nomeados; o restante
+      *    do registro (mesmo tamanho de APONTAMENTOS.cpy) atravessa a
+      *    ordenação como FILLER, sem precisar repetir aqui os nomes
+      *    de campo já definidos em APONTAMENTO-FD.
+           SD SORT-APONTAMENTOS.
+           01 SORT-APONTAMENTOS-REG.
+              03 SRT-NR-MATRICULA      PIC X(06).
+              03 SRT-NOME-EMPREGADO    PIC X(30).
+              03 FILLER                PIC X(65).
+
            FD RELATORIOFOLHA.
            01 RELATORIO-FOLHA-FD       PIC X(200).
            .
 
            FD RELATORIOREJ.
-           01 RELATORIOREJ-FD          PIC X(200) .
+           01 RELATORIOREJ-FD          PIC X(132) .
+
+           FD PARAMETROS.
+           01 PARAMETROS-FD.
+           COPY PARAMETROS
+           .
+
+           FD TABRATES.
+           01 TABRATES-FD.
+           COPY TABRATES
+           .
+
+           FD CADASTRO-EMPREGADOS.
+           01 CADASTRO-EMPREGADOS-FD.
+           COPY CADASTRO-EMPREGADOS
+           .
+
+           FD REMESSABANCARIA.
+           01 REMESSABANCARIA-FD       PIC X(400).
+
+           FD GUIAFGTS.
+           01 GUIAFGTS-FD              PIC X(100).
+
+      *    Registro físico genérico (ver LINHA-CHECKPOINT em
+      *    WORKING-STORAGE, que dá acesso tipado aos três tipos de
+      *    linha de CHECKPOINT.DAT através de REDEFINES).
+           FD CHECKPOINT.
+           01 CHECKPOINT-FD            PIC X(181).
+
+           FD ESOCIALS1200.
+           01 ESOCIALS1200-FD          PIC X(150).
+
+           FD DIRFACUM.
+           01 DIRFACUM-FD.
+           COPY DIRFACUM
+           .
+
+           FD REEMISSAO.
+           01 REEMISSAO-FD             PIC X(06).
 
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
@@ -128,6 +225,19 @@
            01 FS-APONTAMENTOS   REDEFINES WS-FILE-STATUS PIC 9(02).
            01 FS-RELATORIOFOLHA REDEFINES WS-FILE-STATUS PIC 9(02).
            01 FS-RELATORIOREJ   REDEFINES WS-FILE-STATUS PIC 9(02).
+           01 FS-PARAMETROS     REDEFINES WS-FILE-STATUS PIC 9(02).
+           01 FS-TABRATES       REDEFINES WS-FILE-STATUS PIC 9(02).
+           01 FS-CADASTRO-EMPREGADOS
+                                 REDEFINES WS-FILE-STATUS PIC 9(02).
+           01 FS-REMESSABANCARIA
+                                 REDEFINES WS-FILE-STATUS PIC 9(02).
+           01 FS-GUIAFGTS       REDEFINES WS-FILE-STATUS PIC 9(02).
+           01 FS-CHECKPOINT     REDEFINES WS-FILE-STATUS PIC 9(02).
+           01 FS-ESOCIALS1200   REDEFINES WS-FILE-STATUS PIC 9(02).
+           01 FS-DIRFACUM       REDEFINES WS-FILE-STATUS PIC 9(02).
+           01 FS-APONTAMENTOSORD
+                                 REDEFINES WS-FILE-STATUS PIC 9(02).
+           01 FS-REEMISSAO      REDEFINES WS-FILE-STATUS PIC 9(02).
       *
            01 WS-NOME-ARQUIVO          PIC X(15) VALUE SPACES.
       *
@@ -137,10 +247,26 @@
       *    Indicadores
            01 IND-FIM-APONTAMENTO      PIC X     VALUE 'N'.
               88  FIM-APONTAMENTO                VALUE 'S'.
-           01 IND-FIM-CALC-INSS        PIC X     VALUE 'N'.
-              88  FIM-CALC-INSS                  VALUE 'S'.
-           01 IND-FIM-CALC-IRRF        PIC X     VALUE 'N'.
-              88  FIM-CALC-IRRF                  VALUE 'S'.
+           01 IND-REGISTRO-VALIDO      PIC X     VALUE 'S'.
+              88  REGISTRO-VALIDO                VALUE 'S'.
+              88  REGISTRO-INVALIDO              VALUE 'N'.
+           01 WS-CD-MOTIVO-REJ         PIC 9(02) VALUE ZEROS.
+           01 IND-REJ-CAB-IMPRESSO     PIC X     VALUE 'N'.
+              88  REJ-CAB-IMPRESSO               VALUE 'S'.
+           01 IND-FIM-TABRATES         PIC X     VALUE 'N'.
+              88  FIM-TABRATES                   VALUE 'S'.
+           01 CNT-FAIXAS-INSS-LIDAS    PIC 9(01) COMP VALUE 0.
+           01 CNT-FAIXAS-IRPF-LIDAS    PIC 9(01) COMP VALUE 0.
+           01 IND-FIM-CADASTRO         PIC X     VALUE 'N'.
+              88  FIM-CADASTRO                   VALUE 'S'.
+           01 IND-MATRICULA-ENCONTRADA PIC X     VALUE 'N'.
+              88  MATRICULA-ENCONTRADA           VALUE 'S'.
+           01 IDX-CADASTRO-ENCONTRADO  PIC 9(4)   COMP VALUE 0.
+           01 IND-FIM-CHECKPOINT       PIC X     VALUE 'N'.
+              88  FIM-CHECKPOINT                 VALUE 'S'.
+           01 IND-RESTART              PIC X     VALUE 'N'.
+              88  RESTART-PENDENTE               VALUE 'S'.
+              88  RESTART-INATIVO                VALUE 'N'.
 
       *    Data e hora correntes
            01 DATA-CORRENTE            PIC 9(8)    VALUE ZEROS.
@@ -157,12 +283,103 @@
 
       *    Contadores
            01 CNT-APONTAMENTOS         PIC 9(9)    VALUE ZEROS.
+           01 CNT-ACEITOS              PIC 9(9)    VALUE ZEROS.
+           01 CNT-REJEITADOS           PIC 9(9)    VALUE ZEROS.
            01 CNT-LINHA                PIC 9(4)    COMP VALUE 99.
            01 CNT-PAGINA               PIC 9(4)    VALUE ZEROS.
 
+      *    Checkpoint/restart da leitura de APONTAMENTOS (ver
+      *    100005-LE-CHECKPOINT/100007-AVANCA-CHECKPOINT/500010-GRAVA-
+      *    CHECKPOINT). A cada QTD-CHECKPOINT-INTERVALO registros lidos
+      *    uma nova linha é gravada em CHECKPOINT.DAT.
+           01 QTD-CHECKPOINT-INTERVALO PIC 9(4)    VALUE 0100.
+           01 WS-QTD-REPROCESSAR       PIC 9(9)    VALUE ZEROS.
+           01 WS-QTD-SKIP-IDX          PIC 9(9)    COMP VALUE ZEROS.
+           01 WS-QTD-CKPT-DIV          PIC 9(9)    VALUE ZEROS.
+           01 WS-QTD-CKPT-RESTO        PIC 9(9)    VALUE ZEROS.
+      *    Vista tipada do registro físico de CHECKPOINT.DAT (ver
+      *    CHECKPOINT.cpy): CKPT-RESUMO carrega a fotografia dos
+      *    contadores/totais/paginação do lote a cada checkpoint;
+      *    CKPT-CENTRO-CUSTO/CKPT-COMPETENCIA, uma linha por entrada
+      *    das tabelas de mesmo nome, todos compartilhando o mesmo
+      *    registro através de REDEFINES.
+           01 LINHA-CHECKPOINT.
+              COPY CHECKPOINT.
+
+      *    Totais do resumo de controle de lote (ver 300000-FINALIZA)
+           01 VLR-TOTAL-SALARIO-BRUTO    PIC 9(9)V99 VALUE ZEROS.
+           01 VLR-TOTAL-SALARIO-LIQUIDO  PIC 9(9)V99 VALUE ZEROS.
+           01 VLR-TOTAL-INSS-GERAL       PIC 9(9)V99 VALUE ZEROS.
+           01 VLR-TOTAL-IRRF-GERAL       PIC 9(9)V99 VALUE ZEROS.
+
       *    Constantes
       *    Quantidade de horas normais trabalhadas para calculo da CLT
+      *    Valor-padrão usado quando PARAMETROS.DAT não está presente;
+      *    caso contrário, é sobrescrito por PARM-QTD-HORAS-NORMAIS em
+      *    100000-INICIO, evitando recompilação a cada competência.
            01 WS-QTD-HORAS-NORMAIS     PIC 9(3)V99 VALUE 220.
+      *    Limite legal (CLT) de 2 horas extras por dia, equivalente a
+      *    44,00 horas no mes (2,00 x 22 dias uteis), usado para
+      *    rejeitar lancamentos de horas extras (50%+100%) acima do
+      *    limite mensal em 200050-VALIDA-APONTAMENTO.
+           01 WS-LIMITE-MENSAL-HORAS-EXTRAS
+                                       PIC 9(3)V99 VALUE 044,00.
+           01 WS-MES-APURACAO          PIC X(09)   VALUE 'FEV/2021'.
+      *    Competência efetiva de cada apontamento: vem de
+      *    MES-COMPETENCIA quando informada, ou de WS-MES-APURACAO
+      *    (o padrão do lote) quando o campo vier em branco (ver
+      *    200660-ACUMULA-COMPETENCIA).
+           01 WS-MES-COMPETENCIA-EFETIVA PIC X(08).
+           01 WS-MODO-EXECUCAO         PIC X(01)   VALUE 'P'.
+              88  WS-MODO-PRODUCAO               VALUE 'P'.
+              88  WS-MODO-SIMULACAO              VALUE 'S'.
+      *    Reemissão seletiva de uma ou poucas matrículas (ver
+      *    REEMISSAO.DAT/100016-LE-REEMISSAO), sem reprocessar o lote
+      *    inteiro. Assim como a simulação, não é um lote oficial:
+      *    herda de WS-MODO-PRODUCAO ser falso para não abrir/gravar
+      *    REMESSABANCARIA/GUIAFGTS/CHECKPOINT/ESOCIALS1200/DIRFACUM.
+              88  WS-MODO-REEMISSAO              VALUE 'R'.
+      *    Nome físico do relatório de folha/rejeitados, decidido em
+      *    100012-DEFINE-ARQUIVOS-SAIDA a partir de WS-MODO-EXECUCAO.
+           01 WS-NOME-ARQ-RELATORIOFOLHA PIC X(20)
+                                       VALUE 'RELATORIOFOLHA.TXT'.
+           01 WS-NOME-ARQ-RELATORIOREJ   PIC X(20)
+                                       VALUE 'RELATORIOREJ.TXT'.
+      *    Critério de ordenação de APONTAMENTOS.DAT antes do
+      *    processamento (ver PARM-ORDEM-RELATORIO/100015-ORDENA-
+      *    APONTAMENTOS), para que RELATORIOFOLHA.TXT saia sempre na
+      *    mesma ordem, previsível para conferência.
+           01 WS-ORDEM-RELATORIO       PIC X(01)   VALUE 'N'.
+              88  WS-ORDEM-POR-NOME              VALUE 'M'.
+              88  WS-ORDEM-POR-MATRICULA         VALUE 'N'.
+
+      *    Dados de empresa/estabelecimento (ver PARM-NOME-EMPRESA/
+      *    PARM-NR-CNPJ/PARM-CD-ESTABELECIMENTO em 100010-LE-
+      *    PARAMETROS), para processamento multi-CNPJ. Quando
+      *    WS-CD-ESTABELECIMENTO-FILTRO está em branco, o lote
+      *    processa apontamentos de todos os estabelecimentos.
+           01 WS-NOME-EMPRESA          PIC X(30)   VALUE SPACES.
+           01 WS-NR-CNPJ               PIC X(14)   VALUE SPACES.
+           01 WS-CD-ESTABELECIMENTO-FILTRO
+                                        PIC X(04)   VALUE SPACES.
+           01 CNT-FILTRADOS-ESTAB      PIC 9(9)    VALUE ZEROS.
+
+      *    Lista de matrículas a reemitir (ver WS-MODO-REEMISSAO),
+      *    carregada em memória em 100016-LE-REEMISSAO a partir de
+      *    REEMISSAO.DAT, um pequeno arquivo de controle (não um lote
+      *    inteiro) com uma matrícula por linha. Consultada em 200052-
+      *    VERIFICA-REEMISSAO para aceitar só os apontamentos das
+      *    matrículas listadas.
+           01 TABELA-REEMISSAO.
+             02 IDX-REEMISSAO             PIC 9(4) COMP VALUE 0.
+             02 CNT-REEMISSAO-LIDOS       PIC 9(4) COMP VALUE 0.
+             02 TAB-REEMISSAO-NR-MATRICULA
+                                   OCCURS 50 TIMES PIC X(06).
+           01 IND-FIM-REEMISSAO        PIC X     VALUE 'N'.
+              88  FIM-REEMISSAO                  VALUE 'S'.
+           01 IND-REEMISSAO-ENCONTRADA PIC X     VALUE 'N'.
+              88  REEMISSAO-ENCONTRADA           VALUE 'S'.
+           01 CNT-FILTRADOS-REEMISSAO  PIC 9(9)    VALUE ZEROS.
 
 
       *    Variáveis de cálculo da folha
@@ -217,24 +434,36 @@
            01 VLR-TOTAL-INSS-RECOLHER   PIC 9(6)V999.
            01 ALIQUOTA-EFETIVA-INSS-REC   PIC 9(3)V9(6).
 
-      * Esta é a tabela auxiliar do cálculo do INSS a recolher
-           01 TABELA-APURACAO-INSS-RECOLHER.
-              03 IDX-INSS-REC          PIC 9(4) COMP.
-              03 TAB-INSS-REC-FAIXAS   OCCURS 4 TIMES.
-                 05 VLR-BASE-CALCULO   PIC 9(6)V9(3).
-                 05 VLR-INSS-RECOLHER  PIC 9(6)V9(3).
-                 05 VLR-RESIDUAL-FAIXA PIC 9(6)V9(3).
-              03 VLR-RESIDUAL          PIC 9(6)V9(3).
-              03 SOMA-BASES-CALCULO-INSS PIC 9(6)V9(3).
-
       * Parte 3) Deduzir dependentes da Base de C?lculo
-           01 VLR-DEDUCAO-DEPEND    PIC 9(6)V9(2).
-           01 VLR-BASE-CALCULO-IR        PIC 9(6)V9(2).
-           01 VLR-IRRF-RECOLHER          PIC 9(6)V9(2).
-           01 IDX-FT                     PIC 9(4) COMP.
+      * Bases e valores de IRRF com 3 casas decimais, para reduzir
+      * perda de centavos por arredondamento intermediário (ver
+      * exemplo no cabeçalho deste programa); o arredondamento para
+      * 2 casas acontece só na apresentação (REL-VLR-IRPF etc.).
+           01 VLR-DEDUCAO-DEPEND    PIC 9(6)V9(3).
+           01 VLR-BASE-CALCULO-IR        PIC 9(6)V9(3).
+           01 VLR-IRRF-RECOLHER          PIC 9(6)V9(3).
+
+      * Base de cálculo líquida da dedução de dependentes, só para a
+      * acumulação de DIRF (ver 200680-ACUMULA-DIRF); o cálculo do
+      * IRRF em si (200400-CALCULA-IRRF/FPGRIRRF) já recebe a dedução
+      * de dependentes separadamente e a abate internamente, por isso
+      * VLR-BASE-CALCULO-IR acima permanece intacta (sem a dedução),
+      * para não ser descontada duas vezes.
+           01 VLR-BASE-CALCULO-IR-DIRF   PIC 9(6)V9(3).
+
+      * Parte 3-B) Desconto de vale-transporte, limitado por lei a 6%
+      * do salário mensal (ver 200450-CALCULA-VALE-TRANSPORTE)
+           01 ALIQUOTA-VALE-TRANSPORTE   PIC 9(1)V99  VALUE 0,06.
+           01 VLR-TETO-VALE-TRANSPORTE   PIC 9(6)V999.
+           01 VLR-DESC-VALE-TRANSPORTE   PIC 9(6)V999.
 
       * Parte 4) Apura Salário Líquido
-           01 VLR-SALARIO-LIQUIDO        PIC 9(6)V99.
+           01 VLR-SALARIO-LIQUIDO        PIC 9(6)V9(3).
+      *
+      * Parte 5) Apuração do FGTS (não integra o líquido do empregado;
+      * é um depósito do empregador, recolhido separadamente)
+           01 ALIQUOTA-FGTS              PIC 9(1)V999 VALUE 0,080.
+           01 VLR-FGTS                   PIC 9(6)V999.
       *
       ******************************************************************
       * Área de Tabelas de Cálculos
@@ -305,15 +534,116 @@
                   05 VLR-DEDUZIR-FAIXA PIC 9(6)V99.
            01 VLR-DEDUZIR-DEPENDENTES  PIC 9(6)V99 VALUE 189,59.
 
+      *    Cadastro (mestre) de empregados, carregado em memória a
+      *    partir de CADASTRO-EMPREGADOS.DAT em 100030-LE-CADASTRO,
+      *    para validação da matrícula de cada apontamento.
+           01 TABELA-CADASTRO-EMPREGADOS.
+             02 IDX-CADASTRO              PIC 9(4) COMP VALUE 0.
+             02 CNT-CADASTRO-LIDOS        PIC 9(4) COMP VALUE 0.
+             02 CADASTRO-EMPREGADO OCCURS 500 TIMES.
+                03 TAB-CAD-NR-MATRICULA   PIC X(06).
+                03 TAB-CAD-NOME-EMPREGADO PIC X(30).
+                03 TAB-CAD-SITUACAO       PIC X(01).
+                03 TAB-CAD-CD-BANCO       PIC 9(03).
+                03 TAB-CAD-NR-AGENCIA     PIC X(05).
+                03 TAB-CAD-NR-CONTA       PIC X(12).
+                03 TAB-CAD-DV-CONTA       PIC X(01).
+
+      *    Subtotais de salário bruto/líquido por centro de custo (ver
+      *    NR-CENTRO-CUSTO em APONTAMENTOS.cpy), acumulados a cada
+      *    apontamento aceito em 200650-ACUMULA-CENTRO-CUSTO, e
+      *    impressos em 300005-IMPRIME-SUBTOTAIS-CENTRO-CUSTO.
+           01 TABELA-CENTRO-CUSTO.
+             02 IDX-CENTRO-CUSTO          PIC 9(4) COMP VALUE 0.
+             02 IDX-CC-ENCONTRADO         PIC 9(4) COMP VALUE 0.
+             02 CNT-CENTRO-CUSTO-LIDOS    PIC 9(4) COMP VALUE 0.
+             02 IND-CC-ENCONTRADO         PIC X     VALUE 'N'.
+                88  CC-ENCONTRADO                   VALUE 'S'.
+             02 CENTRO-CUSTO-TOTAL OCCURS 99 TIMES.
+                03 TAB-CC-NR-CENTRO-CUSTO     PIC X(04).
+                03 TAB-CC-VLR-SALARIO-BRUTO   PIC 9(9)V99 VALUE ZEROS.
+                03 TAB-CC-VLR-SALARIO-LIQUIDO PIC 9(9)V99 VALUE ZEROS.
+
+      *    Subtotais de salário bruto/líquido por competência (ver
+      *    MES-COMPETENCIA em APONTAMENTOS.cpy), acumulados a cada
+      *    apontamento aceito em 200660-ACUMULA-COMPETENCIA, e
+      *    impressos em 300007-IMPRIME-SUBTOTAIS-COMPETENCIA. Permite
+      *    um único lote de APONTAMENTOS.DAT misturar mais de um mês.
+           01 TABELA-COMPETENCIA.
+             02 IDX-COMPETENCIA           PIC 9(4) COMP VALUE 0.
+             02 IDX-COMP-ENCONTRADO       PIC 9(4) COMP VALUE 0.
+             02 CNT-COMPETENCIA-LIDAS     PIC 9(4) COMP VALUE 0.
+             02 IND-COMP-ENCONTRADO       PIC X     VALUE 'N'.
+                88  COMP-ENCONTRADA                 VALUE 'S'.
+             02 COMPETENCIA-TOTAL OCCURS 24 TIMES.
+                03 TAB-COMP-MES-COMPETENCIA   PIC X(08).
+                03 TAB-COMP-VLR-SALARIO-BRUTO PIC 9(9)V99 VALUE ZEROS.
+                03 TAB-COMP-VLR-SALARIO-LIQUIDO
+                                              PIC 9(9)V99 VALUE ZEROS.
+
+      *    Acumulado anual de base de cálculo/IRRF recolhido por
+      *    matrícula, para conferência de DIRF (ver DIRFACUM.cpy),
+      *    carregado de DIRFACUM.DAT em 100014-LE-DIRFACUM, atualizado
+      *    a cada apontamento aceito em 200680-ACUMULA-DIRF e regravado
+      *    por completo em 300000-FINALIZA. Mantido só em modo de
+      *    produção (ver 100000-INICIO).
+           01 TABELA-DIRF-ACUM.
+             02 IDX-DIRF                  PIC 9(4) COMP VALUE 0.
+             02 IDX-DIRF-ENCONTRADO       PIC 9(4) COMP VALUE 0.
+             02 CNT-DIRF-LIDOS            PIC 9(4) COMP VALUE 0.
+             02 IND-DIRF-ENCONTRADO       PIC X     VALUE 'N'.
+                88  DIRF-ENCONTRADO                 VALUE 'S'.
+             02 DIRF-ACUM-REG OCCURS 999 TIMES.
+                03 TAB-DIRF-NR-MATRICULA     PIC X(06).
+                03 TAB-DIRF-NOME-EMPREGADO   PIC X(30).
+                03 TAB-DIRF-ANO-REFERENCIA   PIC X(04).
+                03 TAB-DIRF-VLR-BASE-ACUM    PIC 9(9)V99 VALUE ZEROS.
+                03 TAB-DIRF-VLR-IRRF-ACUM    PIC 9(9)V99 VALUE ZEROS.
+           01 IND-FIM-DIRFACUM         PIC X     VALUE 'N'.
+              88  FIM-DIRFACUM                   VALUE 'S'.
+           01 WS-ANO-REFERENCIA-ATUAL  PIC X(04) VALUE SPACES.
+
        01 WS-FPGRIRRF PIC X(8) VALUE 'FPGRIRRF'.
        01 WS-FPGRIRRF-AREA.
-            COPY FPGCIRRF. 
+            COPY FPGCIRRF.
+
+       01 WS-FPGRINSS PIC X(8) VALUE 'FPGRINSS'.
+       01 WS-FPGRINSS-AREA.
+            COPY FPGCINSS.
       ******************************************************************
       * Area de Relatorios
       ******************************************************************
            01 RELATORIO-FOLHA.
               COPY RELATORIOFOLHA.
 
+           01 LINHA-REJEITADOS.
+              COPY REJEITADOS.
+
+      *    Remessa bancária do pagamento líquido (ver 100040-GRAVA-
+      *    HEADER-REMESSA/200850-GRAVA-REMESSA/300000-FINALIZA).
+           01 LINHA-REMESSA.
+              COPY REMESSABANCARIA.
+           01 CNT-REMESSA-REGISTROS    PIC 9(6)    VALUE ZEROS.
+           01 CNT-REMESSA-DETALHES     PIC 9(6)    VALUE ZEROS.
+           01 VLR-TOTAL-REMESSA        PIC 9(13)V99 VALUE ZEROS.
+
+      *    Guia mensal de recolhimento do FGTS (ver 200550-CALCULA-FGTS
+      *    /200860-GRAVA-GUIA-FGTS/300000-FINALIZA).
+           01 GUIA-FGTS.
+              COPY GUIAFGTS.
+           01 VLR-TOTAL-FGTS           PIC 9(13)V99 VALUE ZEROS.
+
+      *    Evento de remuneração S-1200 do eSocial (ver 100055-GRAVA-
+      *    HEADER-ESOCIAL/200870-GRAVA-EVENTO-ESOCIAL/300000-
+      *    FINALIZA), gerado a partir dos mesmos valores impressos em
+      *    RELATORIOFOLHA.TXT.
+           01 LINHA-ESOCIAL-S1200.
+              COPY ESOCIALS1200.
+           01 CNT-ESOCIAL-EVENTOS      PIC 9(6)     VALUE ZEROS.
+           01 VLR-TOTAL-ESOCIAL-BRUTO  PIC 9(13)V99 VALUE ZEROS.
+           01 VLR-TOTAL-ESOCIAL-INSS   PIC 9(13)V99 VALUE ZEROS.
+           01 VLR-TOTAL-ESOCIAL-IRRF   PIC 9(13)V99 VALUE ZEROS.
+
       ******************************************************************
       * OBSERVAÇÃO - ANÁLISE
       * É muito importante usar uma planilha eletrônica
@@ -336,9 +666,6 @@
 
            PERFORM 300000-FINALIZA
 
-      * Teste
-            CALL WS-FPGRIRRF USING WS-FPGRIRRF-AREA
-            
            GOBACK.
       *----------------------------------------------------------------*
        100000-INICIO                   SECTION.
@@ -359,49 +686,818 @@
            MOVE HORA-CORRENTE-MM       TO TX-HORA-MM
            MOVE HORA-CORRENTE-SS       TO TX-HORA-SS
 
+      *    Abre só para confirmar que o arquivo existe; quem de fato
+      *    abre APONTAMENTOS para leitura é a ordenação (ver 100015-
+      *    ORDENA-APONTAMENTOS), através da cláusula USING do SORT.
            OPEN INPUT  APONTAMENTOS
            IF FS-APONTAMENTOS GREATER ZEROS
               MOVE 'APONTAMENTOS'      TO WS-NOME-ARQUIVO
               MOVE 001                 TO WS-LOCAL-ERRO
               PERFORM 999001-ERRO-I-O
            END-IF
+           CLOSE APONTAMENTOS
            .
 
-           OPEN OUTPUT RELATORIOFOLHA
+      *    Carrega parâmetros de execução (horas normais, competência,
+      *    modo de execução e ordem do relatório), se o arquivo de
+      *    parâmetros existir. Na ausência do arquivo, mantém os
+      *    valores-padrão definidos em WORKING-STORAGE, preservando o
+      *    comportamento anterior. Lido antes de abrir qualquer
+      *    arquivo de saída, pois o modo de execução decide em quais
+      *    arquivos o lote grava, e a ordem decide como APONTAMENTOS é
+      *    ordenado antes do processamento.
+           PERFORM 100010-LE-PARAMETROS
+           PERFORM 100012-DEFINE-ARQUIVOS-SAIDA
+
+      *    Ordena os apontamentos (por nome ou por matrícula, ver
+      *    WS-ORDEM-RELATORIO) antes de abrir o arquivo de trabalho
+      *    que de fato alimenta 500000-READ-APONTAMENTOS.
+           PERFORM 100015-ORDENA-APONTAMENTOS
+           OPEN INPUT APONTAMENTOSORD
+           IF FS-APONTAMENTOSORD GREATER ZEROS
+              MOVE 'APONTAMENTOSORD'   TO WS-NOME-ARQUIVO
+              MOVE 001                 TO WS-LOCAL-ERRO
+              PERFORM 999001-ERRO-I-O
+           END-IF
+           .
+
+           IF WS-MODO-PRODUCAO
+      *       Verifica se há um checkpoint de um lote anterior que não
+      *       terminou normalmente, para decidir se os relatórios são
+      *       abertos do zero (OUTPUT) ou em continuação (EXTEND). Em
+      *       modo de simulação o checkpoint não é consultado nem
+      *       gravado: uma simulação não é um lote oficial e não deve
+      *       interferir com o controle de restart do processamento
+      *       real.
+              PERFORM 100005-LE-CHECKPOINT
+           ELSE
+              SET RESTART-INATIVO TO TRUE
+           END-IF
+
+           IF RESTART-PENDENTE
+              OPEN EXTEND RELATORIOFOLHA
+           ELSE
+              OPEN OUTPUT RELATORIOFOLHA
+           END-IF
            IF FS-RELATORIOFOLHA GREATER 0
               MOVE 'RELATORIOFOLHA'    TO WS-NOME-ARQUIVO
               MOVE 002                 TO WS-LOCAL-ERRO
               PERFORM 999001-ERRO-I-O
            END-IF
            .
-           OPEN OUTPUT RELATORIOREJ
+           IF RESTART-PENDENTE
+              OPEN EXTEND RELATORIOREJ
+           ELSE
+              OPEN OUTPUT RELATORIOREJ
+           END-IF
            IF FS-RELATORIOREJ GREATER 0
               MOVE 'RELATORIOREJ'    TO WS-NOME-ARQUIVO
               MOVE 002                 TO WS-LOCAL-ERRO
               PERFORM 999001-ERRO-I-O
            END-IF
 
+      *    Os demais arquivos de saída (remessa bancária, guia de
+      *    FGTS, checkpoint e evento do eSocial) são efeitos de um
+      *    lote oficial; em modo de simulação nenhum deles é aberto
+      *    ou gravado, para que uma simulação nunca produza um
+      *    arquivo que seria enviado ao banco ou ao governo.
+           IF WS-MODO-PRODUCAO
+              IF RESTART-PENDENTE
+                 OPEN EXTEND REMESSABANCARIA
+              ELSE
+                 OPEN OUTPUT REMESSABANCARIA
+              END-IF
+              IF FS-REMESSABANCARIA GREATER 0
+                 MOVE 'REMESSABANCARIA'  TO WS-NOME-ARQUIVO
+                 MOVE 002                 TO WS-LOCAL-ERRO
+                 PERFORM 999001-ERRO-I-O
+              END-IF
+              IF RESTART-INATIVO
+                 PERFORM 100040-GRAVA-HEADER-REMESSA
+              END-IF
+
+              IF RESTART-PENDENTE
+                 OPEN EXTEND GUIAFGTS
+              ELSE
+                 OPEN OUTPUT GUIAFGTS
+              END-IF
+              IF FS-GUIAFGTS GREATER 0
+                 MOVE 'GUIAFGTS'          TO WS-NOME-ARQUIVO
+                 MOVE 002                 TO WS-LOCAL-ERRO
+                 PERFORM 999001-ERRO-I-O
+              END-IF
+              IF RESTART-INATIVO
+                 PERFORM 100050-GRAVA-CABECALHO-FGTS
+              END-IF
+
+              IF RESTART-PENDENTE
+                 OPEN EXTEND CHECKPOINT
+              ELSE
+                 OPEN OUTPUT CHECKPOINT
+              END-IF
+              IF FS-CHECKPOINT GREATER 0
+                 MOVE 'CHECKPOINT'         TO WS-NOME-ARQUIVO
+                 MOVE 002                 TO WS-LOCAL-ERRO
+                 PERFORM 999001-ERRO-I-O
+              END-IF
+
+              IF RESTART-PENDENTE
+                 OPEN EXTEND ESOCIALS1200
+              ELSE
+                 OPEN OUTPUT ESOCIALS1200
+              END-IF
+              IF FS-ESOCIALS1200 GREATER 0
+                 MOVE 'ESOCIALS1200'       TO WS-NOME-ARQUIVO
+                 MOVE 002                 TO WS-LOCAL-ERRO
+                 PERFORM 999001-ERRO-I-O
+              END-IF
+
+      *       Cabeçalho do arquivo de eventos do eSocial, gravado após
+      *       a leitura de PARAMETROS.DAT para que saia com o CNPJ e a
+      *       competência corretos do lote.
+              IF RESTART-INATIVO
+                 PERFORM 100055-GRAVA-HEADER-ESOCIAL
+              END-IF
+
+      *       Carrega o acumulado anual de DIRF em memória, para ser
+      *       atualizado a cada apontamento aceito (ver 200680-
+      *       ACUMULA-DIRF) e regravado por completo ao final do lote
+      *       (ver 300000-FINALIZA). Não se aplica em simulação, pelo
+      *       mesmo motivo dos demais arquivos deste bloco.
+              PERFORM 100014-LE-DIRFACUM
+           END-IF
+
+      *    Em modo de reemissão, carrega a lista de matrículas a
+      *    reemitir, para filtrar em 200052-VERIFICA-REEMISSAO.
+           IF WS-MODO-REEMISSAO
+              PERFORM 100016-LE-REEMISSAO
+           END-IF
+
+      *    Carrega as faixas de INSS/IRPF vigentes na competência
+      *    informada, a partir do arquivo externo e datado TABRATES.
+      *    Na ausência de faixas para a competência, mantém as
+      *    faixas compiladas em WORKING-STORAGE (2021).
+           PERFORM 100020-LE-TABELAS-TAXAS
+
+      *    Carrega o cadastro de empregados em memória, para validar a
+      *    matrícula de cada apontamento. Na ausência do arquivo, a
+      *    validação de matrícula é simplesmente ignorada (ver
+      *    200051-VALIDA-CADASTRO-EMPREGADO).
+           PERFORM 100030-LE-CADASTRO
+
+      *    Se houver checkpoint pendente, avança a leitura de
+      *    APONTAMENTOS até o ponto em que o lote anterior parou,
+      *    sem reprocessar (nem reescrever) os registros já lidos.
+           IF RESTART-PENDENTE
+              PERFORM 100007-AVANCA-CHECKPOINT
+           END-IF
+
       *    Após abrir o arquivo de entrada, leia o primeiro registro
            PERFORM 500000-READ-APONTAMENTOS
-      *    Se arquivo de entrada vazio, imprima relatório com esta 
-      *    informação (somente cabeçalho, e aviso)
-           IF WS-FILE-STATUS EQUAL 10 
+      *    Se arquivo de entrada vazio, imprima relatório com esta
+      *    informação (somente cabeçalho, e aviso). RESTART-INATIVO
+      *    exclui o caso de um restart cujo avanço de checkpoint
+      *    (100007-AVANCA-CHECKPOINT) consumiu o arquivo até o fim: aí
+      *    o lote já foi integralmente processado na execução
+      *    anterior, e 300000-FINALIZA deve apenas fechar o lote com
+      *    os subtotais/resumo restaurados do checkpoint, em vez de
+      *    imprimir "arquivo vazio" antes deles.
+           IF WS-FILE-STATUS EQUAL 10
+              AND RESTART-INATIVO
               PERFORM 200920-IMPRIME-RELATORIO-VAZIO
-           END-IF 
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       100005-LE-CHECKPOINT             SECTION.
+      *----------------------------------------------------------------*
+      *    Lê CHECKPOINT.DAT até o fim, mantendo sempre a última rodada
+      *    gravada (o arquivo funciona como um histórico de
+      *    checkpoints, sem REWRITE). Cada linha de resumo (tipo '1')
+      *    em situação 'N' marca a fronteira de um lote concluído: os
+      *    contadores/totais/subtotais são zerados, e as linhas de
+      *    centro de custo/competência seguintes pertencem a um lote
+      *    novo. Se a última linha de resumo indicar lote em andamento
+      *    ('S'), a execução corrente é um restart, e os contadores/
+      *    totais/subtotais ficam restaurados ao valor daquele
+      *    checkpoint.
+           SET RESTART-INATIVO TO TRUE
+           MOVE ZEROS TO WS-QTD-REPROCESSAR
+           PERFORM 100006-ZERA-ESTADO-CHECKPOINT
+
+           OPEN INPUT CHECKPOINT
+           IF FS-CHECKPOINT EQUAL ZEROS
+              PERFORM UNTIL FIM-CHECKPOINT
+                 READ CHECKPOINT INTO LINHA-CHECKPOINT
+                   AT END
+                      SET FIM-CHECKPOINT TO TRUE
+                   NOT AT END
+                      EVALUATE CKPT-TIPO-REGISTRO
+                        WHEN '1'
+                          IF CKPT-RESTART-PENDENTE
+                             SET RESTART-PENDENTE TO TRUE
+                             MOVE CKPT-QTD-PROCESSADOS
+                               TO WS-QTD-REPROCESSAR
+                             PERFORM 100008-RESTAURA-RESUMO-CHECKPOINT
+                          ELSE
+                             SET RESTART-INATIVO TO TRUE
+                             MOVE ZEROS TO WS-QTD-REPROCESSAR
+                             PERFORM 100006-ZERA-ESTADO-CHECKPOINT
+                          END-IF
+                        WHEN '2'
+                          PERFORM 100009-RESTAURA-CENTRO-CUSTO-CKPT
+                        WHEN '3'
+                          PERFORM 100011-RESTAURA-COMPETENCIA-CKPT
+                      END-EVALUATE
+                 END-READ
+              END-PERFORM
+              CLOSE CHECKPOINT
+              IF RESTART-PENDENTE
+                 DISPLAY '000 - CHECKPOINT PENDENTE ENCONTRADO. '
+                         'RETOMANDO A PARTIR DO REGISTRO '
+                         WS-QTD-REPROCESSAR
+              ELSE
+                 PERFORM 100006-ZERA-ESTADO-CHECKPOINT
+              END-IF
+           ELSE
+              DISPLAY '000 - CHECKPOINT.DAT NAO ENCONTRADO. '
+                      'INICIANDO NOVO LOTE.'
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       100006-ZERA-ESTADO-CHECKPOINT    SECTION.
+      *----------------------------------------------------------------*
+      *    Restaura os contadores/totais/paginação e as tabelas de
+      *    centro de custo/competência ao estado inicial de um lote
+      *    novo - usado antes da leitura de CHECKPOINT.DAT, e sempre
+      *    que uma linha de resumo 'N' (lote concluído) é encontrada
+      *    no meio do histórico, para não herdar o acumulado de um
+      *    lote anterior já finalizado.
+           MOVE ZEROS TO CNT-ACEITOS
+                         CNT-REJEITADOS
+                         VLR-TOTAL-SALARIO-BRUTO
+                         VLR-TOTAL-SALARIO-LIQUIDO
+                         VLR-TOTAL-INSS-GERAL
+                         VLR-TOTAL-IRRF-GERAL
+                         CNT-REMESSA-REGISTROS
+                         CNT-REMESSA-DETALHES
+                         VLR-TOTAL-REMESSA
+                         VLR-TOTAL-FGTS
+                         CNT-ESOCIAL-EVENTOS
+                         VLR-TOTAL-ESOCIAL-BRUTO
+                         VLR-TOTAL-ESOCIAL-INSS
+                         VLR-TOTAL-ESOCIAL-IRRF
+                         CNT-CENTRO-CUSTO-LIDOS
+                         CNT-COMPETENCIA-LIDAS
+           MOVE 99    TO CNT-LINHA
+           MOVE ZEROS TO CNT-PAGINA
+           MOVE 'N'   TO IND-REJ-CAB-IMPRESSO
+           .
+      *----------------------------------------------------------------*
+       100008-RESTAURA-RESUMO-CHECKPOINT SECTION.
+      *----------------------------------------------------------------*
+      *    Restaura os contadores/totais/paginação escalares a partir
+      *    da fotografia gravada na última linha de resumo (tipo '1')
+      *    em situação 'S' encontrada em CHECKPOINT.DAT.
+           MOVE CKPT-CNT-ACEITOS           TO CNT-ACEITOS
+           MOVE CKPT-CNT-REJEITADOS        TO CNT-REJEITADOS
+           MOVE CKPT-VLR-TOTAL-SALARIO-BRUTO
+             TO VLR-TOTAL-SALARIO-BRUTO
+           MOVE CKPT-VLR-TOTAL-SALARIO-LIQUIDO
+             TO VLR-TOTAL-SALARIO-LIQUIDO
+           MOVE CKPT-VLR-TOTAL-INSS-GERAL  TO VLR-TOTAL-INSS-GERAL
+           MOVE CKPT-VLR-TOTAL-IRRF-GERAL  TO VLR-TOTAL-IRRF-GERAL
+           MOVE CKPT-CNT-LINHA             TO CNT-LINHA
+           MOVE CKPT-CNT-PAGINA            TO CNT-PAGINA
+           MOVE CKPT-IND-REJ-CAB-IMPRESSO  TO IND-REJ-CAB-IMPRESSO
+           MOVE CKPT-CNT-REMESSA-REGISTROS TO CNT-REMESSA-REGISTROS
+           MOVE CKPT-CNT-REMESSA-DETALHES  TO CNT-REMESSA-DETALHES
+           MOVE CKPT-VLR-TOTAL-REMESSA     TO VLR-TOTAL-REMESSA
+           MOVE CKPT-VLR-TOTAL-FGTS        TO VLR-TOTAL-FGTS
+           MOVE CKPT-CNT-ESOCIAL-EVENTOS   TO CNT-ESOCIAL-EVENTOS
+           MOVE CKPT-VLR-TOTAL-ESOCIAL-BRUTO
+             TO VLR-TOTAL-ESOCIAL-BRUTO
+           MOVE CKPT-VLR-TOTAL-ESOCIAL-INSS
+             TO VLR-TOTAL-ESOCIAL-INSS
+           MOVE CKPT-VLR-TOTAL-ESOCIAL-IRRF
+             TO VLR-TOTAL-ESOCIAL-IRRF
+           .
+      *----------------------------------------------------------------*
+       100009-RESTAURA-CENTRO-CUSTO-CKPT SECTION.
+      *----------------------------------------------------------------*
+      *    Restaura (busca/insere, mesmo padrão de 200650-ACUMULA-
+      *    CENTRO-CUSTO) uma entrada de TABELA-CENTRO-CUSTO a partir
+      *    de uma linha de checkpoint tipo '2'. O valor gravado já é o
+      *    acumulado até aquele checkpoint, por isso é um MOVE, não um
+      *    ADD.
+           MOVE 'N'   TO IND-CC-ENCONTRADO
+           MOVE ZEROS TO IDX-CC-ENCONTRADO
+
+           PERFORM VARYING IDX-CENTRO-CUSTO FROM 1 BY 1
+             UNTIL IDX-CENTRO-CUSTO GREATER CNT-CENTRO-CUSTO-LIDOS
+                OR CC-ENCONTRADO
+             IF TAB-CC-NR-CENTRO-CUSTO(IDX-CENTRO-CUSTO)
+                EQUAL CKPT-CC-NR-CENTRO-CUSTO
+                SET CC-ENCONTRADO TO TRUE
+                MOVE IDX-CENTRO-CUSTO TO IDX-CC-ENCONTRADO
+             END-IF
+           END-PERFORM
+
+           IF NOT CC-ENCONTRADO
+              AND CNT-CENTRO-CUSTO-LIDOS LESS 99
+              ADD 1 TO CNT-CENTRO-CUSTO-LIDOS
+              MOVE CNT-CENTRO-CUSTO-LIDOS TO IDX-CC-ENCONTRADO
+              MOVE CKPT-CC-NR-CENTRO-CUSTO
+                TO TAB-CC-NR-CENTRO-CUSTO(IDX-CC-ENCONTRADO)
+           END-IF
+
+           MOVE CKPT-CC-VLR-SALARIO-BRUTO
+             TO TAB-CC-VLR-SALARIO-BRUTO(IDX-CC-ENCONTRADO)
+           MOVE CKPT-CC-VLR-SALARIO-LIQUIDO
+             TO TAB-CC-VLR-SALARIO-LIQUIDO(IDX-CC-ENCONTRADO)
+           .
+      *----------------------------------------------------------------*
+       100011-RESTAURA-COMPETENCIA-CKPT SECTION.
+      *----------------------------------------------------------------*
+      *    Restaura (busca/insere, mesmo padrão de 200660-ACUMULA-
+      *    COMPETENCIA) uma entrada de TABELA-COMPETENCIA a partir de
+      *    uma linha de checkpoint tipo '3'.
+           MOVE 'N'   TO IND-COMP-ENCONTRADO
+           MOVE ZEROS TO IDX-COMP-ENCONTRADO
+
+           PERFORM VARYING IDX-COMPETENCIA FROM 1 BY 1
+             UNTIL IDX-COMPETENCIA GREATER CNT-COMPETENCIA-LIDAS
+                OR COMP-ENCONTRADA
+             IF TAB-COMP-MES-COMPETENCIA(IDX-COMPETENCIA)
+                EQUAL CKPT-COMP-MES-COMPETENCIA
+                SET COMP-ENCONTRADA TO TRUE
+                MOVE IDX-COMPETENCIA TO IDX-COMP-ENCONTRADO
+             END-IF
+           END-PERFORM
+
+           IF NOT COMP-ENCONTRADA
+              AND CNT-COMPETENCIA-LIDAS LESS 24
+              ADD 1 TO CNT-COMPETENCIA-LIDAS
+              MOVE CNT-COMPETENCIA-LIDAS TO IDX-COMP-ENCONTRADO
+              MOVE CKPT-COMP-MES-COMPETENCIA
+                TO TAB-COMP-MES-COMPETENCIA(IDX-COMP-ENCONTRADO)
+           END-IF
+
+           MOVE CKPT-COMP-VLR-SALARIO-BRUTO
+             TO TAB-COMP-VLR-SALARIO-BRUTO(IDX-COMP-ENCONTRADO)
+           MOVE CKPT-COMP-VLR-SALARIO-LIQUIDO
+             TO TAB-COMP-VLR-SALARIO-LIQUIDO(IDX-COMP-ENCONTRADO)
+           .
+      *----------------------------------------------------------------*
+       100007-AVANCA-CHECKPOINT         SECTION.
+      *----------------------------------------------------------------*
+      *    Descarta os WS-QTD-REPROCESSAR primeiros registros do
+      *    arquivo de trabalho ordenado (ver 100015-ORDENA-
+      *    APONTAMENTOS), já processados e impressos na execução
+      *    anterior, sem contá-los de novo em CNT-APONTAMENTOS.
+           MOVE ZEROS TO WS-QTD-SKIP-IDX
+           PERFORM UNTIL WS-QTD-SKIP-IDX NOT LESS WS-QTD-REPROCESSAR
+                       OR FIM-APONTAMENTO
+              READ APONTAMENTOSORD INTO APONTAMENTO-FD
+                AT END
+                   SET FIM-APONTAMENTO TO TRUE
+                NOT AT END
+                   ADD 1 TO WS-QTD-SKIP-IDX
+              END-READ
+           END-PERFORM
+           MOVE WS-QTD-REPROCESSAR TO CNT-APONTAMENTOS
+           DISPLAY '000 - CHECKPOINT: ' WS-QTD-SKIP-IDX
+                   ' REGISTRO(S) IGNORADO(S) (JA PROCESSADOS).'
+           .
+      *----------------------------------------------------------------*
+       100010-LE-PARAMETROS             SECTION.
+      *----------------------------------------------------------------*
+           OPEN INPUT PARAMETROS
+           IF FS-PARAMETROS EQUAL ZEROS
+              READ PARAMETROS INTO PARAMETROS-FD
+                AT END
+                   CONTINUE
+                NOT AT END
+                   IF PARM-QTD-HORAS-NORMAIS GREATER ZEROS
+                      MOVE PARM-QTD-HORAS-NORMAIS
+                        TO WS-QTD-HORAS-NORMAIS
+                   END-IF
+                   IF PARM-MES-APURACAO NOT EQUAL SPACES
+                      MOVE PARM-MES-APURACAO TO WS-MES-APURACAO
+                   END-IF
+                   IF PARM-MODO-EXECUCAO EQUAL 'P' OR 'S' OR 'R'
+                      MOVE PARM-MODO-EXECUCAO TO WS-MODO-EXECUCAO
+                   END-IF
+                   IF PARM-NOME-EMPRESA NOT EQUAL SPACES
+                      MOVE PARM-NOME-EMPRESA TO WS-NOME-EMPRESA
+                   END-IF
+                   IF PARM-NR-CNPJ NOT EQUAL SPACES
+                      MOVE PARM-NR-CNPJ TO WS-NR-CNPJ
+                   END-IF
+                   IF PARM-CD-ESTABELECIMENTO NOT EQUAL SPACES
+                      MOVE PARM-CD-ESTABELECIMENTO
+                        TO WS-CD-ESTABELECIMENTO-FILTRO
+                   END-IF
+                   IF PARM-ORDEM-RELATORIO EQUAL 'M' OR 'N'
+                      MOVE PARM-ORDEM-RELATORIO TO WS-ORDEM-RELATORIO
+                   END-IF
+              END-READ
+              CLOSE PARAMETROS
+           ELSE
+              DISPLAY '000 - PARAMETROS.DAT NAO ENCONTRADO. '
+                      'USANDO VALORES-PADRAO.'
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       100012-DEFINE-ARQUIVOS-SAIDA     SECTION.
+      *----------------------------------------------------------------*
+      *    Define, a partir do modo de execução lido acima
+      *    (PARM-MODO-EXECUCAO), qual arquivo físico recebe o
+      *    relatório da folha. Em modo de simulação, um relatório de
+      *    rascunho (SIMULACAOFOLHA.TXT/SIMULACAOFOLHAREJ.TXT)
+      *    substitui os arquivos oficiais, para que uma simulação
+      *    nunca sobrescreva RELATORIOFOLHA.TXT/RELATORIOREJ.TXT.
+           EVALUATE TRUE
+              WHEN WS-MODO-SIMULACAO
+                 MOVE 'SIMULACAOFOLHA.TXT'
+                   TO WS-NOME-ARQ-RELATORIOFOLHA
+                 MOVE 'SIMULACAOFOLHAREJ.TXT'
+                   TO WS-NOME-ARQ-RELATORIOREJ
+                 DISPLAY '000 - MODO DE EXECUCAO: SIMULACAO. O '
+                         'RELATORIO SERA GRAVADO EM ARQUIVO DE '
+                         'RASCUNHO, SEM AFETAR OS ARQUIVOS DE '
+                         'PRODUCAO.'
+      *       Reemissão seletiva: o relatório sai num arquivo próprio,
+      *       claramente identificado, restrito às matrículas de
+      *       REEMISSAO.DAT (ver 100016-LE-REEMISSAO), sem afetar
+      *       RELATORIOFOLHA.TXT/RELATORIOREJ.TXT.
+              WHEN WS-MODO-REEMISSAO
+                 MOVE 'REEMISSAOFOLHA.TXT'
+                   TO WS-NOME-ARQ-RELATORIOFOLHA
+                 MOVE 'REEMISSAOFOLHAREJ.TXT'
+                   TO WS-NOME-ARQ-RELATORIOREJ
+                 DISPLAY '000 - MODO DE EXECUCAO: REEMISSAO. '
+                         'SERA IMPRESSA SOMENTE A(S) MATRICULA(S) '
+                         'LISTADA(S) EM REEMISSAO.DAT.'
+              WHEN OTHER
+                 MOVE 'RELATORIOFOLHA.TXT'
+                   TO WS-NOME-ARQ-RELATORIOFOLHA
+                 MOVE 'RELATORIOREJ.TXT'
+                   TO WS-NOME-ARQ-RELATORIOREJ
+           END-EVALUATE
+           .
+      *----------------------------------------------------------------*
+       100015-ORDENA-APONTAMENTOS       SECTION.
+      *----------------------------------------------------------------*
+      *    Ordena APONTAMENTOS.DAT para o arquivo de trabalho
+      *    APONTAMENTOSORD, de onde 500000-READ-APONTAMENTOS de fato
+      *    lê, para que RELATORIOFOLHA.TXT saia sempre na mesma ordem,
+      *    previsível para conferência (ver PARM-ORDEM-RELATORIO em
+      *    100010-LE-PARAMETROS). Só os campos-chave são nomeados na
+      *    SD (ver SORT-APONTAMENTOS); o restante do registro atravessa
+      *    a ordenação como FILLER.
+           IF WS-ORDEM-POR-NOME
+              SORT SORT-APONTAMENTOS
+                ON ASCENDING KEY SRT-NOME-EMPREGADO
+                USING APONTAMENTOS
+                GIVING APONTAMENTOSORD
+           ELSE
+              SORT SORT-APONTAMENTOS
+                ON ASCENDING KEY SRT-NR-MATRICULA
+                USING APONTAMENTOS
+                GIVING APONTAMENTOSORD
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       100020-LE-TABELAS-TAXAS          SECTION.
+      *----------------------------------------------------------------*
+           OPEN INPUT TABRATES
+           IF FS-TABRATES EQUAL ZEROS
+              PERFORM UNTIL FIM-TABRATES
+                 READ TABRATES INTO TABRATES-FD
+                   AT END
+                      SET FIM-TABRATES TO TRUE
+                   NOT AT END
+                      PERFORM 100021-APLICA-FAIXA-TAXA
+                 END-READ
+              END-PERFORM
+              CLOSE TABRATES
+              IF CNT-FAIXAS-INSS-LIDAS GREATER ZEROS
+                 DISPLAY '000 - FAIXAS INSS CARREGADAS DE TABRATES '
+                         'PARA ' WS-MES-APURACAO
+              END-IF
+              IF CNT-FAIXAS-IRPF-LIDAS GREATER ZEROS
+                 DISPLAY '000 - FAIXAS IRPF CARREGADAS DE TABRATES '
+                         'PARA ' WS-MES-APURACAO
+              END-IF
+           ELSE
+              DISPLAY '000 - TABRATES.DAT NAO ENCONTRADO. '
+                      'USANDO FAIXAS-PADRAO (2021).'
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       100021-APLICA-FAIXA-TAXA         SECTION.
+      *----------------------------------------------------------------*
+           IF TAB-COMPETENCIA EQUAL WS-MES-APURACAO
+              EVALUATE TAB-TIPO
+                  WHEN 'I'
+                       MOVE TAB-VLR-TETO
+                         TO VLR-TETO-INSS-FAIXA(TAB-NR-FAIXA)
+                       MOVE TAB-ALIQUOTA
+                         TO ALIQUOTA-INSS-FAIXA(TAB-NR-FAIXA)
+                       ADD 1 TO CNT-FAIXAS-INSS-LIDAS
+                  WHEN 'R'
+                       MOVE TAB-VLR-TETO
+                         TO VLR-TETO-FAIXA(TAB-NR-FAIXA)
+                       MOVE TAB-ALIQUOTA
+                         TO ALIQUOTA-FAIXA(TAB-NR-FAIXA)
+                       MOVE TAB-VLR-DEDUZIR
+                         TO VLR-DEDUZIR-FAIXA(TAB-NR-FAIXA)
+                       ADD 1 TO CNT-FAIXAS-IRPF-LIDAS
+              END-EVALUATE
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       100030-LE-CADASTRO               SECTION.
+      *----------------------------------------------------------------*
+           OPEN INPUT CADASTRO-EMPREGADOS
+           IF FS-CADASTRO-EMPREGADOS EQUAL ZEROS
+              PERFORM UNTIL FIM-CADASTRO
+                          OR CNT-CADASTRO-LIDOS EQUAL 500
+                 READ CADASTRO-EMPREGADOS INTO CADASTRO-EMPREGADOS-FD
+                   AT END
+                      SET FIM-CADASTRO TO TRUE
+                   NOT AT END
+                      ADD 1 TO CNT-CADASTRO-LIDOS
+                      MOVE CAD-NR-MATRICULA
+                        TO TAB-CAD-NR-MATRICULA(CNT-CADASTRO-LIDOS)
+                      MOVE CAD-NOME-EMPREGADO
+                        TO TAB-CAD-NOME-EMPREGADO(CNT-CADASTRO-LIDOS)
+                      MOVE CAD-SITUACAO
+                        TO TAB-CAD-SITUACAO(CNT-CADASTRO-LIDOS)
+                      MOVE CAD-CD-BANCO
+                        TO TAB-CAD-CD-BANCO(CNT-CADASTRO-LIDOS)
+                      MOVE CAD-NR-AGENCIA
+                        TO TAB-CAD-NR-AGENCIA(CNT-CADASTRO-LIDOS)
+                      MOVE CAD-NR-CONTA
+                        TO TAB-CAD-NR-CONTA(CNT-CADASTRO-LIDOS)
+                      MOVE CAD-DV-CONTA
+                        TO TAB-CAD-DV-CONTA(CNT-CADASTRO-LIDOS)
+                 END-READ
+              END-PERFORM
+              CLOSE CADASTRO-EMPREGADOS
+              DISPLAY '000 - CADASTRO DE EMPREGADOS CARREGADO: '
+                      CNT-CADASTRO-LIDOS ' MATRICULA(S)'
+           ELSE
+              DISPLAY '000 - CADASTRO-EMPREGADOS.DAT NAO ENCONTRADO. '
+                      'MATRICULA NAO SERA VALIDADA CONTRA CADASTRO.'
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       100014-LE-DIRFACUM               SECTION.
+      *----------------------------------------------------------------*
+      *    Carrega em memória o acumulado anual de DIRF apurado em
+      *    lotes anteriores. Na ausência do arquivo, o acumulado
+      *    começa do zero, normal na primeira competência do ano.
+           OPEN INPUT DIRFACUM
+           IF FS-DIRFACUM EQUAL ZEROS
+              PERFORM UNTIL FIM-DIRFACUM
+                          OR CNT-DIRF-LIDOS EQUAL 999
+                 READ DIRFACUM INTO DIRFACUM-FD
+                   AT END
+                      SET FIM-DIRFACUM TO TRUE
+                   NOT AT END
+                      ADD 1 TO CNT-DIRF-LIDOS
+                      MOVE DIRF-NR-MATRICULA
+                        TO TAB-DIRF-NR-MATRICULA(CNT-DIRF-LIDOS)
+                      MOVE DIRF-NOME-EMPREGADO
+                        TO TAB-DIRF-NOME-EMPREGADO(CNT-DIRF-LIDOS)
+                      MOVE DIRF-ANO-REFERENCIA
+                        TO TAB-DIRF-ANO-REFERENCIA(CNT-DIRF-LIDOS)
+                      MOVE DIRF-VLR-BASE-ACUM
+                        TO TAB-DIRF-VLR-BASE-ACUM(CNT-DIRF-LIDOS)
+                      MOVE DIRF-VLR-IRRF-ACUM
+                        TO TAB-DIRF-VLR-IRRF-ACUM(CNT-DIRF-LIDOS)
+                 END-READ
+              END-PERFORM
+              CLOSE DIRFACUM
+              DISPLAY '000 - ACUMULADO DE DIRF CARREGADO: '
+                      CNT-DIRF-LIDOS ' LINHA(S)'
+           ELSE
+              DISPLAY '000 - DIRFACUM.DAT NAO ENCONTRADO. '
+                      'ACUMULADO DE DIRF SERA INICIADO DO ZERO.'
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       100016-LE-REEMISSAO              SECTION.
+      *----------------------------------------------------------------*
+      *    Carrega em memória a(s) matrícula(s) a reemitir, listadas
+      *    em REEMISSAO.DAT (uma por linha). Sem o arquivo, ou com ele
+      *    vazio, nenhuma matrícula é aceita e o relatório de
+      *    reemissão sai só com o cabeçalho (ver 200920-IMPRIME-
+      *    RELATORIO-VAZIO).
+           OPEN INPUT REEMISSAO
+           IF FS-REEMISSAO EQUAL ZEROS
+              PERFORM UNTIL FIM-REEMISSAO
+                          OR CNT-REEMISSAO-LIDOS EQUAL 50
+                 READ REEMISSAO INTO REEMISSAO-FD
+                   AT END
+                      SET FIM-REEMISSAO TO TRUE
+                   NOT AT END
+                      ADD 1 TO CNT-REEMISSAO-LIDOS
+                      MOVE REEMISSAO-FD
+                        TO TAB-REEMISSAO-NR-MATRICULA(
+                           CNT-REEMISSAO-LIDOS)
+                 END-READ
+              END-PERFORM
+              CLOSE REEMISSAO
+              DISPLAY '000 - REEMISSAO: ' CNT-REEMISSAO-LIDOS
+                      ' MATRICULA(S) A REEMITIR.'
+           ELSE
+              DISPLAY '000 - REEMISSAO.DAT NAO ENCONTRADO. '
+                      'NENHUMA MATRICULA SERA REEMITIDA.'
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       100040-GRAVA-HEADER-REMESSA      SECTION.
+      *----------------------------------------------------------------*
+           MOVE SPACES                TO REM-HDR-NOME-EMPRESA
+                                          REM-HDR-NOME-BANCO
+           MOVE ZEROS                 TO REM-HDR-CD-BANCO
+           MOVE DATA-CORRENTE         TO REM-HDR-DATA-GERACAO
+           ADD 1                       TO CNT-REMESSA-REGISTROS
+           MOVE CNT-REMESSA-REGISTROS TO REM-HDR-NR-SEQUENCIAL
+
+           WRITE REMESSABANCARIA-FD FROM REM-HEADER
+           .
+      *----------------------------------------------------------------*
+       100050-GRAVA-CABECALHO-FGTS      SECTION.
+      *----------------------------------------------------------------*
+           MOVE '01/01/0001'      TO TXFGTS-DATA
+           MOVE DATA-CORRENTE-DIA TO TXFGTS-DATA-DIA
+           MOVE DATA-CORRENTE-MES TO TXFGTS-DATA-MES
+           MOVE DATA-CORRENTE-ANO TO TXFGTS-DATA-ANO
+           MOVE 1                 TO REFGTS-NUM-PAGINA
+
+           WRITE GUIAFGTS-FD FROM CAB-FGTS-LINHA-1
+           WRITE GUIAFGTS-FD FROM CAB-FGTS-LINHA-2
+           WRITE GUIAFGTS-FD FROM LINHA-FGTS-TITULOS
+           WRITE GUIAFGTS-FD FROM CAB-FGTS-LINHA-2
+           .
+      *----------------------------------------------------------------*
+       100055-GRAVA-HEADER-ESOCIAL      SECTION.
+      *----------------------------------------------------------------*
+           MOVE WS-NR-CNPJ            TO ESOC-HDR-NR-CNPJ
+           MOVE WS-MES-APURACAO       TO ESOC-HDR-COMPETENCIA
+           MOVE DATA-CORRENTE         TO ESOC-HDR-DATA-GERACAO
+
+           WRITE ESOCIALS1200-FD FROM ESOC-HEADER
            .
       *----------------------------------------------------------------*
        200000-PROCESSA                 SECTION.
       *----------------------------------------------------------------*
       * Inicializa variáveis de trabalho para cada folha processada
-           PERFORM 200100-CALCULA-SALARIO-BRUTO
-           PERFORM 200200-CALCULA-INSS
-           PERFORM 200300-CALCULA-DEDUCOES-IRRF
-           PERFORM 200400-CALCULA-IRRF
-           PERFORM 200500-CALCULA-SALARIO-LIQUIDO
       *
-           PERFORM 200900-IMPRIME-RELATORIO
+      * Processamento multi-CNPJ: quando o lote está filtrado a um
+      * único estabelecimento (PARM-CD-ESTABELECIMENTO em
+      * PARAMETROS.DAT), apontamentos de outros estabelecimentos são
+      * apenas ignorados (não são aceitos nem rejeitados) - pertencem
+      * a um lote diferente.
+           IF WS-CD-ESTABELECIMENTO-FILTRO NOT EQUAL SPACES
+              AND CD-ESTABELECIMENTO NOT EQUAL
+                  WS-CD-ESTABELECIMENTO-FILTRO
+              ADD 1 TO CNT-FILTRADOS-ESTAB
+              PERFORM 200990-VERIFICA-CHECKPOINT
+              PERFORM 500000-READ-APONTAMENTOS
+              GO TO 200000-PROCESSA-EXIT
+           END-IF
+
+      *    Em modo de reemissão, só a(s) matrícula(s) listada(s) em
+      *    REEMISSAO.DAT (ver 100016-LE-REEMISSAO) são impressas; as
+      *    demais são apenas ignoradas, sem contar como rejeitadas.
+           IF WS-MODO-REEMISSAO
+              PERFORM 200052-VERIFICA-REEMISSAO
+              IF NOT REEMISSAO-ENCONTRADA
+                 ADD 1 TO CNT-FILTRADOS-REEMISSAO
+                 PERFORM 200990-VERIFICA-CHECKPOINT
+                 PERFORM 500000-READ-APONTAMENTOS
+                 GO TO 200000-PROCESSA-EXIT
+              END-IF
+           END-IF
+
+           PERFORM 200050-VALIDA-APONTAMENTO
+
+           IF REGISTRO-VALIDO
+              PERFORM 200100-CALCULA-SALARIO-BRUTO
+              PERFORM 200200-CALCULA-INSS
+              PERFORM 200300-CALCULA-DEDUCOES-IRRF
+              PERFORM 200400-CALCULA-IRRF
+              PERFORM 200450-CALCULA-VALE-TRANSPORTE
+              PERFORM 200500-CALCULA-SALARIO-LIQUIDO
+              PERFORM 200550-CALCULA-FGTS
+              PERFORM 200600-ACUMULA-RESUMO
+              PERFORM 200650-ACUMULA-CENTRO-CUSTO
+              PERFORM 200660-ACUMULA-COMPETENCIA
+      *       Remessa bancária, guia de FGTS e evento do eSocial só
+      *       são gravados em modo de produção (ver 100012-DEFINE-
+      *       ARQUIVOS-SAIDA) - nenhum desses arquivos é aberto em
+      *       modo de simulação.
+              IF WS-MODO-PRODUCAO
+                 PERFORM 200850-GRAVA-REMESSA
+                 PERFORM 200860-GRAVA-GUIA-FGTS
+                 PERFORM 200870-GRAVA-EVENTO-ESOCIAL
+                 PERFORM 200680-ACUMULA-DIRF
+              END-IF
+      *
+              PERFORM 200900-IMPRIME-RELATORIO
+              ADD 1 TO CNT-ACEITOS
+           ELSE
+              PERFORM 200950-IMPRIME-REJEITADO
+              ADD 1 TO CNT-REJEITADOS
+           END-IF
       *
+           PERFORM 200990-VERIFICA-CHECKPOINT
            PERFORM 500000-READ-APONTAMENTOS
+      *
+       200000-PROCESSA-EXIT.
+           .
+      *----------------------------------------------------------------*
+       200052-VERIFICA-REEMISSAO       SECTION.
+      *----------------------------------------------------------------*
+      *    Procura a matrícula do apontamento corrente na lista
+      *    carregada por 100016-LE-REEMISSAO.
+           MOVE 'N' TO IND-REEMISSAO-ENCONTRADA
+
+           PERFORM VARYING IDX-REEMISSAO FROM 1 BY 1
+             UNTIL IDX-REEMISSAO GREATER CNT-REEMISSAO-LIDOS
+                OR REEMISSAO-ENCONTRADA
+              IF TAB-REEMISSAO-NR-MATRICULA(IDX-REEMISSAO)
+                 EQUAL NR-MATRICULA
+                 SET REEMISSAO-ENCONTRADA TO TRUE
+              END-IF
+           END-PERFORM
+           .
+      *----------------------------------------------------------------*
+       200050-VALIDA-APONTAMENTO       SECTION.
+      *----------------------------------------------------------------*
+           SET REGISTRO-VALIDO TO TRUE
+           MOVE ZEROS TO WS-CD-MOTIVO-REJ
+
+           EVALUATE TRUE
+               WHEN NR-MATRICULA EQUAL ZEROS
+                 OR NR-MATRICULA EQUAL SPACES
+                    MOVE 01 TO WS-CD-MOTIVO-REJ
+               WHEN QTD-HORAS-NORMAIS GREATER 744,00
+                    MOVE 02 TO WS-CD-MOTIVO-REJ
+               WHEN QTD-HORAS-EXTRAS-50PC GREATER 200,00
+                    MOVE 03 TO WS-CD-MOTIVO-REJ
+               WHEN QTD-HORAS-EXTRAS-100PC GREATER 200,00
+                    MOVE 04 TO WS-CD-MOTIVO-REJ
+               WHEN VLR-REMUNERACAO-HORA EQUAL ZEROS
+                    MOVE 05 TO WS-CD-MOTIVO-REJ
+               WHEN QTD-HORAS-EXTRAS-50PC + QTD-HORAS-EXTRAS-100PC
+                    GREATER WS-LIMITE-MENSAL-HORAS-EXTRAS
+                    MOVE 06 TO WS-CD-MOTIVO-REJ
+           END-EVALUATE
+
+      *    Só valida contra o cadastro de empregados se os demais
+      *    campos já estiverem corretos, e se o cadastro foi carregado
+           IF WS-CD-MOTIVO-REJ EQUAL ZEROS
+              AND CNT-CADASTRO-LIDOS GREATER ZEROS
+              PERFORM 200051-VALIDA-CADASTRO-EMPREGADO
+           END-IF
+
+           IF WS-CD-MOTIVO-REJ NOT EQUAL ZEROS
+              SET REGISTRO-INVALIDO TO TRUE
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       200051-VALIDA-CADASTRO-EMPREGADO SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'N'   TO IND-MATRICULA-ENCONTRADA
+           MOVE ZEROS TO IDX-CADASTRO-ENCONTRADO
+
+           PERFORM VARYING IDX-CADASTRO FROM 1 BY 1
+             UNTIL IDX-CADASTRO GREATER CNT-CADASTRO-LIDOS
+                OR MATRICULA-ENCONTRADA
+             IF TAB-CAD-NR-MATRICULA(IDX-CADASTRO) EQUAL NR-MATRICULA
+                SET MATRICULA-ENCONTRADA    TO TRUE
+                MOVE IDX-CADASTRO TO IDX-CADASTRO-ENCONTRADO
+             END-IF
+           END-PERFORM
+
+           IF NOT MATRICULA-ENCONTRADA
+              MOVE 07 TO WS-CD-MOTIVO-REJ
+           ELSE
+              IF TAB-CAD-SITUACAO(IDX-CADASTRO-ENCONTRADO)
+                 NOT EQUAL 'A'
+                 MOVE 08 TO WS-CD-MOTIVO-REJ
+              ELSE
+                 IF TAB-CAD-NOME-EMPREGADO(IDX-CADASTRO-ENCONTRADO)
+                    NOT EQUAL NOME-EMPREGADO
+                    MOVE 09 TO WS-CD-MOTIVO-REJ
+                 END-IF
+              END-IF
+           END-IF
            .
       *----------------------------------------------------------------*
        200100-CALCULA-SALARIO-BRUTO  SECTION.
@@ -440,93 +1536,30 @@
       *----------------------------------------------------------------*
        200200-CALCULA-INSS             SECTION.
       *----------------------------------------------------------------*
-           MOVE 'N' TO IND-FIM-CALC-INSS
-           MOVE 0   TO VLR-TOTAL-INSS-RECOLHER
-                       SOMA-BASES-CALCULO-INSS
-           MOVE VLR-SALARIO-BRUTO TO VLR-RESIDUAL
-      * IMPORTANTE: Sempre inicializar tabelas auxiliares !!
-           PERFORM VARYING IDX-INSS-REC FROM 1 BY 1
-             UNTIL IDX-INSS-REC GREATER 4
-             MOVE ZEROS TO
-                     VLR-BASE-CALCULO(IDX-INSS-REC)
-                     VLR-INSS-RECOLHER(IDX-INSS-REC)
-                     VLR-RESIDUAL-FAIXA(IDX-INSS-REC)
-           END-PERFORM
-      *
-      * Poderia utilizar apenas um indexador (IDX-INSS) para as 2
-      * tabelas?
-      * R: Poderia mas não é uma boa prática de programação.
-      *    O correto é cada tabela ter seu próprio indexador, ainda que
-      *    pela lógica as duas "andem" no mesmo ponteiro.
+      *    O cálculo por faixas do INSS foi movido para a subrotina
+      *    compartilhada FPGRINSS (COPY FPGCINSS). Aqui apenas
+      *    repassamos o salário bruto e a tabela de faixas vigente
+      *    (carregada de TABRATES, ou a faixa-padrão de 2021) e lemos
+      *    de volta o resultado.
+           MOVE VLR-SALARIO-BRUTO TO INSS-VLR-SALARIO-BRUTO
+
            PERFORM VARYING IDX-INSS FROM 1 BY 1
              UNTIL IDX-INSS GREATER 4
-                OR FIM-CALC-INSS
-             SET IDX-INSS-REC TO IDX-INSS
-      * Base de Cálculo da Faixa
-             EVALUATE IDX-INSS
-                 WHEN 1
-                      IF VLR-SALARIO-BRUTO >
-                         VLR-TETO-INSS-FAIXA(IDX-INSS)
-                         MOVE VLR-TETO-INSS-FAIXA(IDX-INSS)
-                           TO VLR-BASE-CALCULO(IDX-INSS-REC)
-                      ELSE
-                         MOVE VLR-SALARIO-BRUTO
-                           TO VLR-BASE-CALCULO(IDX-INSS-REC)
-                      END-IF
-
-                 WHEN OTHER
-                      IF VLR-SALARIO-BRUTO >
-                         VLR-TETO-INSS-FAIXA(IDX-INSS)
-                         COMPUTE IDX-INSS-ANT = IDX-INSS - 1
-                         COMPUTE VLR-BASE-CALCULO(IDX-INSS) =
-                                VLR-TETO-INSS-FAIXA(IDX-INSS) -
-                                VLR-TETO-INSS-FAIXA(IDX-INSS-ANT)
-                      ELSE
-                         MOVE VLR-RESIDUAL TO VLR-BASE-CALCULO(IDX-INSS)
-                      END-IF
-             END-EVALUATE
-
-      * INSS a recolher da Faixa
-             COMPUTE VLR-INSS-RECOLHER(IDX-INSS-REC) =
-                     VLR-BASE-CALCULO(IDX-INSS-REC) *
-                     ALIQUOTA-INSS-FAIXA(IDX-INSS)
-
-      * Calcula saldo a tributar na próxima faixa
-      *      COMPUTE VLR-RESIDUAL = VLR-RESIDUAL -
-      *                              VLR-BASE-CALCULO(IDX-INSS-REC)
-      * Instrução COBOL equivalente (COBOL "raiz");
-             SUBTRACT VLR-BASE-CALCULO(IDX-INSS-REC) FROM VLR-RESIDUAL
-
-      * Acumula INSS a recolher
-             ADD VLR-INSS-RECOLHER(IDX-INSS-REC)
-              TO VLR-TOTAL-INSS-RECOLHER
-
-      * Dica de performance:
-      * A instrução COMPUTE gasta mais instruções em linguagem C
-      * do que a instrução ADD equivalente acima.
-      * Isto acontece também no Mainframe, onde o programa COBOL
-      * é precompilado para ASSEMBLER .
-      *        COMPUTE VLR-TOTAL-INSS-RECOLHER = 
-      *                VLR-TOTAL-INSS-RECOLHER +
-      *                VLR-INSS-RECOLHER(IDX-INSS-REC)
-
-      * Acumula bases de calculo
-             ADD VLR-BASE-CALCULO(IDX-INSS-REC)
-              TO SOMA-BASES-CALCULO-INSS
-      * Armazena valor residual da faixa para fins de "debug" (ou LOG)
-             MOVE VLR-RESIDUAL TO VLR-RESIDUAL-FAIXA(IDX-INSS-REC)
-
-      * Os calculos se encerram quando n?o sobrar valor residual
-             IF VLR-RESIDUAL EQUAL ZEROS
-                SET FIM-CALC-INSS TO TRUE
-             END-IF
-
+             MOVE VLR-TETO-INSS-FAIXA(IDX-INSS)
+               TO INSS-VLR-TETO-FAIXA(IDX-INSS)
+             MOVE ALIQUOTA-INSS-FAIXA(IDX-INSS)
+               TO INSS-ALIQUOTA-FAIXA(IDX-INSS)
            END-PERFORM
 
-      * Calcula alíquota média INSS a recolher
-           COMPUTE ALIQUOTA-EFETIVA-INSS-REC = VLR-TOTAL-INSS-RECOLHER
-                                               / SOMA-BASES-CALCULO-INSS
+           CALL WS-FPGRINSS USING WS-FPGRINSS-AREA
+
+           IF INSS-RETURN-CODE NOT EQUAL ZEROS
+              DISPLAY '777 ALERTA - FPGRINSS RC=' INSS-RETURN-CODE
+                      ' ' INSS-MENSAGEM-ERRO
+           END-IF
 
+           MOVE INSS-VLR-TOTAL-RECOLHER TO VLR-TOTAL-INSS-RECOLHER
+           MOVE INSS-ALIQUOTA-EFETIVA   TO ALIQUOTA-EFETIVA-INSS-REC
            .
       *----------------------------------------------------------------*
        200300-CALCULA-DEDUCOES-IRRF    SECTION.
@@ -536,54 +1569,69 @@
            COMPUTE VLR-BASE-CALCULO-IR = VLR-SALARIO-BRUTO -
                                          VLR-TOTAL-INSS-RECOLHER
 
-      *    b) Deduções de dependentes
+      *    b) Deduções de dependentes (o abatimento do valor é feito
+      *       pela subrotina FPGRINSS->FPGRIRRF em 200400, que recebe
+      *       VLR-DEDUCAO-DEPEND separadamente)
            COMPUTE VLR-DEDUCAO-DEPEND  = QTD-DEPENDENTES-IRPF *
                                          VLR-DEDUZIR-DEPENDENTES
 
-           COMPUTE VLR-BASE-CALCULO-IR = VLR-BASE-CALCULO-IR -
-                                         VLR-DEDUCAO-DEPEND
-
       *    c) Deduzir Pensao Alimenticia
            COMPUTE VLR-BASE-CALCULO-IR = VLR-BASE-CALCULO-IR -
                                        VLR-PENSAO-ALIMENTICIA
 
+      *    d) Deduzir Plano de Saude
+           COMPUTE VLR-BASE-CALCULO-IR = VLR-BASE-CALCULO-IR -
+                                       VLR-PLANO-SAUDE
+
            .
       *----------------------------------------------------------------*
        200400-CALCULA-IRRF             SECTION.
       *----------------------------------------------------------------*
-           MOVE 0   TO VLR-IRRF-RECOLHER
-           MOVE 'N' TO IND-FIM-CALC-IRRF
-      *
+      *    O cálculo por faixas do IRRF foi movido para a subrotina
+      *    compartilhada FPGRIRRF (COPY FPGCIRRF). Repassamos a base
+      *    de cálculo, a dedução de dependentes, e a tabela de faixas
+      *    vigente (carregada de TABRATES, ou a faixa-padrão de 2021).
+           MOVE VLR-BASE-CALCULO-IR TO IRRF-VLR-BASE-CALCULO-IR
+           MOVE VLR-DEDUCAO-DEPEND  TO IRRF-VLR-DEDUCAO-DEPEND
+
            PERFORM VARYING IDX-IRPF FROM 1 BY 1
              UNTIL IDX-IRPF GREATER 5
-                OR FIM-CALC-IRRF
-                EVALUATE IDX-IRPF
-                    WHEN 1
-                         IF VLR-BASE-CALCULO-IR <=
-                            VLR-TETO-FAIXA(IDX-IRPF)
-                            COMPUTE VLR-IRRF-RECOLHER =
-                                    VLR-BASE-CALCULO-IR *
-                                    ALIQUOTA-FAIXA (IDX-IRPF)
-                            SET FIM-CALC-IRRF TO TRUE
-                    WHEN OTHER
-                         IF VLR-BASE-CALCULO-IR >
-                            VLR-TETO-FAIXA(IDX-IRPF - 1)
-                            AND
-                            VLR-BASE-CALCULO-IR <=
-                            VLR-TETO-FAIXA(IDX-IRPF)
-                            COMPUTE VLR-IRRF-RECOLHER =
-                                    VLR-BASE-CALCULO-IR *
-                                    ALIQUOTA-FAIXA (IDX-IRPF)
-                            SET FIM-CALC-IRRF TO TRUE
-                END-EVALUATE
-                SET IDX-FT TO IDX-IRPF
+             MOVE VLR-TETO-FAIXA(IDX-IRPF)
+               TO IRRF-VLR-TETO-FAIXA(IDX-IRPF)
+             MOVE ALIQUOTA-FAIXA(IDX-IRPF)
+               TO IRRF-ALIQUOTA-FAIXA(IDX-IRPF)
+             MOVE VLR-DEDUZIR-FAIXA(IDX-IRPF)
+               TO IRRF-VLR-DEDUZIR-FAIXA(IDX-IRPF)
            END-PERFORM
 
-      *    Valor a deduzir do imposto conforme tabela
-           COMPUTE VLR-IRRF-RECOLHER = VLR-IRRF-RECOLHER -
-                                       VLR-DEDUZIR-FAIXA(IDX-FT)
+           CALL WS-FPGRIRRF USING WS-FPGRIRRF-AREA
 
+           IF IRRF-RETURN-CODE NOT EQUAL ZEROS
+              DISPLAY '777 ALERTA - FPGRIRRF RC=' IRRF-RETURN-CODE
+                      ' ' IRRF-MENSAGEM-ERRO
+           END-IF
 
+           MOVE IRRF-VLR-IRRF-RECOLHER TO VLR-IRRF-RECOLHER
+           .
+      *----------------------------------------------------------------*
+       200450-CALCULA-VALE-TRANSPORTE  SECTION.
+      *----------------------------------------------------------------*
+      *    Desconto de vale-transporte: limitado por lei a 6% do
+      *    salario mensal do empregado (VLR-SALARIO-MENSAL), ainda que
+      *    o valor informado em VLR-VALE-TRANSPORTE seja maior.
+           MOVE ZEROS TO VLR-TETO-VALE-TRANSPORTE
+           MOVE ZEROS TO VLR-DESC-VALE-TRANSPORTE
+
+           IF USA-VALE-TRANSPORTE
+              COMPUTE VLR-TETO-VALE-TRANSPORTE =
+                      VLR-SALARIO-MENSAL * ALIQUOTA-VALE-TRANSPORTE
+              IF VLR-VALE-TRANSPORTE GREATER VLR-TETO-VALE-TRANSPORTE
+                 MOVE VLR-TETO-VALE-TRANSPORTE
+                   TO VLR-DESC-VALE-TRANSPORTE
+              ELSE
+                 MOVE VLR-VALE-TRANSPORTE TO VLR-DESC-VALE-TRANSPORTE
+              END-IF
+           END-IF
            .
       *----------------------------------------------------------------*
        200500-CALCULA-SALARIO-LIQUIDO  SECTION.
@@ -591,9 +1639,221 @@
            COMPUTE VLR-SALARIO-LIQUIDO = VLR-SALARIO-BRUTO -
                                          VLR-TOTAL-INSS-RECOLHER -
                                          VLR-IRRF-RECOLHER -
-                                         VLR-PENSAO-ALIMENTICIA
+                                         VLR-PENSAO-ALIMENTICIA -
+                                         VLR-DESC-VALE-TRANSPORTE -
+                                         VLR-PLANO-SAUDE
+           .
+      *----------------------------------------------------------------*
+       200550-CALCULA-FGTS             SECTION.
+      *----------------------------------------------------------------*
+      *    FGTS não é desconto do empregado: é um depósito mensal do
+      *    empregador (8% do salário bruto), apurado aqui e recolhido
+      *    através da guia gerada em 200860-GRAVA-GUIA-FGTS.
+           COMPUTE VLR-FGTS = VLR-SALARIO-BRUTO * ALIQUOTA-FGTS
+           ADD VLR-FGTS TO VLR-TOTAL-FGTS
            .
+      *----------------------------------------------------------------*
+       200600-ACUMULA-RESUMO           SECTION.
+      *----------------------------------------------------------------*
+      *    Totais do resumo de controle de lote impresso em
+      *    300000-FINALIZA (200910-IMPRIME-RESUMO).
+           ADD VLR-SALARIO-BRUTO       TO VLR-TOTAL-SALARIO-BRUTO
+           ADD VLR-SALARIO-LIQUIDO     TO VLR-TOTAL-SALARIO-LIQUIDO
+           ADD VLR-TOTAL-INSS-RECOLHER TO VLR-TOTAL-INSS-GERAL
+           ADD VLR-IRRF-RECOLHER       TO VLR-TOTAL-IRRF-GERAL
+           .
+      *----------------------------------------------------------------*
+       200650-ACUMULA-CENTRO-CUSTO     SECTION.
+      *----------------------------------------------------------------*
+      *    Mantém em memória o acumulado de salário bruto/líquido por
+      *    centro de custo, impresso em 300005-IMPRIME-SUBTOTAIS-
+      *    CENTRO-CUSTO antes do resumo geral do lote.
+           MOVE 'N'   TO IND-CC-ENCONTRADO
+           MOVE ZEROS TO IDX-CC-ENCONTRADO
+
+           PERFORM VARYING IDX-CENTRO-CUSTO FROM 1 BY 1
+             UNTIL IDX-CENTRO-CUSTO GREATER CNT-CENTRO-CUSTO-LIDOS
+                OR CC-ENCONTRADO
+             IF TAB-CC-NR-CENTRO-CUSTO(IDX-CENTRO-CUSTO)
+                EQUAL NR-CENTRO-CUSTO
+                SET CC-ENCONTRADO TO TRUE
+                MOVE IDX-CENTRO-CUSTO TO IDX-CC-ENCONTRADO
+             END-IF
+           END-PERFORM
+
+           IF NOT CC-ENCONTRADO
+              AND CNT-CENTRO-CUSTO-LIDOS LESS 99
+              ADD 1 TO CNT-CENTRO-CUSTO-LIDOS
+              MOVE CNT-CENTRO-CUSTO-LIDOS TO IDX-CC-ENCONTRADO
+              MOVE NR-CENTRO-CUSTO
+                TO TAB-CC-NR-CENTRO-CUSTO(IDX-CC-ENCONTRADO)
+           END-IF
+
+           ADD VLR-SALARIO-BRUTO
+             TO TAB-CC-VLR-SALARIO-BRUTO(IDX-CC-ENCONTRADO)
+           ADD VLR-SALARIO-LIQUIDO
+             TO TAB-CC-VLR-SALARIO-LIQUIDO(IDX-CC-ENCONTRADO)
+           .
+      *----------------------------------------------------------------*
+       200660-ACUMULA-COMPETENCIA      SECTION.
+      *----------------------------------------------------------------*
+      *    Mantém em memória o acumulado de salário bruto/líquido por
+      *    competência, impresso em 300007-IMPRIME-SUBTOTAIS-
+      *    COMPETENCIA antes do resumo geral do lote. Mesmo padrão de
+      *    busca/insere usado em 200650-ACUMULA-CENTRO-CUSTO.
+           IF MES-COMPETENCIA EQUAL SPACES
+              MOVE WS-MES-APURACAO(1:8) TO WS-MES-COMPETENCIA-EFETIVA
+           ELSE
+              MOVE MES-COMPETENCIA      TO WS-MES-COMPETENCIA-EFETIVA
+           END-IF
+
+           MOVE 'N'   TO IND-COMP-ENCONTRADO
+           MOVE ZEROS TO IDX-COMP-ENCONTRADO
 
+           PERFORM VARYING IDX-COMPETENCIA FROM 1 BY 1
+             UNTIL IDX-COMPETENCIA GREATER CNT-COMPETENCIA-LIDAS
+                OR COMP-ENCONTRADA
+             IF TAB-COMP-MES-COMPETENCIA(IDX-COMPETENCIA)
+                EQUAL WS-MES-COMPETENCIA-EFETIVA
+                SET COMP-ENCONTRADA TO TRUE
+                MOVE IDX-COMPETENCIA TO IDX-COMP-ENCONTRADO
+             END-IF
+           END-PERFORM
+
+           IF NOT COMP-ENCONTRADA
+              AND CNT-COMPETENCIA-LIDAS LESS 24
+              ADD 1 TO CNT-COMPETENCIA-LIDAS
+              MOVE CNT-COMPETENCIA-LIDAS TO IDX-COMP-ENCONTRADO
+              MOVE WS-MES-COMPETENCIA-EFETIVA
+                TO TAB-COMP-MES-COMPETENCIA(IDX-COMP-ENCONTRADO)
+           END-IF
+
+           ADD VLR-SALARIO-BRUTO
+             TO TAB-COMP-VLR-SALARIO-BRUTO(IDX-COMP-ENCONTRADO)
+           ADD VLR-SALARIO-LIQUIDO
+             TO TAB-COMP-VLR-SALARIO-LIQUIDO(IDX-COMP-ENCONTRADO)
+           .
+      *----------------------------------------------------------------*
+       200680-ACUMULA-DIRF              SECTION.
+      *----------------------------------------------------------------*
+      *    Mantém em memória o acumulado anual de base de cálculo/IRRF
+      *    recolhido por matrícula, para a conferência de DIRF (ver
+      *    DIRFACUM.cpy), regravado por completo em 300000-FINALIZA.
+      *    Mesmo padrão de busca/insere usado em 200650-ACUMULA-
+      *    CENTRO-CUSTO, com a chave composta de matrícula e ano. A
+      *    base acumulada é líquida da dedução de dependentes (ver
+      *    VLR-BASE-CALCULO-IR-DIRF).
+           COMPUTE VLR-BASE-CALCULO-IR-DIRF =
+                   VLR-BASE-CALCULO-IR - VLR-DEDUCAO-DEPEND
+
+           MOVE WS-MES-COMPETENCIA-EFETIVA(5:4)
+             TO WS-ANO-REFERENCIA-ATUAL
+
+           MOVE 'N'   TO IND-DIRF-ENCONTRADO
+           MOVE ZEROS TO IDX-DIRF-ENCONTRADO
+
+           PERFORM VARYING IDX-DIRF FROM 1 BY 1
+             UNTIL IDX-DIRF GREATER CNT-DIRF-LIDOS
+                OR DIRF-ENCONTRADO
+             IF TAB-DIRF-NR-MATRICULA(IDX-DIRF) EQUAL NR-MATRICULA
+                AND TAB-DIRF-ANO-REFERENCIA(IDX-DIRF)
+                    EQUAL WS-ANO-REFERENCIA-ATUAL
+                SET DIRF-ENCONTRADO TO TRUE
+                MOVE IDX-DIRF TO IDX-DIRF-ENCONTRADO
+             END-IF
+           END-PERFORM
+
+           IF NOT DIRF-ENCONTRADO
+              AND CNT-DIRF-LIDOS LESS 999
+              ADD 1 TO CNT-DIRF-LIDOS
+              MOVE CNT-DIRF-LIDOS TO IDX-DIRF-ENCONTRADO
+              MOVE NR-MATRICULA
+                TO TAB-DIRF-NR-MATRICULA(IDX-DIRF-ENCONTRADO)
+              MOVE WS-ANO-REFERENCIA-ATUAL
+                TO TAB-DIRF-ANO-REFERENCIA(IDX-DIRF-ENCONTRADO)
+           END-IF
+
+           MOVE NOME-EMPREGADO
+             TO TAB-DIRF-NOME-EMPREGADO(IDX-DIRF-ENCONTRADO)
+           ADD VLR-BASE-CALCULO-IR-DIRF
+             TO TAB-DIRF-VLR-BASE-ACUM(IDX-DIRF-ENCONTRADO)
+           ADD VLR-IRRF-RECOLHER
+             TO TAB-DIRF-VLR-IRRF-ACUM(IDX-DIRF-ENCONTRADO)
+           .
+      *----------------------------------------------------------------*
+       200850-GRAVA-REMESSA            SECTION.
+      *----------------------------------------------------------------*
+      *    Dados bancários vêm do cadastro de empregados (carregado em
+      *    100030-LE-CADASTRO). Na ausência do cadastro, ou se a
+      *    matrícula não constar dele, a remessa sai com os campos
+      *    bancários em zero/branco.
+           MOVE ZEROS TO REM-DET-CD-BANCO
+           MOVE SPACES TO REM-DET-NR-AGENCIA
+                          REM-DET-NR-CONTA
+                          REM-DET-DV-CONTA
+
+           IF MATRICULA-ENCONTRADA
+              MOVE TAB-CAD-CD-BANCO(IDX-CADASTRO-ENCONTRADO)
+                TO REM-DET-CD-BANCO
+              MOVE TAB-CAD-NR-AGENCIA(IDX-CADASTRO-ENCONTRADO)
+                TO REM-DET-NR-AGENCIA
+              MOVE TAB-CAD-NR-CONTA(IDX-CADASTRO-ENCONTRADO)
+                TO REM-DET-NR-CONTA
+              MOVE TAB-CAD-DV-CONTA(IDX-CADASTRO-ENCONTRADO)
+                TO REM-DET-DV-CONTA
+           END-IF
+
+           MOVE NR-MATRICULA          TO REM-DET-NR-MATRICULA
+           MOVE NOME-EMPREGADO        TO REM-DET-NOME-EMPREGADO
+           COMPUTE REM-DET-VLR-CREDITO ROUNDED = VLR-SALARIO-LIQUIDO
+
+           ADD 1                        TO CNT-REMESSA-REGISTROS
+           ADD 1                        TO CNT-REMESSA-DETALHES
+           MOVE CNT-REMESSA-REGISTROS TO REM-DET-NR-SEQUENCIAL
+           ADD VLR-SALARIO-LIQUIDO      TO VLR-TOTAL-REMESSA
+
+           WRITE REMESSABANCARIA-FD FROM REM-DETALHE
+           .
+      *----------------------------------------------------------------*
+       200860-GRAVA-GUIA-FGTS          SECTION.
+      *----------------------------------------------------------------*
+           MOVE NR-MATRICULA          TO REFGTS-NR-MATRICULA
+           MOVE NOME-EMPREGADO        TO REFGTS-NOME-EMPREGADO
+           MOVE WS-MES-APURACAO       TO REFGTS-COMPETENCIA
+           MOVE VLR-SALARIO-BRUTO     TO REFGTS-VLR-SALARIO-BRUTO
+           MOVE ALIQUOTA-FGTS         TO REFGTS-ALIQUOTA-FGTS
+           MOVE VLR-FGTS              TO REFGTS-VLR-FGTS
+
+           WRITE GUIAFGTS-FD FROM LINHA-FGTS-DADOS
+           .
+      *----------------------------------------------------------------*
+       200870-GRAVA-EVENTO-ESOCIAL     SECTION.
+      *----------------------------------------------------------------*
+      *    Evento S-1200 de remuneração, um por empregado aceito,
+      *    usando a competência resolvida em 200660-ACUMULA-
+      *    COMPETENCIA (informada no apontamento, ou a do lote).
+      *    ESOC-DETALHE compartilha o registro com ESOC-HEADER/ESOC-
+      *    TRAILER via REDEFINES: o byte do tipo de registro precisa
+      *    ser marcado aqui de novo a cada gravação, já que o VALUE
+      *    '1' de ESOC-DET-TIPO-REGISTRO só se aplicaria se este fosse
+      *    o grupo-base, e quem ocupa essa posição é ESOC-HEADER.
+           MOVE '1'                   TO ESOC-DET-TIPO-REGISTRO
+           MOVE NR-MATRICULA          TO ESOC-DET-NR-MATRICULA
+           MOVE NOME-EMPREGADO        TO ESOC-DET-NOME-EMPREGADO
+           MOVE WS-MES-COMPETENCIA-EFETIVA
+                                      TO ESOC-DET-COMPETENCIA
+           MOVE VLR-SALARIO-BRUTO     TO ESOC-DET-VLR-REMUN-BRUTA
+           MOVE VLR-TOTAL-INSS-RECOLHER
+                                      TO ESOC-DET-VLR-INSS
+           COMPUTE ESOC-DET-VLR-IRRF ROUNDED = VLR-IRRF-RECOLHER
+
+           ADD 1                       TO CNT-ESOCIAL-EVENTOS
+           ADD VLR-SALARIO-BRUTO       TO VLR-TOTAL-ESOCIAL-BRUTO
+           ADD VLR-TOTAL-INSS-RECOLHER TO VLR-TOTAL-ESOCIAL-INSS
+           ADD ESOC-DET-VLR-IRRF       TO VLR-TOTAL-ESOCIAL-IRRF
+
+           WRITE ESOCIALS1200-FD FROM ESOC-DETALHE
+           .
       *----------------------------------------------------------------*
        200900-IMPRIME-RELATORIO        SECTION.
       *----------------------------------------------------------------*
@@ -602,8 +1862,9 @@
            END-IF
            MOVE NR-MATRICULA           TO REL-NR-MATRICULA
            MOVE NOME-EMPREGADO         TO REL-NOME-EMPREGADO
-      *     MOVE FUNCTION NATIONAL-OF(NOME-EMPREGADO,00819)  
-      *                                 TO REL-NOME-EMPREGADO
+           MOVE NR-CENTRO-CUSTO        TO REL-NR-CENTRO-CUSTO
+           MOVE WS-MES-COMPETENCIA-EFETIVA
+                                       TO REL-MES-COMPETENCIA
 
            MOVE QTD-HORAS-NORMAIS      TO REL-QTD-HORAS-TRABALHADAS
            MOVE VLR-REMUNERACAO-HORA   TO REL-VLR-REMUNERACAO-HORA
@@ -620,12 +1881,15 @@
 
            MOVE VLR-SALARIO-BRUTO      TO REL-VLR-SALARIO-BRUTO
 
-           MOVE VLR-IRRF-RECOLHER      TO REL-VLR-IRPF
+           COMPUTE REL-VLR-IRPF ROUNDED = VLR-IRRF-RECOLHER
            MOVE VLR-TOTAL-INSS-RECOLHER
                                        TO REL-VLR-INSS
            MOVE VLR-PENSAO-ALIMENTICIA TO REL-VLR-PENSAO-AL
+           MOVE VLR-PLANO-SAUDE        TO REL-VLR-PLANO-SAUDE
+           MOVE VLR-DESC-VALE-TRANSPORTE
+                                       TO REL-VLR-VALE-TRANSPORTE
 
-           MOVE VLR-SALARIO-LIQUIDO    TO REL-VLR-SALARIO-LIQUIDO
+           COMPUTE REL-VLR-SALARIO-LIQUIDO ROUNDED = VLR-SALARIO-LIQUIDO
 
            WRITE RELATORIO-FOLHA-FD FROM LINHA-DADOS
       *
@@ -636,16 +1900,28 @@
       *----------------------------------------------------------------*
            ADD 1 TO CNT-PAGINA
 
-      * ATENCAO :
-      * TO-DO: Ler 'mes de apuração' do arquivo de entrada, ou
-      *        via parametro (neste caso implementar LINKAGE).
-           MOVE ' FEV/2021 ' TO TX-MES-APURACAO
-
+      *    Mês de apuração informado via PARAMETROS.DAT (100010-LE-
+      *    PARAMETROS); na ausência do arquivo, usa o valor-padrão de
+      *    WS-MES-APURACAO definido em WORKING-STORAGE.
+           MOVE SPACES TO TX-MES-APURACAO
+           STRING ' ' WS-MES-APURACAO ' ' DELIMITED BY SIZE
+                  INTO TX-MES-APURACAO
 
            MOVE CNT-PAGINA TO REL-NUM-PAGINA
 
+      *    Dados de empresa/estabelecimento (ver PARAMETROS.DAT).
+           MOVE WS-NOME-EMPRESA             TO TX-NOME-EMPRESA
+           MOVE WS-NR-CNPJ                  TO TX-CNPJ
+           MOVE WS-CD-ESTABELECIMENTO-FILTRO TO TX-CD-ESTABELECIMENTO
+
            WRITE RELATORIO-FOLHA-FD FROM CAB-LINHA-1
+           WRITE RELATORIO-FOLHA-FD FROM CAB-LINHA-EMPRESA
            WRITE RELATORIO-FOLHA-FD FROM CAB-LINHA-2
+      *    Marca claramente a página como reemissão, para não ser
+      *    confundida com o relatório oficial do lote.
+           IF WS-MODO-REEMISSAO
+              WRITE RELATORIO-FOLHA-FD FROM CAB-LINHA-REEMISSAO
+           END-IF
            WRITE RELATORIO-FOLHA-FD FROM CAB-LINHA-3
            WRITE RELATORIO-FOLHA-FD FROM LINHA-TITULOS
            MOVE 5 TO CNT-LINHA
@@ -664,12 +1940,128 @@
             INTO LINHA-DADOS  
             WRITE RELATORIO-FOLHA-FD FROM LINHA-DADOS
             .
+      *----------------------------------------------------------------*
+       200950-IMPRIME-REJEITADO        SECTION.
+      *----------------------------------------------------------------*
+           IF NOT REJ-CAB-IMPRESSO
+              WRITE RELATORIOREJ-FD FROM CAB-REJ-LINHA-1
+              WRITE RELATORIOREJ-FD FROM CAB-REJ-LINHA-2
+              SET REJ-CAB-IMPRESSO TO TRUE
+           END-IF
+
+           MOVE NR-MATRICULA        TO REJ-NR-MATRICULA
+           MOVE NOME-EMPREGADO      TO REJ-NOME-EMPREGADO
+           MOVE WS-CD-MOTIVO-REJ    TO REJ-CD-MOTIVO
+
+           EVALUATE WS-CD-MOTIVO-REJ
+               WHEN 01
+                    MOVE 'MATRICULA ZERADA OU EM BRANCO'
+                      TO REJ-DESC-MOTIVO
+               WHEN 02
+                    MOVE 'QTD-HORAS-NORMAIS ACIMA DO LIMITE'
+                      TO REJ-DESC-MOTIVO
+               WHEN 03
+                    MOVE 'QTD-HORAS-EXTRAS-50PC ACIMA DO LIMITE'
+                      TO REJ-DESC-MOTIVO
+               WHEN 04
+                    MOVE 'QTD-HORAS-EXTRAS-100PC ACIMA DO LIMITE'
+                      TO REJ-DESC-MOTIVO
+               WHEN 05
+                    MOVE 'VLR-REMUNERACAO-HORA ZERADO'
+                      TO REJ-DESC-MOTIVO
+               WHEN 06
+                    MOVE 'HORAS EXTRAS ACIMA DO LIMITE LEGAL (CLT)'
+                      TO REJ-DESC-MOTIVO
+               WHEN 07
+                    MOVE 'MATRICULA NAO CADASTRADA'
+                      TO REJ-DESC-MOTIVO
+               WHEN 08
+                    MOVE 'MATRICULA CADASTRADA, EMPREGADO INATIVO'
+                      TO REJ-DESC-MOTIVO
+               WHEN 09
+                    MOVE 'NOME DO EMPREGADO DIVERGENTE DO CADASTRO'
+                      TO REJ-DESC-MOTIVO
+               WHEN OTHER
+                    MOVE 'MOTIVO NAO CATALOGADO'
+                      TO REJ-DESC-MOTIVO
+           END-EVALUATE
+
+           WRITE RELATORIOREJ-FD FROM LINHA-REJ-DADOS
+           .
+      *----------------------------------------------------------------*
+       200990-VERIFICA-CHECKPOINT      SECTION.
+      *----------------------------------------------------------------*
+      *    Grava uma nova rodada de checkpoint a cada QTD-CHECKPOINT-
+      *    INTERVALO registros de APONTAMENTOS já totalmente tratados
+      *    por 200000-PROCESSA (aceito/rejeitado/filtrado - em qualquer
+      *    caso, já com seu destino definitivo nos relatórios/arquivos
+      *    de saída). Por isso é chamado ao final de 200000-PROCESSA,
+      *    nunca em 500000-READ-APONTAMENTOS: se o checkpoint fosse
+      *    gravado já na leitura, um abend durante o próprio
+      *    processamento do registro lido faria 100007-AVANCA-
+      *    CHECKPOINT pular, no restart, um registro que na verdade
+      *    nunca chegou a ser gravado em nenhum relatório.
+           DIVIDE CNT-APONTAMENTOS BY QTD-CHECKPOINT-INTERVALO
+             GIVING WS-QTD-CKPT-DIV
+             REMAINDER WS-QTD-CKPT-RESTO
+           IF WS-QTD-CKPT-RESTO EQUAL ZEROS AND WS-MODO-PRODUCAO
+              PERFORM 500010-GRAVA-CHECKPOINT
+           END-IF
+           .
       *----------------------------------------------------------------*
        300000-FINALIZA                 SECTION.
       *----------------------------------------------------------------*
+      *    Trailers de remessa bancária/guia de FGTS/eSocial e a linha
+      *    final de CHECKPOINT.DAT só se aplicam ao lote de produção -
+      *    nenhum desses arquivos foi aberto em modo de simulação (ver
+      *    100012-DEFINE-ARQUIVOS-SAIDA/100000-INICIO).
+           IF WS-MODO-PRODUCAO
+              MOVE ZEROS TO REM-TRL-QTD-REGISTROS
+              MOVE CNT-REMESSA-DETALHES TO REM-TRL-QTD-REGISTROS
+              MOVE VLR-TOTAL-REMESSA    TO REM-TRL-VLR-TOTAL
+              ADD 1                       TO CNT-REMESSA-REGISTROS
+              MOVE CNT-REMESSA-REGISTROS TO REM-TRL-NR-SEQUENCIAL
+              WRITE REMESSABANCARIA-FD FROM REM-TRAILER
+
+              MOVE VLR-TOTAL-FGTS       TO REFGTS-VLR-TOTAL-FGTS
+              WRITE GUIAFGTS-FD FROM LINHA-FGTS-TOTAL
+
+      *       Mesmo motivo do MOVE em 200870-GRAVA-EVENTO-ESOCIAL: o
+      *       byte do tipo de registro tem que ser marcado de novo,
+      *       já que ESOC-TRAILER também é REDEFINES de ESOC-HEADER.
+              MOVE '9'                       TO ESOC-TRL-TIPO-REGISTRO
+              MOVE CNT-ESOCIAL-EVENTOS       TO ESOC-TRL-QTD-EVENTOS
+              MOVE VLR-TOTAL-ESOCIAL-BRUTO   TO ESOC-TRL-VLR-TOTAL-BRUTO
+              MOVE VLR-TOTAL-ESOCIAL-INSS    TO ESOC-TRL-VLR-TOTAL-INSS
+              MOVE VLR-TOTAL-ESOCIAL-IRRF    TO ESOC-TRL-VLR-TOTAL-IRRF
+              WRITE ESOCIALS1200-FD FROM ESOC-TRAILER
+           END-IF
+
+           PERFORM 300005-IMPRIME-SUBTOTAIS-CENTRO-CUSTO
+           PERFORM 300007-IMPRIME-SUBTOTAIS-COMPETENCIA
+           PERFORM 300010-IMPRIME-RESUMO
+
+           IF WS-MODO-PRODUCAO
+      *       Lote concluído normalmente: grava a linha final de
+      *       CHECKPOINT.DAT marcando-o como concluído, para que a
+      *       próxima execução comece um lote novo, do zero.
+              MOVE SPACES                  TO CKPT-RESUMO
+              MOVE '1'                     TO CKPT-TIPO-REGISTRO
+              MOVE NR-MATRICULA           TO CKPT-NR-MATRICULA
+              MOVE CNT-APONTAMENTOS        TO CKPT-QTD-PROCESSADOS
+              SET CKPT-RESTART-CONCLUIDO  TO TRUE
+              WRITE CHECKPOINT-FD FROM CKPT-RESUMO
+
+              PERFORM 300012-GRAVA-DIRFACUM
+           END-IF
+
       * Esquecer de fechar os arquivos não dê erro, mas dê mensagem de
       * alerta (warning)
-           CLOSE APONTAMENTOS RELATORIOFOLHA RELATORIOREJ
+           CLOSE APONTAMENTOSORD RELATORIOFOLHA RELATORIOREJ
+
+           IF WS-MODO-PRODUCAO
+              CLOSE REMESSABANCARIA GUIAFGTS CHECKPOINT ESOCIALS1200
+           END-IF
 
            DISPLAY '999 - TERMINO PROGRAMA FOLHAPAGAMENTO V.'
                    NUM-VERSAO
@@ -680,30 +2072,221 @@
 
            .
 
+      *----------------------------------------------------------------*
+       300005-IMPRIME-SUBTOTAIS-CENTRO-CUSTO SECTION.
+      *----------------------------------------------------------------*
+      *    Uma linha por centro de custo encontrado no lote (ver
+      *    200650-ACUMULA-CENTRO-CUSTO), impressa antes do resumo geral
+      *    do lote.
+           IF CNT-CENTRO-CUSTO-LIDOS GREATER ZEROS
+              WRITE RELATORIO-FOLHA-FD FROM CAB-LINHA-3
+              WRITE RELATORIO-FOLHA-FD FROM SUBCC-LINHA-TITULO
+              WRITE RELATORIO-FOLHA-FD FROM SUBCC-LINHA-CABECALHO
+
+              PERFORM VARYING IDX-CENTRO-CUSTO FROM 1 BY 1
+                UNTIL IDX-CENTRO-CUSTO GREATER CNT-CENTRO-CUSTO-LIDOS
+                 MOVE TAB-CC-NR-CENTRO-CUSTO(IDX-CENTRO-CUSTO)
+                   TO SUBCC-NR-CENTRO-CUSTO
+                 MOVE TAB-CC-VLR-SALARIO-BRUTO(IDX-CENTRO-CUSTO)
+                   TO SUBCC-VLR-SALARIO-BRUTO
+                 MOVE TAB-CC-VLR-SALARIO-LIQUIDO(IDX-CENTRO-CUSTO)
+                   TO SUBCC-VLR-SALARIO-LIQUIDO
+                 WRITE RELATORIO-FOLHA-FD FROM SUBCC-LINHA-DADOS
+              END-PERFORM
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       300007-IMPRIME-SUBTOTAIS-COMPETENCIA SECTION.
+      *----------------------------------------------------------------*
+      *    Uma linha por competência encontrada no lote (ver 200660-
+      *    ACUMULA-COMPETENCIA), impressa antes do resumo geral do
+      *    lote.
+           IF CNT-COMPETENCIA-LIDAS GREATER ZEROS
+              WRITE RELATORIO-FOLHA-FD FROM CAB-LINHA-3
+              WRITE RELATORIO-FOLHA-FD FROM SUBCOMP-LINHA-TITULO
+              WRITE RELATORIO-FOLHA-FD FROM SUBCOMP-LINHA-CABECALHO
+
+              PERFORM VARYING IDX-COMPETENCIA FROM 1 BY 1
+                UNTIL IDX-COMPETENCIA GREATER CNT-COMPETENCIA-LIDAS
+                 MOVE TAB-COMP-MES-COMPETENCIA(IDX-COMPETENCIA)
+                   TO SUBCOMP-MES-COMPETENCIA
+                 MOVE TAB-COMP-VLR-SALARIO-BRUTO(IDX-COMPETENCIA)
+                   TO SUBCOMP-VLR-SALARIO-BRUTO
+                 MOVE TAB-COMP-VLR-SALARIO-LIQUIDO(IDX-COMPETENCIA)
+                   TO SUBCOMP-VLR-SALARIO-LIQUIDO
+                 WRITE RELATORIO-FOLHA-FD FROM SUBCOMP-LINHA-DADOS
+              END-PERFORM
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       300010-IMPRIME-RESUMO           SECTION.
+      *----------------------------------------------------------------*
+      *    Resumo de controle de lote: quantidades e totais apurados
+      *    ao longo de todo o processamento (ver 200600-ACUMULA-
+      *    RESUMO), impresso ao final de RELATORIOFOLHA.TXT e no
+      *    console, para conferência antes do relatório ser liberado.
+           MOVE CNT-APONTAMENTOS        TO RESUMO-QTD-LIDOS
+           MOVE CNT-ACEITOS             TO RESUMO-QTD-ACEITOS
+           MOVE CNT-REJEITADOS          TO RESUMO-QTD-REJEITADOS
+           MOVE VLR-TOTAL-SALARIO-BRUTO   TO RESUMO-VLR-SALARIO-BRUTO
+           MOVE VLR-TOTAL-SALARIO-LIQUIDO TO RESUMO-VLR-SALARIO-LIQUIDO
+           MOVE VLR-TOTAL-INSS-GERAL      TO RESUMO-VLR-INSS
+           MOVE VLR-TOTAL-IRRF-GERAL      TO RESUMO-VLR-IRRF
+           MOVE CNT-FILTRADOS-ESTAB     TO RESUMO-QTD-FILTRADOS-ESTAB
+           MOVE CNT-FILTRADOS-REEMISSAO
+             TO RESUMO-QTD-FILTRADOS-REEMISSAO
+
+           WRITE RELATORIO-FOLHA-FD FROM CAB-LINHA-3
+           WRITE RELATORIO-FOLHA-FD FROM RESUMO-LINHA-1
+           WRITE RELATORIO-FOLHA-FD FROM RESUMO-LINHA-2
+           WRITE RELATORIO-FOLHA-FD FROM RESUMO-LINHA-3
+
+      *    Linha de filtrados só é impressa quando pelo menos um dos
+      *    dois filtros (estabelecimento/reemissão) estiver em uso.
+           IF CNT-FILTRADOS-ESTAB GREATER ZEROS
+              OR CNT-FILTRADOS-REEMISSAO GREATER ZEROS
+              WRITE RELATORIO-FOLHA-FD FROM RESUMO-LINHA-4
+           END-IF
+
+           DISPLAY '999 - RESUMO: LIDOS=' CNT-APONTAMENTOS
+                   ' ACEITOS=' CNT-ACEITOS
+                   ' REJEITADOS=' CNT-REJEITADOS
+           DISPLAY '999 - RESUMO: SAL.BRUTO=' VLR-TOTAL-SALARIO-BRUTO
+                   ' SAL.LIQUIDO=' VLR-TOTAL-SALARIO-LIQUIDO
+           DISPLAY '999 - RESUMO: INSS=' VLR-TOTAL-INSS-GERAL
+                   ' IRRF=' VLR-TOTAL-IRRF-GERAL
+           DISPLAY '999 - RESUMO: FILTRADOS-ESTAB=' CNT-FILTRADOS-ESTAB
+                   ' FILTRADOS-REEMISSAO=' CNT-FILTRADOS-REEMISSAO
+           .
+
+      *----------------------------------------------------------------*
+       300012-GRAVA-DIRFACUM            SECTION.
+      *----------------------------------------------------------------*
+      *    Regrava por completo DIRFACUM.DAT a partir do acumulado em
+      *    memória (carregado em 100014-LE-DIRFACUM e atualizado em
+      *    200680-ACUMULA-DIRF a cada apontamento aceito), deixando o
+      *    arquivo pronto para a próxima competência do ano.
+           OPEN OUTPUT DIRFACUM
+           IF FS-DIRFACUM GREATER ZEROS
+              MOVE 'DIRFACUM'           TO WS-NOME-ARQUIVO
+              MOVE 002                  TO WS-LOCAL-ERRO
+              PERFORM 999001-ERRO-I-O
+           END-IF
+
+           PERFORM VARYING IDX-DIRF FROM 1 BY 1
+             UNTIL IDX-DIRF GREATER CNT-DIRF-LIDOS
+              MOVE TAB-DIRF-NR-MATRICULA(IDX-DIRF)
+                TO DIRF-NR-MATRICULA
+              MOVE TAB-DIRF-NOME-EMPREGADO(IDX-DIRF)
+                TO DIRF-NOME-EMPREGADO
+              MOVE TAB-DIRF-ANO-REFERENCIA(IDX-DIRF)
+                TO DIRF-ANO-REFERENCIA
+              MOVE TAB-DIRF-VLR-BASE-ACUM(IDX-DIRF)
+                TO DIRF-VLR-BASE-ACUM
+              MOVE TAB-DIRF-VLR-IRRF-ACUM(IDX-DIRF)
+                TO DIRF-VLR-IRRF-ACUM
+              WRITE DIRFACUM-FD
+           END-PERFORM
+
+           CLOSE DIRFACUM
+
+           DISPLAY '999 - ACUMULADO DE DIRF GRAVADO: '
+                   CNT-DIRF-LIDOS ' LINHA(S)'
+           .
+
       *----------------------------------------------------------------*
        500000-READ-APONTAMENTOS        SECTION.
       *----------------------------------------------------------------*
-           READ APONTAMENTOS INTO APONTAMENTO-FD
+      *    Lê do arquivo de trabalho já ordenado (ver 100015-ORDENA-
+      *    APONTAMENTOS), e não mais de APONTAMENTOS diretamente, para
+      *    que RELATORIOFOLHA.TXT saia na ordem definida por
+      *    WS-ORDEM-RELATORIO.
+           READ APONTAMENTOSORD INTO APONTAMENTO-FD
              AT  END
                  MOVE 'S' TO IND-FIM-APONTAMENTO
              NOT AT END
                  ADD 1 TO CNT-APONTAMENTOS
            END-READ
       *
-           IF FS-APONTAMENTOS GREATER ZEROS AND NOT LESS 10
+           IF FS-APONTAMENTOSORD GREATER ZEROS AND NOT LESS 10
               DISPLAY '*------------------------------------------*'
-              DISPLAY '777 ALERTA - READ APONTAMENTOS FS='
-                      FS-APONTAMENTOS
+              DISPLAY '777 ALERTA - READ APONTAMENTOSORD FS='
+                      FS-APONTAMENTOSORD
               DISPLAY '777 QTD.LIDOS = ' CNT-APONTAMENTOS
               DISPLAY '*------------------------------------------*'
            ELSE
-              IF FS-APONTAMENTOS GREATER 10
-                 MOVE 'APONTAMENTOS'      TO WS-NOME-ARQUIVO
+              IF FS-APONTAMENTOSORD GREATER 10
+                 MOVE 'APONTAMENTOSORD'   TO WS-NOME-ARQUIVO
                  MOVE 004                 TO WS-LOCAL-ERRO
                  PERFORM 999001-ERRO-I-O
               END-IF
            END-IF
 
+           .
+      *----------------------------------------------------------------*
+       500010-GRAVA-CHECKPOINT         SECTION.
+      *----------------------------------------------------------------*
+      *    Grava uma rodada de checkpoint: a linha de resumo (tipo '1')
+      *    com a fotografia atual dos contadores/totais/paginação, e
+      *    uma linha de centro de custo/competência (tipos '2'/'3')
+      *    para cada entrada já conhecida de TABELA-CENTRO-CUSTO/
+      *    TABELA-COMPETENCIA, necessárias para restaurar os subtotais
+      *    em 100009-RESTAURA-CENTRO-CUSTO-CKPT/100011-RESTAURA-
+      *    COMPETENCIA-CKPT num restart.
+           MOVE SPACES                    TO CKPT-RESUMO
+           MOVE '1'                       TO CKPT-TIPO-REGISTRO
+           MOVE NR-MATRICULA             TO CKPT-NR-MATRICULA
+           MOVE CNT-APONTAMENTOS         TO CKPT-QTD-PROCESSADOS
+           SET CKPT-RESTART-PENDENTE      TO TRUE
+           MOVE CNT-ACEITOS               TO CKPT-CNT-ACEITOS
+           MOVE CNT-REJEITADOS            TO CKPT-CNT-REJEITADOS
+           MOVE VLR-TOTAL-SALARIO-BRUTO
+             TO CKPT-VLR-TOTAL-SALARIO-BRUTO
+           MOVE VLR-TOTAL-SALARIO-LIQUIDO
+             TO CKPT-VLR-TOTAL-SALARIO-LIQUIDO
+           MOVE VLR-TOTAL-INSS-GERAL      TO CKPT-VLR-TOTAL-INSS-GERAL
+           MOVE VLR-TOTAL-IRRF-GERAL      TO CKPT-VLR-TOTAL-IRRF-GERAL
+           MOVE CNT-LINHA                 TO CKPT-CNT-LINHA
+           MOVE CNT-PAGINA                TO CKPT-CNT-PAGINA
+           MOVE IND-REJ-CAB-IMPRESSO      TO CKPT-IND-REJ-CAB-IMPRESSO
+           MOVE CNT-REMESSA-REGISTROS     TO CKPT-CNT-REMESSA-REGISTROS
+           MOVE CNT-REMESSA-DETALHES      TO CKPT-CNT-REMESSA-DETALHES
+           MOVE VLR-TOTAL-REMESSA         TO CKPT-VLR-TOTAL-REMESSA
+           MOVE VLR-TOTAL-FGTS            TO CKPT-VLR-TOTAL-FGTS
+           MOVE CNT-ESOCIAL-EVENTOS       TO CKPT-CNT-ESOCIAL-EVENTOS
+           MOVE VLR-TOTAL-ESOCIAL-BRUTO
+             TO CKPT-VLR-TOTAL-ESOCIAL-BRUTO
+           MOVE VLR-TOTAL-ESOCIAL-INSS
+             TO CKPT-VLR-TOTAL-ESOCIAL-INSS
+           MOVE VLR-TOTAL-ESOCIAL-IRRF
+             TO CKPT-VLR-TOTAL-ESOCIAL-IRRF
+           WRITE CHECKPOINT-FD FROM CKPT-RESUMO
+
+           PERFORM VARYING IDX-CENTRO-CUSTO FROM 1 BY 1
+             UNTIL IDX-CENTRO-CUSTO GREATER CNT-CENTRO-CUSTO-LIDOS
+              MOVE SPACES TO CKPT-CENTRO-CUSTO
+              MOVE '2'    TO CKPT-CC-TIPO-REGISTRO
+              MOVE TAB-CC-NR-CENTRO-CUSTO(IDX-CENTRO-CUSTO)
+                TO CKPT-CC-NR-CENTRO-CUSTO
+              MOVE TAB-CC-VLR-SALARIO-BRUTO(IDX-CENTRO-CUSTO)
+                TO CKPT-CC-VLR-SALARIO-BRUTO
+              MOVE TAB-CC-VLR-SALARIO-LIQUIDO(IDX-CENTRO-CUSTO)
+                TO CKPT-CC-VLR-SALARIO-LIQUIDO
+              WRITE CHECKPOINT-FD FROM CKPT-CENTRO-CUSTO
+           END-PERFORM
+
+           PERFORM VARYING IDX-COMPETENCIA FROM 1 BY 1
+             UNTIL IDX-COMPETENCIA GREATER CNT-COMPETENCIA-LIDAS
+              MOVE SPACES TO CKPT-COMPETENCIA
+              MOVE '3'    TO CKPT-COMP-TIPO-REGISTRO
+              MOVE TAB-COMP-MES-COMPETENCIA(IDX-COMPETENCIA)
+                TO CKPT-COMP-MES-COMPETENCIA
+              MOVE TAB-COMP-VLR-SALARIO-BRUTO(IDX-COMPETENCIA)
+                TO CKPT-COMP-VLR-SALARIO-BRUTO
+              MOVE TAB-COMP-VLR-SALARIO-LIQUIDO(IDX-COMPETENCIA)
+                TO CKPT-COMP-VLR-SALARIO-LIQUIDO
+              WRITE CHECKPOINT-FD FROM CKPT-COMPETENCIA
+           END-PERFORM
            .
       *
       ******************************************************************
